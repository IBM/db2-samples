@@ -18,12 +18,23 @@
       ** such damages.
       ***********************************************************************
       **
-      ** SOURCE FILE NAME: nodecat.cbl 
+      ** SOURCE FILE NAME: nodecat.cbl
       **
       ** SAMPLE: Get node directory information
       **
       **         This program shows how to catalog to, get information
-      **         for, and uncatalog from, a node directory.
+      **         for, and uncatalog from, a node directory.  The node
+      **         name, comment, host name, and service name to catalog
+      **         are prompted for rather than hardcoded.
+      **
+      **         list-nodes also runs a connectivity pre-check against
+      **         every TCP/IP node in the directory (via the OS ping
+      **         utility) and appends the result to NODECAT.RPT.  Nodes
+      **         that fail the pre-check are written out to
+      **         NODEDECOM.CMD as a ready-to-run decommission script of
+      **         "db2 uncatalog node" commands, so an operator can
+      **         review and run it to clean up unreachable nodes in
+      **         bulk instead of uncataloging them one at a time.
       **
       ** DB2 APIs USED:
       **         sqlgctnd -- CATALOG NODE
@@ -33,7 +44,9 @@
       **         sqlguncn -- UNCATALOG NODE
       **         sqlgdref -- DEREFERENCE ADDRESS
       **
-      ** OUTPUT FILE: nodecat.out (available in the online documentation)
+      ** OUTPUT FILES: nodecat.out (available in the online documentation)
+      **               NODECAT.RPT (connectivity pre-check report, appended)
+      **               NODEDECOM.CMD (decommission script for dead nodes)
       ***********************************************************************
       **
       ** For more information on the sample programs, see the README file. 
@@ -51,7 +64,22 @@
        Identification Division.
        Program-Id. "nodecat".
 
+       Environment Division.
+       Input-Output Section.
+       File-Control.
+           select precheck-rpt assign to "NODECAT.RPT"
+               organization is line sequential.
+           select decom-script assign to "NODEDECOM.CMD"
+               organization is line sequential.
+
        Data Division.
+       File Section.
+       FD  precheck-rpt.
+       01  precheck-rec        pic x(100).
+
+       FD  decom-script.
+       01  decom-rec           pic x(80).
+
        Working-Storage Section.
 
        copy "sqlenv.cbl".
@@ -61,6 +89,9 @@
 
        77 node-name           pic x(8).
        77 node-name-length    pic s9(4) comp-5 value 0.
+       77 node-comment        pic x(30).
+       77 node-hostname       pic x(50).
+       77 node-svcname        pic x(14).
 
       * Local Variables
        77 rc                  pic s9(9) comp-5.
@@ -71,31 +102,57 @@
        01 buffer              pointer.
        77 sqleninfo-sz        pic 9(4) comp-5 value 460.
        77 disp-host           pic x(50).
-       77 handle              pic 9(4) comp-5.
+       77 node-handle              pic 9(4) comp-5.
        77 cbl-count           pic 9(4) comp-5.
 
+      * Variables for the connectivity pre-check and decommission script
+       77 ping-cmd            pic x(200).
+       77 unreachable-count   pic 9(5) comp-5 value 0.
+       01 unreachable-table.
+          05 unreachable-entry occurs 200 times pic x(8).
+
+      * Variables for validating a cataloged hostname before it is ever
+      * placed into a command line passed to CALL "SYSTEM" -- a hostname
+      * can only have been cataloged by an operator running this same
+      * program's catalog-node path, but a directory entry edited some
+      * other way (or simply corrupted) must not be trusted blindly
+       77 hostname-valid-sw   pic x value "Y".
+           88 hostname-valid      value "Y".
+       77 hostchar-idx        pic 9(4) comp-5.
+       77 hostchar            pic x.
+
        Procedure Division.
        nodecat-pgm section.
 
            display "Sample COBOL Program : NODECAT.CBL".
 
       * Initialize local variables
-           move "newnode" to node-name.
+           display "enter node name : " with no advancing.
+           accept node-name.
            inspect node-name tallying node-name-length for characters
               before initial " ".
+
+           display "enter node comment : " with no advancing.
+           accept node-comment.
+
+           display "enter host name : " with no advancing.
+           accept node-hostname.
+
+           display "enter service name : " with no advancing.
+           accept node-svcname.
            display " ".
 
       * Initialize SQL-NODE-STRUCT structure
            move SQL-NODE-STR-ID to STRUCT-ID of SQL-NODE-STRUCT.
-           move "test node : newnode" to COMMENT of SQL-NODE-STRUCT.
+           move node-comment to COMMENT of SQL-NODE-STRUCT.
            move node-name to NODENAME of SQL-NODE-STRUCT.
            move SQL-PROTOCOL-TCPIP to PROTOCOL of SQL-NODE-STRUCT.
 
       * for TCP/IP connections, additional information on host and server
       * needs to be entered
       * Initialize SQL-NODE-TCPIP structure
-           move "hostname" to HOSTNAME of SQL-NODE-TCPIP.
-           move "servicename" to SERVICE-NAME of SQL-NODE-TCPIP.
+           move node-hostname to HOSTNAME of SQL-NODE-TCPIP.
+           move node-svcname to SERVICE-NAME of SQL-NODE-TCPIP.
 
       *********************************
       * CATALOG NODE API called *
@@ -130,11 +187,14 @@
        end-nodecat. stop run.
 
        list-nodes Section.
+
+           move 0 to unreachable-count.
+
       ***************************************
       * OPEN NODE DIRECTORY SCAN API called *
       ***************************************
            call "sqlgnops" using
-                                 by reference handle
+                                 by reference node-handle
                                  by reference cbl-count
                                  by reference sqlca
                            returning rc.
@@ -153,22 +213,55 @@
       * CLOSE NODE DIRECTORY SCAN API called *
       ****************************************
            call "sqlgncls" using
-                                 by value     handle
+                                 by value     node-handle
                                  by reference sqlca
                            returning rc.
 
            move "CLOSE NODE DIRECTORY SCAN" to errloc.
            call "checkerr" using SQLCA errloc.
 
+           perform Write-Decommission-Script
+               thru End-Write-Decommission-Script.
+
        end-list-nodes. exit.
 
+      ***********************************************************************
+      * Write-Decommission-Script writes NODEDECOM.CMD, one "db2
+      * uncatalog node" command per node that failed this listing's
+      * connectivity pre-check, so an operator can review the file and
+      * run it to bulk-decommission dead nodes instead of uncataloging
+      * them one at a time.  Nothing is written if every node passed.
+      ***********************************************************************
+       Write-Decommission-Script.
+           if unreachable-count equal 0
+               go to End-Write-Decommission-Script.
+
+           open output decom-script.
+           perform Write-One-Decommission-Line
+               varying idx from 1 by 1
+               until idx greater than unreachable-count.
+           close decom-script.
+
+           display unreachable-count,
+              " node(s) failed the connectivity pre-check -- see",
+              " NODEDECOM.CMD".
+       End-Write-Decommission-Script. exit.
+
+       Write-One-Decommission-Line.
+           move spaces to decom-rec.
+           string "db2 uncatalog node "     delimited by size
+                  unreachable-entry(idx)    delimited by size
+                  into decom-rec.
+           write decom-rec.
+       End-Write-One-Decommission-Line. exit.
+
        get-node-entry Section.
 
       ********************************************
       * GET NEXT NODE DIRECTORY ENTRY API called *
       ********************************************
            call "sqlgngne" using
-                                 by value     handle
+                                 by value     node-handle
                                  by reference buffer
                                  by reference sqlca
                            returning rc.
@@ -191,8 +284,99 @@
            display "node service name : ", SQL-SERVICE-NAME.
 
            if SQL-PROTOCOL equal SQL-PROTOCOL-TCPIP
-              display "node protocol     : TCP/IP".
+              display "node protocol     : TCP/IP"
+           else if SQL-PROTOCOL equal SQL-PROTOCOL-NETBIOS
+              display "node protocol     : NETBIOS"
+              display "node netbios name : ", disp-host
+           else if SQL-PROTOCOL equal SQL-PROTOCOL-NPIPE
+              display "node protocol     : NAMED PIPE"
+              display "node pipe name    : ", disp-host
+           else
+              display "node protocol     : UNKNOWN".
 
            display " ".
 
+           perform Connectivity-Precheck
+               thru End-Connectivity-Precheck.
+
        end-get-node-entry. exit.
+
+      ***********************************************************************
+      * Connectivity-Precheck pings the current node's host (TCP/IP
+      * nodes only -- NETBIOS and named-pipe nodes are local-network
+      * protocols the OS ping utility can't test) and appends the
+      * result to NODECAT.RPT.  Nodes that don't answer are added to
+      * unreachable-table so Write-Decommission-Script can offer to
+      * uncatalog them.
+      ***********************************************************************
+       Connectivity-Precheck.
+           move spaces to precheck-rec.
+
+           if SQL-PROTOCOL not equal SQL-PROTOCOL-TCPIP
+               string SQL-NODE-NAME     delimited by space
+                      " SKIPPED (non-TCP/IP node)" delimited by size
+                      into precheck-rec
+               go to Write-Precheck-Line.
+
+           perform Validate-Hostname thru End-Validate-Hostname.
+           if not hostname-valid
+               string SQL-NODE-NAME delimited by space
+                      " SKIPPED (invalid hostname)" delimited by size
+                      into precheck-rec
+               go to Write-Precheck-Line.
+
+           move spaces to ping-cmd.
+           string "ping -c 1 -W 1 "  delimited by size
+                  disp-host          delimited by space
+                  " >/dev/null 2>&1" delimited by size
+                  into ping-cmd.
+
+           call "SYSTEM" using ping-cmd.
+
+           if RETURN-CODE equal 0
+               string SQL-NODE-NAME delimited by space
+                      " REACHABLE"   delimited by size
+                      into precheck-rec
+           else
+               string SQL-NODE-NAME delimited by space
+                      " UNREACHABLE" delimited by size
+                      into precheck-rec
+               if unreachable-count < 200
+                   add 1 to unreachable-count
+                   move SQL-NODE-NAME
+                       to unreachable-entry(unreachable-count)
+               end-if.
+
+       Write-Precheck-Line.
+           display precheck-rec.
+           open extend precheck-rpt.
+           write precheck-rec.
+           close precheck-rpt.
+       End-Connectivity-Precheck. exit.
+
+      ***********************************************************************
+      * Validate-Hostname rejects any cataloged hostname containing
+      * anything other than letters, digits, ".", and "-" before it is
+      * ever built into a command line for CALL "SYSTEM" -- a hostname
+      * smuggling shell metacharacters (";", backticks, "|", etc.) must
+      * not be allowed to run arbitrary commands the next time this
+      * program's node listing is run.
+      ***********************************************************************
+       Validate-Hostname.
+           move "Y" to hostname-valid-sw.
+           perform Check-Hostname-Char
+               thru End-Check-Hostname-Char
+               varying hostchar-idx from 1 by 1
+               until hostchar-idx greater than 50.
+       End-Validate-Hostname. exit.
+
+       Check-Hostname-Char.
+           move disp-host(hostchar-idx:1) to hostchar.
+           if hostchar not equal space
+              and (hostchar not alphabetic-upper)
+              and (hostchar not alphabetic-lower)
+              and (hostchar not numeric)
+              and hostchar not equal "."
+              and hostchar not equal "-"
+                 move "N" to hostname-valid-sw.
+       End-Check-Hostname-Char. exit.
