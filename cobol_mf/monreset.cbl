@@ -48,6 +48,7 @@
 
        copy "sqlutil.cbl".
        copy "sqlca.cbl".
+       copy "sqlmon.cbl".
        copy "sqlmonct.cbl".
 
       * Local Variables
@@ -56,15 +57,21 @@
 
       * variables for RESET DATABASE SYSTEM MONITOR DATA
        01 database.
-         05 database-length   pic s9(4) comp-5 value 6.
-         05 database-name     pic x(8) value "sample".
+         05 database-length   pic s9(4) comp-5 value 0.
+         05 database-name     pic x(8).
 
        Procedure Division.
        reset-pgm section.
 
            display "Sample COBOL Program : MONRESET.CBL".
 
-           display "Reset Database Monitor Data for sample database".
+           display "Enter the name of the database : " with no advancing.
+           accept database-name.
+           inspect database-name tallying database-length for characters
+              before initial " ".
+           display " ".
+
+           display "Reset Database Monitor Data for ", database-name.
 
       *******************************************************
       * RESET DATABASE SYSTEM MONITOR DATA AREAS API called *
@@ -82,5 +89,6 @@
            move "RESET DB MONITOR" to errloc.
            call "checkerr" using SQLCA errloc.
 
-           display "Database Monitor Reset for sample was successful".
+           display "Database Monitor Reset for ", database-name,
+              " was successful".
        end-reset. stop run.
