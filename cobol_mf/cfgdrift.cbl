@@ -0,0 +1,377 @@
+      ***********************************************************************
+      ** (c) Copyright IBM Corp. 2007 All rights reserved.
+      **
+      ** The following sample of source code ("Sample") is owned by International
+      ** Business Machines Corporation or one of its subsidiaries ("IBM") and is
+      ** copyrighted and licensed, not sold. You may use, copy, modify, and
+      ** distribute the Sample in any form without payment to IBM, for the purpose of
+      ** assisting you in the development of your applications.
+      **
+      ** The Sample code is provided to you on an "AS IS" basis, without warranty of
+      ** any kind. IBM HEREBY EXPRESSLY DISCLAIMS ALL WARRANTIES, EITHER EXPRESS OR
+      ** IMPLIED, INCLUDING, BUT NOT LIMITED TO, THE IMPLIED WARRANTIES OF
+      ** MERCHANTABILITY AND FITNESS FOR A PARTICULAR PURPOSE. Some jurisdictions do
+      ** not allow for the exclusion or limitation of implied warranties, so the above
+      ** limitations or exclusions may not apply to you. IBM shall not be liable for
+      ** any damages you suffer as a result of using, copying, modifying or
+      ** distributing the Sample, even if IBM has been advised of the possibility of
+      ** such damages.
+      ***********************************************************************
+      **
+      ** SOURCE FILE NAME: cfgdrift.cbl
+      **
+      ** SAMPLE: Nightly configuration-drift report
+      **
+      **         Gets the current database manager configuration
+      **         (MAXAGENTS, NUMDB, MAXCAGENTS, NUM-POOLAGENTS, RQRIOBLK
+      **         -- see d_dbmcon/dbmconf) and the current configuration
+      **         of one target database (LOCKLIST, BUFF-PAGE, MAXFILOP,
+      **         SOFTMAX, LOGFILSIZ, LOGPRIMARY, LOGSECOND, DFT-DEGREE --
+      **         see dbconf), and compares every value against a saved
+      **         baseline in CFGDRIFT.BAS.  The first run has no baseline
+      **         yet, so it saves the current values as the baseline
+      **         instead of reporting drift; every run after that
+      **         compares against that same baseline without silently
+      **         replacing it, so real configuration drift accumulates
+      **         in the report instead of being masked.  Results go to
+      **         CFGDRIFT.RPT.
+      **
+      ** DB2 APIs USED:
+      **         sqlgxsys -- GET DATABASE MANAGER CONFIGURATION
+      **         sqlgxdb  -- GET DATABASE CONFIGURATION
+      **         sqlgaddr -- GET ADDRESS
+      **
+      ** INPUT FILE:   CFGDRIFT.BAS (saved baseline, created on first run)
+      ** OUTPUT FILE:  CFGDRIFT.RPT (drift report, appended)
+      ***********************************************************************
+      **
+      ** For more information on the sample programs, see the README file.
+      **
+      ** For information on developing COBOL applications, see the
+      ** Application Development Guide.
+      **
+      ** For information on DB2 APIs, see the Administrative API Reference.
+      **
+      ** For the latest information on programming, compiling, and running
+      ** DB2 applications, visit the DB2 application development website:
+      **     http://www.software.ibm.com/data/db2/udb/ad
+      ***********************************************************************
+
+       Identification Division.
+       Program-Id. "cfgdrift".
+
+       Environment Division.
+       Input-Output Section.
+       File-Control.
+           select baseline-file assign to "CFGDRIFT.BAS"
+               organization is line sequential
+               file status is baseline-fs.
+           select drift-rpt     assign to "CFGDRIFT.RPT"
+               organization is line sequential.
+
+       Data Division.
+       File Section.
+       FD  baseline-file.
+       01  baseline-rec        pic s9(9) sign is leading separate.
+
+       FD  drift-rpt.
+       01  drift-rec           pic x(100).
+
+       Working-Storage Section.
+
+       copy "sqlutil.cbl".
+       copy "sqlca.cbl".
+
+      * Local Variables
+       77 rc                  pic s9(9) comp-5.
+       77 errloc              pic x(80).
+       77 baseline-fs         pic xx.
+       77 have-baseline-sw    pic x value "N".
+           88 have-baseline       value "Y".
+       77 item-idx            pic 9(4) comp-5.
+       77 item-name-work      pic x(24).
+       77 item-status-work    pic x(14).
+       77 baseline-disp       pic -(9)9.
+       77 current-disp        pic -(9)9.
+
+      * target database whose config is compared, prompted for so this
+      * program isn't tied to the SAMPLE database
+       77 target-dbname       pic x(8).
+       77 target-dbname-len   pic s9(4) comp-5 value 0.
+
+      * variables for GET DATABASE MANAGER CONFIGURATION
+       77 dbm-listnumber      pic s9(4) comp-5 value 5.
+       01 max-agents          pic 9(9) comp-5.
+       01 numbdb              pic s9(4) comp-5.
+       01 max-cagents         pic 9(9) comp-5.
+       01 num-poolagents      pic 9(9) comp-5.
+       01 rqrioblk            pic 9(9) comp-5.
+       01 dbm-tokenlist.
+          05 dbm-tokens occurs 5 times.
+             10 dbm-token     pic 9(4) comp-5.
+             $IF P64 SET
+                 10 filler    pic x(6).
+             $ELSE
+                 10 filler    pic x(2).
+             $END
+             10 dbm-tokenptr  usage is pointer.
+
+      * variables for GET DATABASE CONFIGURATION
+       77 db-listnumber       pic s9(4) comp-5 value 8.
+       77 locklist            pic s9(4) comp-5.
+       77 buff-page           pic 9(9)  comp-5.
+       77 maxfilop            pic s9(4) comp-5.
+       77 softmax             pic s9(4) comp-5.
+       77 logfilsiz           pic s9(9) comp-5.
+       77 logprimary          pic s9(4) comp-5.
+       77 logsecond           pic s9(4) comp-5.
+       77 dft-degree          pic s9(4) comp-5.
+       01 db-tokenlist.
+          05 db-tokens occurs 8 times.
+             10 db-token      pic 9(4) comp-5.
+             $IF P64 SET
+                 10 filler    pic x(6).
+             $ELSE
+                 10 filler    pic x(2).
+             $END
+             10 db-tokenptr   usage is pointer.
+
+      * the 13 tracked values, current and baseline, in a fixed order:
+      * 1 MAXAGENTS, 2 NUMDB, 3 MAXCAGENTS, 4 NUM-POOLAGENTS,
+      * 5 RQRIOBLK, 6 LOCKLIST, 7 BUFF-PAGE, 8 MAXFILOP, 9 SOFTMAX,
+      * 10 LOGFILSIZ, 11 LOGPRIMARY, 12 LOGSECOND, 13 DFT-DEGREE
+      * signed: LOGSECOND and DFT-DEGREE carry legitimate negative DB2
+      * sentinel values (-1 "infinite"/"use default", -2), which an
+      * unsigned element would silently fold to their positive magnitude
+       01 current-values.
+          05 current-value occurs 13 times pic s9(9) comp-5.
+       01 baseline-values.
+          05 baseline-value occurs 13 times pic s9(9) comp-5.
+
+       Procedure Division.
+       cfgdrift-pgm section.
+
+           display "Sample COBOL Program : CFGDRIFT.CBL".
+
+           display "enter the database name to check for drift : "
+              with no advancing.
+           accept target-dbname.
+           inspect target-dbname tallying target-dbname-len
+              for characters before initial " ".
+
+           perform Get-Dbm-Config thru End-Get-Dbm-Config.
+           perform Get-Db-Config  thru End-Get-Db-Config.
+           perform Build-Current-Values thru End-Build-Current-Values.
+           perform Load-Baseline thru End-Load-Baseline.
+
+           if have-baseline
+              perform Compare-To-Baseline thru End-Compare-To-Baseline
+           else
+              display "no baseline on file -- saving current values",
+                 " as the baseline"
+              perform Save-Baseline thru End-Save-Baseline.
+
+       end-cfgdrift. stop run.
+
+       Get-Dbm-Config.
+           move SQLF-KTN-MAXAGENTS      to dbm-token(1).
+           move SQLF-KTN-NUMDB          to dbm-token(2).
+           move SQLF-KTN-MAXCAGENTS     to dbm-token(3).
+           move SQLF-KTN-NUM-POOLAGENTS to dbm-token(4).
+           move SQLF-KTN-RQRIOBLK       to dbm-token(5).
+
+      **************************
+      * GET ADDRESS API called *
+      **************************
+           call "sqlgaddr" using by reference max-agents
+                                 by reference dbm-tokenptr(1)
+                           returning rc.
+           call "sqlgaddr" using by reference numbdb
+                                 by reference dbm-tokenptr(2)
+                           returning rc.
+           call "sqlgaddr" using by reference max-cagents
+                                 by reference dbm-tokenptr(3)
+                           returning rc.
+           call "sqlgaddr" using by reference num-poolagents
+                                 by reference dbm-tokenptr(4)
+                           returning rc.
+           call "sqlgaddr" using by reference rqrioblk
+                                 by reference dbm-tokenptr(5)
+                           returning rc.
+
+      *************************************************
+      * GET DATABASE MANAGER CONFIGURATION API called *
+      *************************************************
+           call "sqlgxsys" using by value     dbm-listnumber
+                                 by reference dbm-tokenlist
+                                 by reference sqlca
+                           returning rc.
+           move "get database manager config" to errloc.
+           call "checkerr" using SQLCA errloc.
+       End-Get-Dbm-Config. exit.
+
+       Get-Db-Config.
+           move SQLF-DBTN-LOCKLIST    to db-token(1).
+           move SQLF-DBTN-BUFF-PAGE   to db-token(2).
+           move SQLF-DBTN-MAXFILOP    to db-token(3).
+           move SQLF-DBTN-SOFTMAX     to db-token(4).
+           move SQLF-DBTN-LOGFILSIZ   to db-token(5).
+           move SQLF-DBTN-LOGPRIMARY  to db-token(6).
+           move SQLF-DBTN-LOGSECOND   to db-token(7).
+           move SQLF-DBTN-DFT-DEGREE  to db-token(8).
+
+      **************************
+      * GET ADDRESS API called *
+      **************************
+           call "sqlgaddr" using by reference locklist
+                                 by reference db-tokenptr(1)
+                           returning rc.
+           call "sqlgaddr" using by reference buff-page
+                                 by reference db-tokenptr(2)
+                           returning rc.
+           call "sqlgaddr" using by reference maxfilop
+                                 by reference db-tokenptr(3)
+                           returning rc.
+           call "sqlgaddr" using by reference softmax
+                                 by reference db-tokenptr(4)
+                           returning rc.
+           call "sqlgaddr" using by reference logfilsiz
+                                 by reference db-tokenptr(5)
+                           returning rc.
+           call "sqlgaddr" using by reference logprimary
+                                 by reference db-tokenptr(6)
+                           returning rc.
+           call "sqlgaddr" using by reference logsecond
+                                 by reference db-tokenptr(7)
+                           returning rc.
+           call "sqlgaddr" using by reference dft-degree
+                                 by reference db-tokenptr(8)
+                           returning rc.
+
+      **************************************************
+      * GET DATABASE CONFIGURATION API called *
+      **************************************************
+           call "sqlgxdb" using by value     target-dbname-len
+                                by value     db-listnumber
+                                by reference db-tokenlist
+                                by reference sqlca
+                                by reference target-dbname
+                           returning rc.
+           move "get database config" to errloc.
+           call "checkerr" using SQLCA errloc.
+       End-Get-Db-Config. exit.
+
+       Build-Current-Values.
+           move max-agents      to current-value(1).
+           move numbdb          to current-value(2).
+           move max-cagents     to current-value(3).
+           move num-poolagents  to current-value(4).
+           move rqrioblk        to current-value(5).
+           move locklist        to current-value(6).
+           move buff-page       to current-value(7).
+           move maxfilop        to current-value(8).
+           move softmax         to current-value(9).
+           move logfilsiz       to current-value(10).
+           move logprimary      to current-value(11).
+           move logsecond       to current-value(12).
+           move dft-degree      to current-value(13).
+       End-Build-Current-Values. exit.
+
+      ***********************************************************************
+      * Load-Baseline reads the 13 previously-saved baseline values from
+      * CFGDRIFT.BAS.  File-status "35" means this is the first run --
+      * there is no baseline yet, so have-baseline stays "N" and the
+      * caller saves the current values as the new baseline instead.
+      ***********************************************************************
+       Load-Baseline.
+           open input baseline-file.
+           if baseline-fs equal "35"
+              go to End-Load-Baseline.
+
+           perform Read-One-Baseline-Value
+               varying item-idx from 1 by 1 until item-idx > 13.
+           close baseline-file.
+           set have-baseline to true.
+       End-Load-Baseline. exit.
+
+       Read-One-Baseline-Value.
+           read baseline-file into baseline-value(item-idx)
+               at end move 0 to baseline-value(item-idx).
+
+       Save-Baseline.
+           open output baseline-file.
+           perform Write-One-Baseline-Value
+               varying item-idx from 1 by 1 until item-idx > 13.
+           close baseline-file.
+       End-Save-Baseline. exit.
+
+       Write-One-Baseline-Value.
+           move current-value(item-idx) to baseline-rec.
+           write baseline-rec.
+
+      ***********************************************************************
+      * Compare-To-Baseline writes CFGDRIFT.RPT, one line per tracked
+      * configuration item, flagging any item whose current value no
+      * longer matches the saved baseline.
+      ***********************************************************************
+       Compare-To-Baseline.
+           open output drift-rpt.
+           move spaces to drift-rec.
+           string "--- configuration drift report for database "
+                     delimited by size
+                  target-dbname delimited by space
+                  " ---" delimited by size
+                  into drift-rec.
+           write drift-rec.
+           display drift-rec.
+
+           perform Compare-One-Item
+               varying item-idx from 1 by 1 until item-idx > 13.
+
+           close drift-rpt.
+       End-Compare-To-Baseline. exit.
+
+       Compare-One-Item.
+           perform Name-One-Item.
+
+           if current-value(item-idx) equal baseline-value(item-idx)
+              move "OK"             to item-status-work
+           else
+              move "DRIFT DETECTED" to item-status-work.
+
+           move baseline-value(item-idx) to baseline-disp.
+           move current-value(item-idx)  to current-disp.
+
+           move spaces to drift-rec.
+           string item-name-work         delimited by space
+                  "  baseline="          delimited by size
+                  baseline-disp          delimited by size
+                  "  current="           delimited by size
+                  current-disp           delimited by size
+                  "  "                   delimited by size
+                  item-status-work       delimited by space
+                  into drift-rec.
+           write drift-rec.
+           display drift-rec.
+
+      ***********************************************************************
+      * Name-One-Item sets item-name-work to the configuration item name
+      * for the current item-idx, matching the fixed order documented
+      * where current-values/baseline-values are declared.
+      ***********************************************************************
+       Name-One-Item.
+           evaluate item-idx
+              when 1  move "MAXAGENTS"      to item-name-work
+              when 2  move "NUMDB"          to item-name-work
+              when 3  move "MAXCAGENTS"     to item-name-work
+              when 4  move "NUM-POOLAGENTS" to item-name-work
+              when 5  move "RQRIOBLK"       to item-name-work
+              when 6  move "LOCKLIST"       to item-name-work
+              when 7  move "BUFF-PAGE"      to item-name-work
+              when 8  move "MAXFILOP"       to item-name-work
+              when 9  move "SOFTMAX"        to item-name-work
+              when 10 move "LOGFILSIZ"      to item-name-work
+              when 11 move "LOGPRIMARY"     to item-name-work
+              when 12 move "LOGSECOND"      to item-name-work
+              when 13 move "DFT-DEGREE"     to item-name-work
+           end-evaluate.
