@@ -22,10 +22,25 @@
       **
       ** SAMPLE: How to set and query a client
       **
+      **         Validate-Client-Settings checks the connect type, rules,
+      **         disconnect, and syncpoint values against our approved
+      **         site-standard settings before SET CLIENT is called, so
+      **         a future change to the hardcoded values below can't
+      **         silently apply a setting (e.g. explicit disconnect, or
+      **         one-phase commit) that the site doesn't allow.
+      **
+      **         The default settings captured from the first QUERY
+      **         CLIENT are saved to CLIENT.CFG the first time this
+      **         program runs, and reloaded from there on every later
+      **         run, so the values restored at the end are always the
+      **         machine's true original defaults and not whatever this
+      **         program itself last set them to.
+      **
       ** DB2 APIs USED:
       **         sqlgsetc -- SET CLIENT
       **         sqlgqryc() -- QUERY CLIENT
       **
+      ** INPUT/OUTPUT FILE: CLIENT.CFG (persisted original default settings)
       ** OUTPUT FILE: client.out (available in the online documentation)
       ***********************************************************************
       **
@@ -44,7 +59,18 @@
        Identification Division.
        Program-Id. "client".
 
+       Environment Division.
+       Input-Output Section.
+       File-Control.
+           select config-file assign to "CLIENT.CFG"
+               organization is line sequential
+               file status is config-fs.
+
        Data Division.
+       File Section.
+       FD  config-file.
+       01  config-rec         pic s9(4).
+
        Working-Storage Section.
 
            copy "sqlenv.cbl".
@@ -64,6 +90,16 @@
             10 default-type     pic s9(4) comp-5 value 0.
             10 default-value    pic s9(4) comp-5 value 0.
 
+      * Variables for persisting the captured defaults across runs
+       77 config-fs            pic xx.
+       77 have-saved-defaults-sw pic x value "N".
+           88 have-saved-defaults value "Y".
+       77 cfg-idx              pic 9(4) comp-5.
+
+      * Variables for validating SET CLIENT values against site policy
+       77 settings-valid-sw    pic x value "Y".
+           88 settings-valid   value "Y".
+
        Procedure Division.
        client-pgm section.
 
@@ -97,12 +133,25 @@
            move SQLE-CONN-VALUE(3) to default-value(3).
            move SQLE-CONN-VALUE(4) to default-value(4).
 
+           perform Load-Saved-Defaults thru End-Load-Saved-Defaults.
+           if have-saved-defaults
+              display "restoring original defaults saved on a prior run"
+           else
+              perform Save-Defaults thru End-Save-Defaults.
+
       * setup connection setting structure SQLE-CONN-SETTING
            move SQL-CONNECT-2       to SQLE-CONN-VALUE(1).
            move SQL-RULES-STD       to SQLE-CONN-VALUE(2).
            move SQL-DISCONNECT-COND to SQLE-CONN-VALUE(3).
            move SQL-SYNC-TWOPHASE   to SQLE-CONN-VALUE(4).
 
+           perform Validate-Client-Settings
+               thru End-Validate-Client-Settings.
+           if not settings-valid
+              display "SET CLIENT skipped -- requested settings are not"
+                      " on the approved list"
+              go to end-client.
+
            display "SET CLIENT".
            display "connect type     = SQL-CONNECT-2".
            display "rules            = SQL-RULES-STD".
@@ -156,6 +205,73 @@
 
        end-client. stop run.
 
+      ***********************************************************************
+      * Load-Saved-Defaults reads the original connection settings a
+      * prior run captured and saved to CLIENT.CFG, overriding what was
+      * just captured this run.  This matters from the second run
+      * onward: by then the "current" client settings queried above are
+      * already this program's own last SET CLIENT values, not the
+      * machine's true original defaults, so restoring from CLIENT.CFG
+      * is the only way to get back to the genuine starting point.  A
+      * missing CLIENT.CFG (status 35, first run) just means there is
+      * nothing to override yet.
+      ***********************************************************************
+       Load-Saved-Defaults.
+           open input config-file.
+           if config-fs equal "35"
+               go to End-Load-Saved-Defaults.
+
+           perform varying cfg-idx from 1 by 1 until cfg-idx > 4
+               read config-file into default-value(cfg-idx)
+                   at end
+                       move 4 to cfg-idx
+               end-read
+           end-perform.
+
+           close config-file.
+           set have-saved-defaults to true.
+       End-Load-Saved-Defaults. exit.
+
+      ***********************************************************************
+      * Save-Defaults writes the just-captured default settings out to
+      * CLIENT.CFG the first time this program runs, so later runs can
+      * restore them via Load-Saved-Defaults.
+      ***********************************************************************
+       Save-Defaults.
+           open output config-file.
+           perform varying cfg-idx from 1 by 1 until cfg-idx > 4
+               move default-value(cfg-idx) to config-rec
+               write config-rec
+           end-perform.
+           close config-file.
+       End-Save-Defaults. exit.
+
+      ***********************************************************************
+      * Validate-Client-Settings checks the connect type, rules,
+      * disconnect, and syncpoint values about to be applied against the
+      * settings this site allows.  Explicit disconnect is disallowed
+      * because it can leave WITH HOLD cursors dangling, and one-phase
+      * commit is disallowed because it does not enforce single-updater
+      * behaviour across our multiple-database transactions.
+      ***********************************************************************
+       Validate-Client-Settings.
+           move "Y" to settings-valid-sw.
+
+           if SQLE-CONN-VALUE(1) not equal SQL-CONNECT-2
+               move "N" to settings-valid-sw.
+
+           if SQLE-CONN-VALUE(2) not equal SQL-RULES-STD
+               move "N" to settings-valid-sw.
+
+           if SQLE-CONN-VALUE(3) not equal SQL-DISCONNECT-COND
+              and SQLE-CONN-VALUE(3) not equal SQL-DISCONNECT-AUTO
+               move "N" to settings-valid-sw.
+
+           if SQLE-CONN-VALUE(4) not equal SQL-SYNC-TWOPHASE
+              and SQLE-CONN-VALUE(4) not equal SQL-SYNC-NONE
+               move "N" to settings-valid-sw.
+       End-Validate-Client-Settings. exit.
+
        print-query section.
       ***********************
       * SQL CONNECTION TYPE *
