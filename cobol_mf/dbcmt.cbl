@@ -22,6 +22,12 @@
       **
       ** SAMPLE: Change a database comment in the database directory
       **
+      **         If DBCMT.CTL is present, every database-name/new-comment
+      **         pair listed in it is applied in one run.  Otherwise the
+      **         target database alias and the new comment text are
+      **         prompted for interactively, so this can still be pointed
+      **         at any one catalogued database instead of only SAMPLE.
+      **
       ** DB2 APIs USED:
       **         db2gDbDirOpenScan -- OPEN DATABASE DIRECTORY SCAN
       **         db2gDbDirGetNextEntry -- GET NEXT DATABASE DIRECTORY ENTRY
@@ -30,6 +36,7 @@
       **         sqlgisig -- INSTALL SIGNAL HANDLER
       **         sqlgdref -- DEREFERENCE ADDRESS
       **
+      ** INPUT FILE:  DBCMT.CTL (database-name/new-comment pairs, batch mode)
       ** OUTPUT FILE: dbcmt.out (available in the online documentation)
       ***********************************************************************
       **
@@ -48,7 +55,21 @@
        Identification Division.
        Program-Id. "dbcmt".
 
+       Environment Division.
+       Input-Output Section.
+       File-Control.
+           select batch-file assign to "DBCMT.CTL"
+               organization is line sequential
+               file status is batch-fs.
+
        Data Division.
+       File Section.
+       FD  batch-file.
+       01  batch-record.
+           05 batch-dbname       pic x(8).
+           05 filler             pic x(1).
+           05 batch-comment      pic x(31).
+
        Working-Storage Section.
 
        copy "sqlenv.cbl".
@@ -62,12 +83,25 @@
        77 errloc              pic x(80).
 
       * Variables for the CHANGE DATABASE COMMENT API
-       77 new-comment-len   pic 9(4) comp-5 value 22.
+       77 new-comment-len   pic 9(4) comp-5 value 0.
        77 path-len          pic 9(4) comp-5 value 0.
        77 alias-len         pic 9(4) comp-5 value 0.
-       77 new-comment       pic x(31) value "THIS IS A NEW Comment".
+       77 new-comment       pic x(31).
        77 path              pic x(1025).
 
+      * target database alias, prompted for so this program isn't tied
+      * to the SAMPLE database
+       77 target-dbname     pic x(8).
+
+      * DBCMT.CTL batch mode -- one database-name/new-comment pair per
+      * run through get-db-entry/Change-Comment instead of one prompted
+      * pair per program run
+       77 batch-fs          pic xx.
+       77 batch-sw          pic x value "N".
+           88 run-batch         value "Y".
+       77 batch-eof-sw      pic x value "N".
+           88 no-more-batch-records value "Y".
+
       * Variables for OPEN/CLOSE DATABASE DIRECTORY APIs.
        77 dbCount           pic 9(4) comp-5.
 
@@ -79,6 +113,70 @@
        dbcmt-pgm section.
            display "Sample COBOL Program : DBCMT.CBL".
 
+           open input batch-file.
+           if batch-fs equal "35"
+              perform Interactive-Change-Comment
+                 thru End-Interactive-Change-Comment
+              go to end-dbcmt.
+
+           display "DBCMT.CTL found -- running in batch mode".
+           perform Process-One-Batch-Record
+              thru End-Process-One-Batch-Record
+              until no-more-batch-records.
+           close batch-file.
+           display "batch comment run complete".
+
+       end-dbcmt. stop run.
+
+      ***********************************************************************
+      * Interactive-Change-Comment prompts for one target database and its
+      * new comment -- used when DBCMT.CTL is not present.
+      ***********************************************************************
+       Interactive-Change-Comment.
+           display "Enter the name of the database to comment on : "
+              with no advancing.
+           accept target-dbname.
+
+           display "Enter the new comment text : " with no advancing.
+           accept new-comment.
+           move 0 to new-comment-len.
+           inspect new-comment tallying new-comment-len for characters
+              before initial " ".
+
+           perform Change-Comment-For-Target
+              thru End-Change-Comment-For-Target.
+       End-Interactive-Change-Comment. exit.
+
+      ***********************************************************************
+      * Process-One-Batch-Record reads one DBCMT.CTL database-name/
+      * new-comment pair and applies it, so a batch run covers every
+      * pair in the control file instead of only one prompted pair.
+      ***********************************************************************
+       Process-One-Batch-Record.
+           read batch-file into batch-record
+               at end move "Y" to batch-eof-sw
+               go to End-Process-One-Batch-Record.
+
+           if batch-record equal spaces
+              go to End-Process-One-Batch-Record.
+
+           move batch-dbname  to target-dbname.
+           move batch-comment to new-comment.
+           move 0 to new-comment-len.
+           inspect new-comment tallying new-comment-len for characters
+              before initial " ".
+
+           perform Change-Comment-For-Target
+              thru End-Change-Comment-For-Target.
+       End-Process-One-Batch-Record. exit.
+
+      ***********************************************************************
+      * Change-Comment-For-Target scans the database directory for
+      * target-dbname and, via get-db-entry/Change-Comment, applies
+      * new-comment to it -- one open-scan/close-scan cycle per
+      * database-name/new-comment pair, interactive or batch.
+      ***********************************************************************
+       Change-Comment-For-Target.
       **************************
       * INSTALL SIGNAL HANDLER *
       **************************
@@ -113,7 +211,7 @@
            perform get-db-entry thru end-get-db-entry
               varying idx from 0 by 1 until idx equal dbCount.
 
-       after-change-comment.
+       after-change-comment-for-target.
 
       ********************************************
       * CLOSE DATABASE DIRECTORY SCAN API called *
@@ -126,8 +224,7 @@
 
            move "CLOSE DATABASE DIRECTORY SCAN" to errloc.
            call "checkerr" using SQLCA errloc.
-
-       end-dbcmt. stop run.
+       End-Change-Comment-For-Target. exit.
 
        get-db-entry section.
 
@@ -155,16 +252,18 @@
                                         DB2G-DB-DIR-NEXT-ENTRY-STRUCT
                  returning rc.
       
-           if SQL-DBNAME-N equal "SAMPLE  "
+           if SQL-DBNAME-N equal target-dbname
               go to Change-Comment.
 
        end-get-db-entry. exit.
 
        Change-Comment Section.
 
+           move 0 to alias-len.
            inspect SQL-ALIAS-N tallying alias-len for characters
               before initial " ".
 
+           move 0 to new-comment-len.
            inspect new-comment tallying new-comment-len for characters
               before initial " ".
 
@@ -184,4 +283,4 @@
            call "checkerr" using SQLCA errloc.
 
            display "CHANGE DATABASE COMMENT successful".
-       end-Change-Comment. go to after-change-comment.
+       end-Change-Comment. go to after-change-comment-for-target.
