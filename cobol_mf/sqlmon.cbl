@@ -0,0 +1,53 @@
+      ***********************************************************************
+      ** (c) Copyright IBM Corp. 2007 All rights reserved.
+      **
+      ** The following sample of source code ("Sample") is owned by International
+      ** Business Machines Corporation or one of its subsidiaries ("IBM") and is
+      ** copyrighted and licensed, not sold. You may use, copy, modify, and
+      ** distribute the Sample in any form without payment to IBM, for the purpose of
+      ** assisting you in the development of your applications.
+      **
+      ** The Sample code is provided to you on an "AS IS" basis, without warranty of
+      ** any kind. IBM HEREBY EXPRESSLY DISCLAIMS ALL WARRANTIES, EITHER EXPRESS OR
+      ** IMPLIED, INCLUDING, BUT NOT LIMITED TO, THE IMPLIED WARRANTIES OF
+      ** MERCHANTABILITY AND FITNESS FOR A PARTICULAR PURPOSE. Some jurisdictions do
+      ** not allow for the exclusion or limitation of implied warranties, so the above
+      ** limitations or exclusions may not apply to you. IBM shall not be liable for
+      ** any damages you suffer as a result of using, copying, modifying or
+      ** distributing the Sample, even if IBM has been advised of the possibility of
+      ** such damages.
+      ***********************************************************************
+      **
+      ** SOURCE FILE NAME: sqlmon.cbl
+      **
+      ** SAMPLE: Database system monitor snapshot area (SQLMA) and its
+      **         related constants, shared by the sample programs.
+      **
+      ***********************************************************************
+
+      * monitor object types requestable in SQLMA
+       77  SQLMA-DBASE              PIC 9(4) COMP-5 VALUE 1.
+       77  SQLMA-DBASE-APPLS        PIC 9(4) COMP-5 VALUE 3.
+       77  SQLMA-DBASE-LOCKS        PIC 9(4) COMP-5 VALUE 6.
+       77  SQLMA-DBASE-TABLES       PIC 9(4) COMP-5 VALUE 4.
+
+      * output format of the returned datastream
+       77  SQLM-COLLECTED           PIC 9(4) COMP-5 VALUE 0.
+
+      * miscellaneous monitor constants
+       77  SQLM-CURRENT-VERSION     PIC 9(9) COMP-5 VALUE 8.
+       77  SQLM-CURRENT-NODE        PIC S9(9) COMP-5 VALUE -1.
+       77  SQLM-CLASS-DEFAULT       PIC 9(9) COMP-5 VALUE 0.
+
+      * monitor datastream version constants
+       77  SQLM-DBMON-VERSION2      PIC 9(9) COMP-5 VALUE 2.
+       77  SQLM-DBMON-VERSION6      PIC 9(9) COMP-5 VALUE 6.
+       77  SQLM-DBMON-VERSION7      PIC 9(9) COMP-5 VALUE 7.
+       77  SQLM-DBMON-VERSION8      PIC 9(9) COMP-5 VALUE 8.
+
+      * Snapshot Monitor Area (SQLMA)
+       01  SQLMA.
+           05  OBJ-NUM              PIC 9(4) COMP-5.
+           05  OBJ-VAR OCCURS 10 TIMES.
+               10  OBJ-TYPE         PIC 9(4) COMP-5.
+               10  SQLMA-OBJECT     PIC X(128).
