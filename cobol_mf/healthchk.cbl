@@ -0,0 +1,312 @@
+      ***********************************************************************
+      ** (c) Copyright IBM Corp. 2007 All rights reserved.
+      **
+      ** The following sample of source code ("Sample") is owned by International
+      ** Business Machines Corporation or one of its subsidiaries ("IBM") and is
+      ** copyrighted and licensed, not sold. You may use, copy, modify, and
+      ** distribute the Sample in any form without payment to IBM, for the purpose of
+      ** assisting you in the development of your applications.
+      **
+      ** The Sample code is provided to you on an "AS IS" basis, without warranty of
+      ** any kind. IBM HEREBY EXPRESSLY DISCLAIMS ALL WARRANTIES, EITHER EXPRESS OR
+      ** IMPLIED, INCLUDING, BUT NOT LIMITED TO, THE IMPLIED WARRANTIES OF
+      ** MERCHANTABILITY AND FITNESS FOR A PARTICULAR PURPOSE. Some jurisdictions do
+      ** not allow for the exclusion or limitation of implied warranties, so the above
+      ** limitations or exclusions may not apply to you. IBM shall not be liable for
+      ** any damages you suffer as a result of using, copying, modifying or
+      ** distributing the Sample, even if IBM has been advised of the possibility of
+      ** such damages.
+      ***********************************************************************
+      **
+      ** SOURCE FILE NAME: healthchk.cbl
+      **
+      ** SAMPLE: Consolidated database health check
+      **
+      **         Chains three checks that are normally run as separate
+      **         samples -- dbstart.cbl's START DATABASE MANAGER,
+      **         dbsnap.cbl's monitor snapshot, and sws.cbl's monitor
+      **         switch query -- into one health-check driver, with
+      **         checkerr called after each successful step.  Each
+      **         constituent step is inlined here rather than CALLed,
+      **         since dbstart.cbl, dbsnap.cbl, and sws.cbl are
+      **         self-contained samples that end in STOP RUN.
+      **
+      **         A health check exists to survey every step, so a
+      **         failing step is logged to HLTHCHK.LOG and the driver
+      **         moves on to the next check instead of stopping through
+      **         checkerr's usual fatal path -- one down component
+      **         shouldn't hide the status of the other two.
+      **
+      ** DB2 APIs USED:
+      **         sqlgpstart -- START DATABASE MANAGER
+      **         sqlgmnsz   -- ESTIMATE BUFFER SIZE
+      **         sqlgmnss   -- DATABASE MONITOR SNAPSHOT
+      **         db2gMonitorSwitches -- DATABASE MONITOR SWITCH
+      **
+      ** OUTPUT FILE: HLTHCHK.LOG (health-check results)
+      ***********************************************************************
+      **
+      ** For more information on the sample programs, see the README file.
+      **
+      ** For information on developing COBOL applications, see the
+      ** Application Development Guide.
+      **
+      ** For information on DB2 APIs, see the Administrative API Reference.
+      **
+      ** For the latest information on programming, compiling, and running
+      ** DB2 applications, visit the DB2 application development website:
+      **     http://www.software.ibm.com/data/db2/udb/ad
+      ***********************************************************************
+
+       Identification Division.
+       Program-Id. "healthchk".
+
+       Environment Division.
+       Input-Output Section.
+       File-Control.
+           select health-log assign to "HLTHCHK.LOG"
+               organization is line sequential.
+
+       Data Division.
+       File Section.
+       FD  health-log.
+       01  health-log-rec        pic x(100).
+
+       Working-Storage Section.
+
+       copy "sqlenv.cbl".
+       copy "sqlca.cbl".
+       copy "sqlmonct.cbl".
+       copy "sqlmon.cbl".
+       copy "db2ApiDf.cbl".
+
+      * Local Variables
+       77 rc                  pic s9(9) comp-5.
+       77 errloc              pic x(80).
+       77 sqlcode-disp        pic -(9)9.
+
+      * DATABASE MONITOR SNAPSHOT variables (see dbsnap.cbl)
+       01 database.
+         05 database-length   pic s9(4) comp-5.
+         05 database-name     pic x(80).
+
+       01 buff.
+         05 buffer-sz         pic 9(9) comp-5 value 0.
+         05 buffer            occurs 0 to 100000 times
+                              depending on buffer-sz.
+           10 element         pic x.
+
+       77 rezerv1             pic 9(9) comp-5 value 0.
+       77 rezerv2             pic 9(9) comp-5 value 0.
+       77 current-version     pic 9(9) comp-5 value 0.
+
+      * DATABASE MONITOR SWITCH variables (see sws.cbl)
+       01 output-data-buffer  pic x(4096) value " ".
+       77 my-output-format    pic s9(9) comp-5.
+
+       Procedure Division.
+       healthchk-pgm section.
+
+           display "Sample COBOL Program : HEALTHCHK.CBL".
+
+           open output health-log.
+
+           perform Check-Start-Database-Manager
+              thru End-Check-Start-Database-Manager.
+           perform Check-Snapshot thru End-Check-Snapshot.
+           perform Check-Monitor-Switches
+              thru End-Check-Monitor-Switches.
+
+           close health-log.
+
+           display "health check complete -- see HLTHCHK.LOG".
+
+       end-healthchk. stop run.
+
+      ***********************************************************************
+      * Check-Start-Database-Manager runs dbstart.cbl's single-instance
+      * START DATABASE MANAGER check.  SQLE-RC-INVSTRT ("already active")
+      * counts as healthy, same as dbstart.cbl treats it.
+      ***********************************************************************
+       Check-Start-Database-Manager.
+      **************************
+      * START DATABASE MANAGER *
+      **************************
+           call "sqlgpstart" using
+                                  by value 0
+                                  by reference sqlca
+                             returning rc.
+
+           if rc equal SQLE-RC-INVSTRT
+              move "START DATABASE MANAGER : OK (already active)"
+                 to health-log-rec
+              write health-log-rec
+              display health-log-rec
+              go to End-Check-Start-Database-Manager.
+
+           if sqlcode is less than 0
+              move sqlcode to sqlcode-disp
+              move spaces to health-log-rec
+              string "START DATABASE MANAGER : FAILED sqlcode="
+                        delimited by size
+                     sqlcode-disp delimited by size
+                     into health-log-rec
+              write health-log-rec
+              display health-log-rec
+              go to End-Check-Start-Database-Manager.
+
+           move "START DATABASE MANAGER" to errloc.
+           call "checkerr" using SQLCA errloc.
+
+           move "START DATABASE MANAGER : OK" to health-log-rec.
+           write health-log-rec.
+           display health-log-rec.
+       End-Check-Start-Database-Manager. exit.
+
+      ***********************************************************************
+      * Check-Snapshot runs dbsnap.cbl's ESTIMATE BUFFER SIZE and
+      * DATABASE MONITOR SNAPSHOT calls against an operator-supplied
+      * database name.
+      ***********************************************************************
+       Check-Snapshot.
+           display "Enter the name of the database to check : "
+              with no advancing.
+           accept database-name.
+           inspect database-name tallying database-length for characters
+              before initial " ".
+           inspect database-name replacing first " " by X'00'.
+
+           move 2 to OBJ-NUM of SQLMA.
+           move SQLMA-DBASE to OBJ-TYPE(1).
+           move database-name to SQLMA-OBJECT(1).
+           move SQLMA-DBASE-LOCKS to OBJ-TYPE(2).
+           move database-name to SQLMA-OBJECT(2).
+
+           move SQLM-CURRENT-VERSION to current-version.
+
+      **************************
+      * ESTIMATE BUFFER SIZE   *
+      **************************
+           call "sqlgmnsz" using
+                                 by value     rezerv1
+                                 by reference sqlca
+                                 by reference buffer-sz
+                                 by reference SQLMA
+                                 by reference rezerv2
+                                 by value     current-version
+                           returning rc.
+
+           if sqlcode is less than 0
+              move sqlcode to sqlcode-disp
+              move spaces to health-log-rec
+              string "DATABASE SNAPSHOT : FAILED (estimate buffer size)",
+                     " sqlcode=" delimited by size
+                     sqlcode-disp delimited by size
+                     into health-log-rec
+              write health-log-rec
+              display health-log-rec
+              go to End-Check-Snapshot.
+
+           move "estimate buffer size" to errloc.
+           call "checkerr" using SQLCA errloc.
+
+      ***********************
+      * SNAPSHOT API called *
+      ***********************
+           call "sqlgmnss" using
+                                 by value     rezerv1
+                                 by reference sqlca
+                                 by reference SQLM-COLLECTED
+                                 by reference buffer(1)
+                                 by value     buffer-sz
+                                 by reference SQLMA
+                                 by reference rezerv2
+                                 by value     current-version
+                           returning rc.
+
+           if sqlcode is less than 0
+              move sqlcode to sqlcode-disp
+              move spaces to health-log-rec
+              string "DATABASE SNAPSHOT : FAILED sqlcode="
+                        delimited by size
+                     sqlcode-disp delimited by size
+                     into health-log-rec
+              write health-log-rec
+              display health-log-rec
+              go to End-Check-Snapshot.
+
+           move "SNAPSHOT" to errloc.
+           call "checkerr" using SQLCA errloc.
+
+           move "DATABASE SNAPSHOT : OK" to health-log-rec.
+           write health-log-rec.
+           display health-log-rec.
+       End-Check-Snapshot. exit.
+
+      ***********************************************************************
+      * Check-Monitor-Switches runs the DATABASE MONITOR SWITCH API the
+      * same way sws.cbl does, but always with sws.cbl's hardcoded
+      * Table-on/UOW-off/etc request values -- it does not open SWS.CFG
+      * and is not aware of any settings a prior sws.cbl or dbstart.cbl
+      * run may have saved there.  This is only a health check of the
+      * API call itself; it is not a way to inspect or reapply the
+      * switch settings actually in effect.
+      ***********************************************************************
+       Check-Monitor-Switches.
+           move SQLM-DBMON-VERSION8 to DB2-I-VERSION of
+                DB2G-MONITOR-SWITCHES-DATA.
+           move 4096 to DB2-I-BUFFER-SIZE of
+                DB2G-MONITOR-SWITCHES-DATA.
+           move SQLM-CURRENT-NODE to DB2-I-NODE-NUMBER of
+                DB2G-MONITOR-SWITCHES-DATA.
+           move 1 to DB2-I-RETURN-DATA of
+                DB2G-MONITOR-SWITCHES-DATA.
+           set DB2-PI-GROUP-STATES of DB2G-MONITOR-SWITCHES-DATA
+                to address of SQLM-RECORDING-GROUP.
+           set DB2-PO-OUTPUT-FORMAT of DB2G-MONITOR-SWITCHES-DATA
+                to address of my-output-format.
+           set DB2-PO-BUFFER of DB2G-MONITOR-SWITCHES-DATA
+                to address of output-data-buffer.
+
+           move SQLM-OFF  to INPUT-STATE of
+                SQLM-RECORDING-GROUP(SQLM-UOW-SW).
+           move SQLM-ON   to INPUT-STATE of
+                SQLM-RECORDING-GROUP(SQLM-TABLE-SW).
+           move SQLM-HOLD to INPUT-STATE of
+                SQLM-RECORDING-GROUP(SQLM-STATEMENT-SW).
+           move SQLM-HOLD to INPUT-STATE of
+                SQLM-RECORDING-GROUP(SQLM-BUFFER-POOL-SW).
+           move SQLM-HOLD to INPUT-STATE of
+                SQLM-RECORDING-GROUP(SQLM-LOCK-SW).
+           move SQLM-HOLD to INPUT-STATE of
+                SQLM-RECORDING-GROUP(SQLM-SORT-SW).
+           move SQLM-HOLD to INPUT-STATE of
+                SQLM-RECORDING-GROUP(SQLM-TIMESTAMP-SW).
+
+      **************************************
+      * DATABASE MONITOR SWITCH API called *
+      **************************************
+           call "db2gMonitorSwitches" using
+                                by value db2Version810
+                                by reference DB2G-MONITOR-SWITCHES-DATA
+                                by reference SQLCA
+                           returning rc.
+
+           if sqlcode is less than 0
+              move sqlcode to sqlcode-disp
+              move spaces to health-log-rec
+              string "MONITOR SWITCH : FAILED sqlcode="
+                        delimited by size
+                     sqlcode-disp delimited by size
+                     into health-log-rec
+              write health-log-rec
+              display health-log-rec
+              go to End-Check-Monitor-Switches.
+
+           move "MONITOR SWITCH" to errloc.
+           call "checkerr" using SQLCA errloc.
+
+           move "MONITOR SWITCH : OK" to health-log-rec.
+           write health-log-rec.
+           display health-log-rec.
+       End-Check-Monitor-Switches. exit.
