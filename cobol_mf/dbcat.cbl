@@ -18,19 +18,37 @@
       ** such damages.
       ***********************************************************************
       **
-      ** SOURCE FILE NAME: dbcat.cbl 
+      ** SOURCE FILE NAME: dbcat.cbl
       **
-      ** SAMPLE: Catalog to and uncatalog from a database 
+      ** SAMPLE: Catalog to and uncatalog from a database
+      **
+      **         list-db also tallies a summary count of the entries it
+      **         lists (by authentication type) and, after the final
+      **         listing, reconciles the catalog directory against the
+      **         list of aliases we expect to see in DBCAT.CTL, flagging
+      **         anything expected but missing and anything catalogued
+      **         but not on the expected list.
+      **
+      **         The console listing can also be governed to only show
+      **         entries of one authentication type, and every entry
+      **         seen in the most recent listing -- regardless of that
+      **         governance filter, since a DR rebuild needs every
+      **         entry, not just the ones an operator chose to review --
+      **         is exported to DBCAT.EXP as a script of CATALOG
+      **         DATABASE commands that can be replayed to rebuild the
+      **         directory.
       **
       ** DB2 APIs USED:
-      **         sqlgcadb -- CATALOG DATABASE 
+      **         sqlgcadb -- CATALOG DATABASE
       **         db2gDbDirOpenScan -- OPEN DATABASE DIRECTORY SCAN
-      **         db2gDbDirGetNextEntry -- GET NEXT DATABASE DIRECTORY ENTRY      
-      **         db2gDbDirCloseScan -- CLOSE DATABASE DIRECTORY SCAN          
+      **         db2gDbDirGetNextEntry -- GET NEXT DATABASE DIRECTORY ENTRY
+      **         db2gDbDirCloseScan -- CLOSE DATABASE DIRECTORY SCAN
       **         sqlguncd -- UNCATALOG DATABASE
-      **         sqlgdref -- DEREFERENCE ADDRESS                    
+      **         sqlgdref -- DEREFERENCE ADDRESS
       **
+      ** INPUT FILE:  DBCAT.CTL (expected catalog aliases, one per line)
       ** OUTPUT FILE: dbcat.out (available in the online documentation)
+      **         DBCAT.EXP (CATALOG DATABASE script for DR rebuild)
       ***********************************************************************
       **
       ** For more information on the sample programs, see the README file. 
@@ -48,7 +66,23 @@
        Identification Division.
        Program-Id. "dbcat".
 
+       Environment Division.
+       Input-Output Section.
+       File-Control.
+           select expected-file assign to "DBCAT.CTL"
+               organization is line sequential
+               file status is expected-fs.
+           select export-file assign to "DBCAT.EXP"
+               organization is line sequential.
+
        Data Division.
+       File Section.
+       FD  expected-file.
+       01  expected-rec       pic x(8).
+
+       FD  export-file.
+       01  export-rec         pic x(120).
+
        Working-Storage Section.
 
        copy "sqlenv.cbl".
@@ -85,6 +119,44 @@
        77 db-dir-info-sz    pic 9(4) comp-5 value 1654.
        77 disp-drive        pic x(50).
 
+      * Variables for the per-listing summary counts
+       77 listed-count      pic 9(5) comp-5.
+       77 server-auth-count pic 9(5) comp-5.
+       77 client-auth-count pic 9(5) comp-5.
+       77 dcs-auth-count    pic 9(5) comp-5.
+       77 other-auth-count  pic 9(5) comp-5.
+       77 local-db-count    pic 9(5) comp-5.
+       77 remote-db-count   pic 9(5) comp-5.
+
+      * Variables for the catalog reconciliation report
+       77 expected-fs       pic xx.
+       77 expected-eof      pic x.
+           88 no-more-expected  value "Y".
+       77 expected-count    pic 9(4) comp-5 value 0.
+       01 expected-table.
+          05 expected-entry occurs 200 times pic x(8).
+
+       77 catalogued-count  pic 9(4) comp-5.
+       01 catalogued-table.
+          05 catalogued-entry occurs 200 times pic x(8).
+
+       77 recon-sub         pic 9(4) comp-5.
+       77 recon-found-sw    pic x.
+           88 recon-found       value "Y".
+
+      * Variables for the governance filter on list-db's console
+      * listing.  The DR export in DBCAT.EXP always gets every entry
+      * regardless of this filter.
+       77 auth-filter       pic x(6) value "ALL".
+       77 current-auth-desc pic x(6).
+       77 entry-visible-sw  pic x.
+           88 entry-visible     value "Y".
+
+      * built once per entry: " AT NODE nnnnnnnn" for a remote entry,
+      * spaces for a local one, so Write-export's CATALOG DATABASE
+      * script line only names a node when the entry actually has one
+       77 node-clause       pic x(20).
+
        Procedure Division.
        dbcat-pgm section.
            display " ".
@@ -130,7 +202,15 @@
 
            move "CATALOG DATABASE" to errloc.
            call "checkerr" using SQLCA errloc.
-      
+
+           display " ".
+           display "Filter the console listing by authentication type?".
+           display "  ALL / SERVER / CLIENT / DCS".
+           display "Enter choice (default ALL) : " with no advancing.
+           accept auth-filter.
+           if auth-filter equal spaces
+              move "ALL" to auth-filter.
+
            display " ".
            display "listing all databases...".
            display "========================".
@@ -154,10 +234,103 @@
            display "Listing all databases [after UNCATALOG]".
            display "=======================================".
            perform list-db.
+
+           perform Load-Expected-List thru End-Load-Expected-List.
+           perform Reconcile-Catalog thru End-Reconcile-Catalog.
        end-dbcat. stop run.
 
+      ***********************************************************************
+      * Load-Expected-List reads the aliases we expect to find catalogued
+      * from DBCAT.CTL.  A missing control file (status 35) just means no
+      * reconciliation report is produced.
+      ***********************************************************************
+       Load-Expected-List.
+           move 0  to expected-count.
+           move "N" to expected-fs.
+           open input expected-file.
+           if expected-fs equal "35"
+              go to End-Load-Expected-List.
+
+           move "N" to expected-eof.
+           perform Load-One-Expected thru End-Load-One-Expected
+               until no-more-expected.
+           close expected-file.
+       End-Load-Expected-List. exit.
+
+       Load-One-Expected.
+           read expected-file
+               at end move "Y" to expected-eof
+               go to End-Load-One-Expected.
+
+           if expected-rec not equal spaces
+              and expected-count is less than 200
+              add 1 to expected-count
+              move expected-rec to expected-entry (expected-count).
+       End-Load-One-Expected. exit.
+
+      ***********************************************************************
+      * Reconcile-Catalog compares the DBCAT.CTL expected alias list
+      * against the aliases actually seen in the final catalog listing,
+      * and reports anything expected-but-missing or catalogued-but-
+      * unexpected.
+      ***********************************************************************
+       Reconcile-Catalog.
+           if expected-count equal 0
+              go to End-Reconcile-Catalog.
+
+           display " ".
+           display "--- catalog reconciliation report ---".
+
+           perform varying recon-sub from 1 by 1
+                   until recon-sub > expected-count
+              move "N" to recon-found-sw
+              perform Search-Catalogued thru End-Search-Catalogued
+              if not recon-found
+                 display "EXPECTED BUT MISSING : ",
+                    expected-entry (recon-sub)
+           end-perform.
+
+           perform varying recon-sub from 1 by 1
+                   until recon-sub > catalogued-count
+              move "N" to recon-found-sw
+              perform Search-Expected thru End-Search-Expected
+              if not recon-found
+                 display "CATALOGUED BUT UNEXPECTED : ",
+                    catalogued-entry (recon-sub)
+           end-perform.
+
+           display "--- end reconciliation report ---".
+       End-Reconcile-Catalog. exit.
+
+       Search-Catalogued.
+           perform varying idx from 1 by 1
+                   until idx > catalogued-count
+              if catalogued-entry (idx) equal expected-entry (recon-sub)
+                 move "Y" to recon-found-sw
+           end-perform.
+       End-Search-Catalogued. exit.
+
+       Search-Expected.
+           perform varying idx from 1 by 1
+                   until idx > expected-count
+              if expected-entry (idx) equal catalogued-entry (recon-sub)
+                 move "Y" to recon-found-sw
+           end-perform.
+       End-Search-Expected. exit.
+
        list-db Section.
 
+           move 0 to listed-count.
+           move 0 to server-auth-count.
+           move 0 to client-auth-count.
+           move 0 to dcs-auth-count.
+           move 0 to other-auth-count.
+           move 0 to local-db-count.
+           move 0 to remote-db-count.
+           move 0 to catalogued-count.
+
+           open output export-file.
+
            move path-len to DB2-I-PATH-LEN
                 of DB2G-DB-DIR-OPEN-SCAN-STRUCT.
 
@@ -197,6 +370,18 @@
            move "CLOSE DATABASE DIRECTORY SCAN" to errloc.
            call "checkerr" using SQLCA errloc.
 
+           close export-file.
+
+           display " ".
+           display "--- catalog summary ---".
+           display "total databases listed :   ", listed-count.
+           display "  SERVER authentication :   ", server-auth-count.
+           display "  CLIENT authentication :   ", client-auth-count.
+           display "  DCS    authentication :   ", dcs-auth-count.
+           display "  other/unset           :   ", other-auth-count.
+           display "  local  databases      :   ", local-db-count.
+           display "  remote databases      :   ", remote-db-count.
+
        end-list-db. exit.
 
        get-db-entry section.
@@ -227,39 +412,102 @@
             returning rc.
 
            display " ".
-      
+
+           if SQL-AUTHENTICATION-N equal SQL-AUTHENTICATION-SERVER
+              move "SERVER" to current-auth-desc
+           else
+           if SQL-AUTHENTICATION-N equal SQL-AUTHENTICATION-CLIENT
+              move "CLIENT" to current-auth-desc
+           else
+           if SQL-AUTHENTICATION-N equal SQL-AUTHENTICATION-DCS
+              move "DCS"    to current-auth-desc
+           else
+              move "OTHER"  to current-auth-desc.
+
+           move "N" to entry-visible-sw.
+           if auth-filter equal "ALL"
+              or auth-filter equal current-auth-desc
+              move "Y" to entry-visible-sw.
+
       * Displaying the contents of the DB2DB-DIR-INFO structure.
       * The DB2DB-DIR-INFO structure is found in file "db2ApiDf.cbl" which is copied
       * into this program.  The "db2ApiDf.cbl" file can be found in the
       * "sqllib/include/cobol*" directory.
 
-           display "alias :                 ",
-                    SQL-ALIAS-N.
+           if entry-visible
+              display "alias :                 ",
+                       SQL-ALIAS-N
+              display "database name :         ",
+                       SQL-DBNAME-N
+              display "node name :             ",
+                       SQL-NODENAME-N
+              display "database release type : ",
+                       SQL-DBTYPE-N
+              display "database comment :      ",
+                       SQL-COMMENT-N
+              display "database entry type :   ",
+                       SQL-TYPE-N
+              display "authentication :        ", current-auth-desc.
 
-           display "database name :         ",
-                    SQL-DBNAME-N.
+           add 1 to listed-count.
+           if catalogued-count is less than 200
+              add 1 to catalogued-count
+              move SQL-ALIAS-N to catalogued-entry (catalogued-count).
 
-           display "node name :             ",
-                    SQL-NODENAME-N.
+           if current-auth-desc equal "SERVER"
+              add 1 to server-auth-count
+           else
+           if current-auth-desc equal "CLIENT"
+              add 1 to client-auth-count
+           else
+           if current-auth-desc equal "DCS"
+              add 1 to dcs-auth-count
+           else
+              add 1 to other-auth-count.
 
-           display "database release type : ",
-                    SQL-DBTYPE-N.
+      * a blank node name is a local (non-remote) catalog entry
+           if SQL-NODENAME-N equal spaces
+              add 1 to local-db-count
+           else
+              add 1 to remote-db-count.
 
-           display "database comment :      ",
-                    SQL-COMMENT-N.
+      * DR-rebuild export always gets every entry, regardless of the
+      * console listing's governance filter.  The database comment is
+      * carried along via the WITH clause so a rebuild from this script
+      * doesn't lose it.  A local entry's SQL-NODENAME-N is blank, so
+      * "AT NODE" is omitted entirely rather than STRINGed with a
+      * DELIMITED BY SPACE source that would copy zero bytes and leave
+      * the clause silently empty.
+           move spaces to export-rec.
+           move spaces to node-clause.
+           if SQL-NODENAME-N not equal spaces
+              string " AT NODE "     delimited by size
+                     SQL-NODENAME-N  delimited by space
+                     into node-clause.
 
-           display "database entry type :   ",
-                    SQL-TYPE-N.
-      
-           if SQL-AUTHENTICATION-N equal SQL-AUTHENTICATION-SERVER
-              display "authentication :        SERVER".
-      
-           if SQL-AUTHENTICATION-N equal SQL-AUTHENTICATION-CLIENT
-              display "authentication :        CLIENT".
-      
-           if SQL-AUTHENTICATION-N equal SQL-AUTHENTICATION-DCS
-              display "authentication :        DCS".
-      
-              display " ".
+           if SQL-COMMENT-N equal spaces
+              string "CATALOG DATABASE " delimited by size
+                     SQL-DBNAME-N        delimited by space
+                     " AS "              delimited by size
+                     SQL-ALIAS-N         delimited by space
+                     node-clause         delimited by size
+                     " AUTHENTICATION "  delimited by size
+                     current-auth-desc   delimited by space
+                     into export-rec
+           else
+              string "CATALOG DATABASE " delimited by size
+                     SQL-DBNAME-N        delimited by space
+                     " AS "              delimited by size
+                     SQL-ALIAS-N         delimited by space
+                     node-clause         delimited by size
+                     " AUTHENTICATION "  delimited by size
+                     current-auth-desc   delimited by space
+                     " WITH """           delimited by size
+                     SQL-COMMENT-N       delimited by space
+                     """"                delimited by size
+                     into export-rec.
+           write export-rec.
+
+           display " ".
 
        end-get-db-entry. exit.
