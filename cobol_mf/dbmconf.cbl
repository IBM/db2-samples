@@ -18,10 +18,26 @@
       ** such damages.
       ***********************************************************************
       **
-      ** SOURCE FILE NAME: dbmconf.cbl 
+      ** SOURCE FILE NAME: dbmconf.cbl
       **
       ** SAMPLE: How to get, update and reset database manager configuration
       **
+      **         sqlgrsys (RESET) always resets to DB2's shipped
+      **         defaults -- there is no API option to reset to a prior
+      **         custom configuration.  So that this sample doesn't
+      **         leave a system's MAXAGENTS/NUMDB sitting at the DB2
+      **         defaults after the reset, it captures the site's
+      **         custom values before the UPDATE step and, right after
+      **         the RESET call, issues one more UPDATE to roll the
+      **         configuration back to those captured values.
+      **
+      **         The site's values captured before the UPDATE step are
+      **         also compared against the configuration read back
+      **         right after the UPDATE, and the before/after values
+      **         for each token are written to DBMCONF.DIF, so a
+      **         reviewer can see exactly what the UPDATE changed
+      **         without having to diff two console captures by hand.
+      **
       ** DB2 APIs USED:
       **         sqlgxsys -- GET DATABASE MANAGER CONFIGURATION
       **         sqlgusys -- UPDATE DATABASE MANAGER CONFIGURATION
@@ -29,6 +45,7 @@
       **         sqlgaddr -- GET ADDRESS
       **
       ** OUTPUT FILE: dbmconf.out (available in the online documentation)
+      **         DBMCONF.DIF (before/after diff report for the UPDATE)
       ***********************************************************************
       **
       ** For more information on the sample programs, see the README file. 
@@ -46,7 +63,17 @@
        Identification Division.
        Program-Id. "dbmconf".
 
+       Environment Division.
+       Input-Output Section.
+       File-Control.
+           select diff-rpt assign to "DBMCONF.DIF"
+               organization is line sequential.
+
        Data Division.
+       File Section.
+       FD  diff-rpt.
+       01  diff-rpt-rec           pic x(100).
+
        Working-Storage Section.
        copy "sqlutil.cbl".
        copy "sqlca.cbl".
@@ -65,6 +92,11 @@
        01 svcename            pic x(14).
        01 tpname              pic x(64).
 
+      * the site's custom values, captured before UPDATE so RESET can
+      * be rolled back to them instead of leaving DB2's defaults in place
+       01 prior-max-agents    pic 9(9) comp-5.
+       01 prior-numbdb        pic s9(4) comp-5.
+
       * variables for GET/UPDATE/RESET database manager configuration
        01 listnumber          pic s9(4) comp-5 value 2.
 
@@ -83,6 +115,17 @@
              $END
             10 tokenptr      usage is pointer.
 
+      * DISPLAY work fields for STRINGing the binary (COMP-5)
+      * configuration values into the diff report.  numbdb and
+      * prior-numbdb are signed COMP-5 fields that can legitimately
+      * carry a DB2 negative sentinel (e.g. -1), so their "-disp"
+      * fields must be signed too, or a sentinel would be reported as
+      * a large positive number instead.
+       77 before-max-agents-disp  pic 9(9).
+       77 after-max-agents-disp   pic 9(9).
+       77 before-numbdb-disp      pic -(9)9.
+       77 after-numbdb-disp       pic -(9)9.
+
        Procedure Division.
        dbmconf-pgm section.
 
@@ -116,6 +159,9 @@
            display "listing the database configuration".
            perform print-info.
 
+           move max-agents to prior-max-agents.
+           move numbdb     to prior-numbdb.
+
            display "*****************************".
            display "*** IMPORTANT INFORMATION ***".
            display "*****************************".
@@ -159,6 +205,8 @@
            display "listing the database configuration".
            perform print-info.
 
+           perform Write-Update-Diff thru End-Write-Update-Diff.
+
            display "RESETing the Database Manager Configuration".
       ***************************************************
       * RESET DATABASE MANAGER CONFIGURATION API called *
@@ -183,6 +231,35 @@
            display "listing the database configuration".
            perform print-info.
 
+           display "restoring the site's prior custom values ",
+              "(RESET only restores DB2's shipped defaults)".
+
+           move prior-max-agents to max-agents.
+           move prior-numbdb     to numbdb.
+      ***************************************************
+      * UPDATE DATABSE MANAGER CONFIGURATION API called *
+      ***************************************************
+           call "sqlgusys" using by value     listnumber
+                                 by reference list-of-lengths
+                                 by reference tokenlist
+                                 by reference sqlca
+           move "restoring the database manager config" to errloc.
+           call "checkerr" using SQLCA errloc.
+
+           display "listing the RESTOREd Database Manager Configuration".
+      ***************************************************
+      * GET DATABASE MANAGER CONFIGURATION API called *
+      ***************************************************
+           call "sqlgxsys" using by value     listnumber
+                                 by reference tokenlist
+                                 by reference sqlca
+                           returning rc.
+           move "get the database manager config" to errloc.
+           call "checkerr" using SQLCA errloc.
+
+           display "listing the database configuration".
+           perform print-info.
+
        end-dbmconf. stop run.
 
       * PRINT DATABASE MANAGER CONFIGURATION INFORMATION
@@ -194,3 +271,42 @@
                     numbdb.
 
        end-print-info. exit.
+
+      ***********************************************************************
+      * Write-Update-Diff writes a before/after report of the UPDATE
+      * step to DBMCONF.DIF, comparing the site's custom values
+      * captured before the UPDATE (prior-max-agents/prior-numbdb)
+      * against the configuration read back right after it.
+      ***********************************************************************
+       Write-Update-Diff.
+           open output diff-rpt.
+
+           move spaces to diff-rpt-rec.
+           string "--- DBMCONF UPDATE before/after diff ---"
+                     delimited by size
+                     into diff-rpt-rec.
+           write diff-rpt-rec.
+
+           move prior-max-agents to before-max-agents-disp.
+           move max-agents       to after-max-agents-disp.
+           move prior-numbdb     to before-numbdb-disp.
+           move numbdb           to after-numbdb-disp.
+
+           move spaces to diff-rpt-rec.
+           string "MAXAGENTS before=" delimited by size
+                  before-max-agents-disp delimited by size
+                  " after=" delimited by size
+                  after-max-agents-disp delimited by size
+                  into diff-rpt-rec.
+           write diff-rpt-rec.
+
+           move spaces to diff-rpt-rec.
+           string "NUMDB     before=" delimited by size
+                  before-numbdb-disp delimited by size
+                  " after="  delimited by size
+                  after-numbdb-disp delimited by size
+                  into diff-rpt-rec.
+           write diff-rpt-rec.
+
+           close diff-rpt.
+       End-Write-Update-Diff. exit.
