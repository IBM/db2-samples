@@ -18,9 +18,26 @@
       ** such damages.
       ***********************************************************************
       **
-      ** SOURCE FILE NAME: dbconf.cbl 
+      ** SOURCE FILE NAME: dbconf.cbl
       **
-      ** SAMPLE: Update database configuration 
+      ** SAMPLE: Update database configuration
+      **
+      **         Every UPDATE DATABASE CONFIGURATION call appends a
+      **         timestamped record to DBCONF.AUD -- the database name,
+      **         every token value that was requested, and the resulting
+      **         SQLCODE -- so there's a durable history of who changed
+      **         what and whether it succeeded.
+      **
+      **         The UPDATE is also applied one token at a time and
+      **         checkpointed to DBCONF.CKP after each success, so a run
+      **         interrupted partway through can be re-run and it will
+      **         resume with the next un-applied token instead of
+      **         starting over.  DBCONF.CKP is cleared once every token
+      **         has been applied, since the checkpoint only makes sense
+      **         against the DBCONF database CREATEd by *this* run --
+      **         a leftover checkpoint from a completed run must not
+      **         cause a later run's freshly CREATEd database to have
+      **         its configuration silently skipped.
       **
       ** DB2 APIs USED:
       **         sqlgcrea -- CREATE DATABASE
@@ -50,18 +67,80 @@
        Identification Division.
        Program-Id. "dbconf".
 
+       Environment Division.
+       Input-Output Section.
+       File-Control.
+           select audit-file assign to "DBCONF.AUD"
+               organization is line sequential.
+           select checkpoint-file assign to "DBCONF.CKP"
+               organization is line sequential
+               file status is checkpoint-fs.
+
        Data Division.
+       File Section.
+       FD  audit-file.
+       01  audit-rec           pic x(100).
+
+       FD  checkpoint-file.
+       01  checkpoint-rec      pic 9(4).
+
        Working-Storage Section.
- 
+
        copy "sqlutil.cbl".
        copy "sqlenv.cbl".
        copy "sqlca.cbl".
 
+      * variables for the UPDATE audit history -- one record is written
+      * per token actually applied, not one per program run, so the
+      * history can show what each individual token changed from/to
+       77 audit-date          pic 9(8).
+       77 audit-time          pic 9(8).
+       01 audit-line.
+          05 audit-when       pic x(17).
+          05 filler           pic x(1) value space.
+          05 audit-dbname     pic x(8).
+          05 filler           pic x(1) value space.
+          05 audit-token      pic x(12).
+          05 filler           pic x(1) value space.
+          05 audit-what       pic x(40).
+          05 filler           pic x(1) value space.
+          05 audit-sqlcode    pic -(9)9.
+       77 audit-oldval-disp    pic -(9)9.
+       77 audit-newval-disp    pic -(9)9.
+
+      * plain-text token names, parallel to the token()/tokens() array,
+      * for labelling each per-token audit record
+       01 token-names.
+          05 token-name  occurs 8 times pic x(12).
+
+      * the config value for each token as it stood immediately after
+      * GET DATABASE CONFIGURATION, and as it stands right before
+      * UPDATE DATABASE CONFIGURATION is called -- captured once per
+      * run so Write-Audit-Record can show old/new per token
+       01 old-token-values.
+          05 old-token-value occurs 8 times pic s9(9) comp-5.
+       01 new-token-values.
+          05 new-token-value occurs 8 times pic s9(9) comp-5.
+
+      * variables for checkpoint/resume of the multi-token UPDATE, so a
+      * run interrupted partway through the 8 tokens can pick up with
+      * the next un-applied one instead of re-applying (or skipping)
+      * tokens at random
+       77 checkpoint-fs        pic xx.
+       77 last-completed-token pic 9(4) comp-5 value 0.
+       77 token-idx            pic 9(4) comp-5.
+
       * Local Variables
 
        77 rc                  pic s9(9) comp-5.
        77 errloc              pic x(80).
 
+      * when set, the DROP DATABASE step at end-dbconf is bypassed so
+      * this program can provision and tune a database instead of only
+      * ever proving out CREATE/UPDATE/RESET against a throwaway copy
+       77 skip-drop-sw        pic x value "N".
+           88 skip-drop           value "Y".
+
  
       * Variables for Create/Drop database
        77 DBNAME              pic x(8)  value "dbconf".
@@ -74,22 +153,26 @@
        77 reserved2           pic s9(4) comp-5 value 0.
 
       * Variables for Get/Update/Reset Database Configuration
-       77 listnumber          pic s9(4) comp-5 value 4.
+       77 listnumber          pic s9(4) comp-5 value 8.
        77 locklist            pic s9(4) comp-5.
        77 buff-page           pic 9(9)  comp-5.
        77 maxfilop            pic s9(4) comp-5.
        77 softmax             pic s9(4) comp-5.
        77 logpath             pic x(40).
+       77 logfilsiz           pic s9(9) comp-5.
+       77 logprimary          pic s9(4) comp-5.
+       77 logsecond           pic s9(4) comp-5.
+       77 dft-degree          pic s9(4) comp-5.
        77 reserved3           pic 9(4) comp-5 value 0.
        77 reserved4           pointer.
 
        01 list-of-lengths.
-          05 item-length occurs 4 times pic 9(4) comp-5.
+          05 item-length occurs 8 times pic 9(4) comp-5.
 
        01 tokenlist.
-          05 tokens occurs 4 times.
+          05 tokens occurs 8 times.
              10 token         pic 9(4) comp-5.
-             
+
              $IF P64 SET
 	         10 filler    pic x(6).
              $ELSE
@@ -102,10 +185,27 @@
 
            display "Sample COBOL Program : DBCONF.CBL".
 
-           move SQLF-DBTN-LOCKLIST  to token(1).
-           move SQLF-DBTN-BUFF-PAGE to token(2).
-           move SQLF-DBTN-MAXFILOP  to token(3).
-           move SQLF-DBTN-SOFTMAX   to token(4).
+           display "skip the DROP DATABASE step at end-dbconf? (Y/N) : "
+              with no advancing.
+           accept skip-drop-sw.
+
+           move SQLF-DBTN-LOCKLIST    to token(1).
+           move SQLF-DBTN-BUFF-PAGE   to token(2).
+           move SQLF-DBTN-MAXFILOP    to token(3).
+           move SQLF-DBTN-SOFTMAX     to token(4).
+           move SQLF-DBTN-LOGFILSIZ   to token(5).
+           move SQLF-DBTN-LOGPRIMARY  to token(6).
+           move SQLF-DBTN-LOGSECOND   to token(7).
+           move SQLF-DBTN-DFT-DEGREE  to token(8).
+
+           move "LOCKLIST"    to token-name(1).
+           move "BUFF_PAGE"   to token-name(2).
+           move "MAXFILOP"    to token-name(3).
+           move "SOFTMAX"     to token-name(4).
+           move "LOGFILSIZ"   to token-name(5).
+           move "LOGPRIMARY"  to token-name(6).
+           move "LOGSECOND"   to token-name(7).
+           move "DFT_DEGREE"  to token-name(8).
 
            move "GET ADDRESS" to errloc.
       **************************
@@ -127,6 +227,22 @@
                                  by reference tokenptr(4)
                            returning rc.
 
+           call "sqlgaddr" using by reference logfilsiz
+                                 by reference tokenptr(5)
+                           returning rc.
+
+           call "sqlgaddr" using by reference logprimary
+                                 by reference tokenptr(6)
+                           returning rc.
+
+           call "sqlgaddr" using by reference logsecond
+                                 by reference tokenptr(7)
+                           returning rc.
+
+           call "sqlgaddr" using by reference dft-degree
+                                 by reference tokenptr(8)
+                           returning rc.
+
       * setup database description block SQLEDBDESC
            move SQLE-DBDESC-2 to SQLDBDID.
            move 0             to SQLDBCCP.
@@ -143,10 +259,15 @@
            move "IBM-850"     to SQLDBCODESET of SQLEDBCOUNTRYINFO.
            move "En_US"       to SQLDBLOCALE of SQLEDBCOUNTRYINFO.
 
+      * load the checkpoint before CREATE DATABASE, not after, so a rerun
+      * that finds DBCONF already created by an interrupted prior run
+      * can tell it is resuming the UPDATE loop rather than starting over
+           perform Load-Checkpoint thru End-Load-Checkpoint.
+
            display "CREATing the temporary database DBCONF ...".
            display "please wait... this will take a while ...".
 
- 
+
       ******************************
       * CREATE DATABASE API called *
       ******************************
@@ -163,9 +284,17 @@
                                  by reference DBNAME
                            returning rc.
 
-           move "creating the database" to errloc.
-           call "checkerr" using SQLCA errloc.
-           display "database DBCONF created".
+      * a resumed run finds DBCONF already created by the interrupted
+      * attempt -- that is not a fatal error, it is exactly the case the
+      * checkpoint exists to resume from, so skip checkerr's fatal path
+      * and fall through to the UPDATE loop on the database as it stands
+           if SQLCODE equal SQLE-RC-DBEXISTS
+              display "DBCONF already exists -- resuming after token ",
+                 last-completed-token
+           else
+              move "creating the database" to errloc
+              call "checkerr" using SQLCA errloc
+              display "database DBCONF created".
 
            display "getting the database configuration for DBCONF".
  
@@ -185,42 +314,60 @@
            display "listing the database configuration".
            perform print-info.
 
+      * capture the value GET just returned for each token, before it
+      * is overwritten below, so Write-Audit-Record can show what each
+      * token changed from
+           move locklist   to old-token-value(1).
+           move buff-page  to old-token-value(2).
+           move maxfilop   to old-token-value(3).
+           move softmax    to old-token-value(4).
+           move logfilsiz  to old-token-value(5).
+           move logprimary to old-token-value(6).
+           move logsecond  to old-token-value(7).
+           move dft-degree to old-token-value(8).
+
       * altering the default Database Configuration
            move 4    to locklist.
            move 2000 to buff-page.
            move 3    to maxfilop.
            move 1    to softmax.
+           move 250  to logfilsiz.
+           move 3    to logprimary.
+           move 2    to logsecond.
+           move 1    to dft-degree.
 
-           display "UPDATing the database configuration".
- 
-      ********************************************
-      * UPDATE DATABASE CONFIGURATION API called *
-      ********************************************
-           call "sqlgeudb" using by value     reserved3
-                                 by value     DBNAME-LEN
-                                 by value     listnumber
-                                 by reference list-of-lengths
-                                 by reference tokenlist
-                                 by reference sqlca
-                                 by value     reserved4
-                                 by reference DBNAME
-                           returning rc.
+           move locklist   to new-token-value(1).
+           move buff-page  to new-token-value(2).
+           move maxfilop   to new-token-value(3).
+           move softmax    to new-token-value(4).
+           move logfilsiz  to new-token-value(5).
+           move logprimary to new-token-value(6).
+           move logsecond  to new-token-value(7).
+           move dft-degree to new-token-value(8).
 
-      * This API always returns a warning about the risk of changing buffer page size.
-      * To receive this warning uncomment the following 'move' and 'call' statements.
-      *    move "updating the database configuration" to errloc.
-      *    call "checkerr" using SQLCA errloc.
+           display "UPDATing the database configuration, resuming ",
+              "after token ", last-completed-token.
+
+           perform Update-One-Token thru End-Update-One-Token
+              varying token-idx from 1 by 1 until token-idx > listnumber.
+
+           perform Clear-Checkpoint thru End-Clear-Checkpoint.
 
            display "listing the UPDATEd database configuration".
            perform print-info.
 
+           if skip-drop
+              display "skip-drop requested -- leaving DBCONF in place ",
+                 "with its updated configuration"
+              go to end-dbconf.
+
            display "RESETting the database configuration".
- 
+
       *******************************************
       * RESET DATABASE CONFIGURATION API called *
       *******************************************
            call "sqlgrdb" using by value     DBNAME-LEN
-                                by reference sqlca    
+                                by reference sqlca
                                 by reference DBNAME
                            returning rc.
 
@@ -242,7 +389,7 @@
            perform print-info.
 
            display "DROPping the database DBCONF".
- 
+
       ****************************
       * DROP DATABASE API called *
       ****************************
@@ -271,8 +418,119 @@
                     maxfilop.
            display "percent log reclaimed before soft checkpoint: ",
                     softmax.
+           display "Log file size (4kb)                         : ",
+                    logfilsiz.
+           display "Number of primary log files                 : ",
+                    logprimary.
+           display "Number of secondary log files                : ",
+                    logsecond.
+           display "Default degree of parallelism                : ",
+                    dft-degree.
            display " ".
 
        end-print-info. exit.
 
+      ***********************************************************************
+      * Write-Audit-Record appends one timestamped record to DBCONF.AUD
+      * for the single token-idx token just successfully applied by
+      * Update-One-Token, recording the old value, the new value, and
+      * the resulting SQLCODE.
+      ***********************************************************************
+       Write-Audit-Record.
+           accept audit-date from date yyyymmdd.
+           accept audit-time from time.
+
+           move spaces to audit-line.
+           string audit-date delimited by size
+                  "-"        delimited by size
+                  audit-time delimited by size
+                  into audit-when.
+           move DBNAME               to audit-dbname.
+           move token-name(token-idx) to audit-token.
+           move sqlcode               to audit-sqlcode.
+
+           move old-token-value(token-idx) to audit-oldval-disp.
+           move new-token-value(token-idx) to audit-newval-disp.
+
+           move spaces to audit-what.
+           string "OLD="             delimited by size
+                  audit-oldval-disp  delimited by size
+                  " NEW="            delimited by size
+                  audit-newval-disp  delimited by size
+                  into audit-what.
+
+           open extend audit-file.
+           write audit-rec from audit-line.
+           close audit-file.
+       End-Write-Audit-Record. exit.
+
+      ***********************************************************************
+      * Load-Checkpoint reads the index of the last successfully-applied
+      * UPDATE token from DBCONF.CKP.  File-status "35" means there is
+      * no checkpoint yet, so the update starts from token 1.
+      ***********************************************************************
+       Load-Checkpoint.
+           move 0 to last-completed-token.
+           open input checkpoint-file.
+           if checkpoint-fs equal "35"
+              go to End-Load-Checkpoint.
+
+           read checkpoint-file into last-completed-token
+               at end move 0 to last-completed-token.
+           close checkpoint-file.
+       End-Load-Checkpoint. exit.
+
+      ***********************************************************************
+      * Update-One-Token applies a single UPDATE DATABASE CONFIGURATION
+      * token (skipping any token already applied per the checkpoint).
+      * The checkpoint is only advanced, and the audit record only
+      * written, when SQLCODE comes back non-negative -- a failed
+      * update must leave the token un-checkpointed so a rerun retries
+      * it instead of silently treating it as done.
+      ***********************************************************************
+       Update-One-Token.
+           if token-idx not greater than last-completed-token
+              go to End-Update-One-Token.
+
+           call "sqlgeudb" using by value     reserved3
+                                 by value     DBNAME-LEN
+                                 by value     1
+                                 by reference item-length(token-idx)
+                                 by reference tokens(token-idx)
+                                 by reference sqlca
+                                 by value     reserved4
+                                 by reference DBNAME
+                           returning rc.
+
+      * This API always returns a warning about the risk of changing buffer page size.
+      * To receive this warning uncomment the following 'move' and 'call' statements.
+      *    move "updating the database configuration" to errloc.
+      *    call "checkerr" using SQLCA errloc.
+
+           if SQLCODE less than 0
+              display "UPDATE DATABASE CONFIGURATION failed for token ",
+                 token-name(token-idx), " SQLCODE=", SQLCODE,
+                 " -- will retry on next run"
+              go to End-Update-One-Token.
+
+           perform Write-Audit-Record thru End-Write-Audit-Record.
+
+           move token-idx to last-completed-token.
+           open output checkpoint-file.
+           move last-completed-token to checkpoint-rec.
+           write checkpoint-rec.
+           close checkpoint-file.
+       End-Update-One-Token. exit.
+
+      ***********************************************************************
+      * Clear-Checkpoint resets DBCONF.CKP once every token in the list
+      * has been applied, so the next run's freshly CREATEd DBCONF
+      * database starts its own UPDATE from token 1 rather than
+      * inheriting this run's "already applied" checkpoint.
+      ***********************************************************************
+       Clear-Checkpoint.
+           open output checkpoint-file.
+           close checkpoint-file.
+       End-Clear-Checkpoint. exit.
+
 
