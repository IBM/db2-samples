@@ -18,13 +18,30 @@
       ** such damages.
       ***********************************************************************
       **
-      ** SOURCE FILE NAME: dcscat.cbl 
+      ** SOURCE FILE NAME: dcscat.cbl
       **
       ** SAMPLE: Get information for a DCS directory in a database
       **
       **         This program shows how to catalog to, get information
-      **         for and uncatalog from a Database Connection Services 
-      **         (DCS) directory. 
+      **         for and uncatalog from a Database Connection Services
+      **         (DCS) directory.  The DCS entry to catalog (local
+      **         database name, target database name, application
+      **         requestor name, comment) is prompted for rather than
+      **         hardcoded.
+      **
+      **         display-dcs-info cross-checks each DCS entry's local
+      **         database name against the local database directory
+      **         (loaded once, up front, via Load-Catalog-Directory) and
+      **         flags any DCS entry whose local database name isn't
+      **         actually catalogued locally.  It also decodes the DCS
+      **         PARM field, which this site always populates as
+      **         comma-separated KEY=VALUE pairs, into its individual
+      **         settings instead of printing the raw blob.
+      **
+      **         The DCS listing may be narrowed to a single application
+      **         requestor (AR), so troubleshooting a specific mainframe
+      **         application's DRDA routing doesn't mean scanning the
+      **         full DCS directory dump by eye.
       **
       ** DB2 APIs USED:
       **         sqlggdge -- GET DCS DIRECTORY ENTRY
@@ -33,6 +50,9 @@
       **         sqlggdgt -- GET DCS DIRECTORY ENTRIES
       **         sqlggdcl -- CLOSE DCS DIRECTORY SCAN
       **         sqlggdel -- UNCATALOG DCS DIRECTORY ENTRY
+      **         db2gDbDirOpenScan -- OPEN DATABASE DIRECTORY SCAN
+      **         db2gDbDirGetNextEntry -- GET NEXT DATABASE DIRECTORY ENTRY
+      **         db2gDbDirCloseScan -- CLOSE DATABASE DIRECTORY SCAN
       **
       ** OUTPUT FILE: dcscat.out (available in the online documentation)
       ***********************************************************************
@@ -57,6 +77,7 @@
 
        copy "sqlenv.cbl".
        copy "sqlca.cbl".
+       copy "db2ApiDf.cbl".
 
       * Local Variables
        77 rc                  pic s9(9) comp-5.
@@ -67,18 +88,75 @@
        77 cbl-count           pic s9(4) comp-5 value 1.
        77 idx                 pic s9(4) comp-5.
 
+      * Variables for the DCS entry to catalog
+       77 dcs-ldb             pic x(8).
+       77 dcs-tdb             pic x(18).
+       77 dcs-ar              pic x(8).
+       77 dcs-comment         pic x(30).
+       77 dcs-parm            pic x(255).
+
+      * Variables for cross-checking against the local database
+      * directory (see Load-Catalog-Directory)
+       77 path-len            pic 9(4) comp-5 value 0.
+       77 path                pic x(1025).
+       77 db-dir-info-sz      pic 9(4) comp-5 value 1654.
+       77 db-idx              pic 9(4) comp-5.
+       77 catalogued-count    pic 9(4) comp-5 value 0.
+       01 catalogued-table.
+          05 catalogued-alias occurs 200 times pic x(8).
+       77 found-alias-sw      pic x value "N".
+           88 found-alias     value "Y".
+
+      * Variables for decoding the DCS PARM field into KEY=VALUE pairs
+       77 parm-token-count    pic 9(4) comp-5.
+       77 pidx                pic 9(4) comp-5.
+       01 parm-tokens.
+          05 parm-token occurs 10 times pic x(24).
+       77 parm-key-work       pic x(20).
+       77 parm-value-work     pic x(20).
+
+      * Variables for filtering the DCS listing by application
+      * requestor (AR)
+       77 ar-filter           pic x(8) value spaces.
+       77 entry-visible-sw    pic x value "Y".
+           88 entry-visible       value "Y".
+
        Procedure Division.
        dcscat-pgm section.
 
            display "Sample COBOL Program : DCSCAT.CBL".
 
-           move "this is a dcs database" to COMMENT of SQL-DIR-ENTRY.
-           move "dcsnm"                  to LDB     of SQL-DIR-ENTRY.
-           move "targetnm"               to TDB     of SQL-DIR-ENTRY.
-           move "arName"                 to AR      of SQL-DIR-ENTRY.
+           perform Load-Catalog-Directory
+               thru End-Load-Catalog-Directory.
+
+           display "enter local database name (LDB) : "
+              with no advancing.
+           accept dcs-ldb.
+           display "enter target database name (TDB) : "
+              with no advancing.
+           accept dcs-tdb.
+           display "enter application requestor name (AR) : "
+              with no advancing.
+           accept dcs-ar.
+           display "enter comment : " with no advancing.
+           accept dcs-comment.
+           display "enter DCS parameters (KEY=VALUE,KEY=VALUE,...) : "
+              with no advancing.
+           accept dcs-parm.
+           display " ".
+
+           display "list only entries for application requestor ",
+              "(AR), blank for all : " with no advancing.
+           accept ar-filter.
+           display " ".
+
+           move dcs-comment              to COMMENT of SQL-DIR-ENTRY.
+           move dcs-ldb                  to LDB     of SQL-DIR-ENTRY.
+           move dcs-tdb                  to TDB     of SQL-DIR-ENTRY.
+           move dcs-ar                   to AR      of SQL-DIR-ENTRY.
            move SQL-DCS-STR-ID           to
                 STRUCT-ID of SQL-DIR-ENTRY.
-           move " "                      to PARM    of SQL-DIR-ENTRY.
+           move dcs-parm                 to PARM    of SQL-DIR-ENTRY.
 
            display "cataloging the DCS database : ",
                 TDB of SQL-DIR-ENTRY.
@@ -147,16 +225,34 @@
                                  by reference SQL-DIR-ENTRY
                            returning rc.
 
-           display "number of dcs databases : " , cbl-count.
+           move "Y" to entry-visible-sw.
+           if ar-filter not equal spaces
+              and AR of SQL-DIR-ENTRY not equal ar-filter
+              move "N" to entry-visible-sw.
 
-           display "Local Database Name :" , LDB of SQL-DIR-ENTRY.
-           display "Target Database Name:" , TDB of SQL-DIR-ENTRY.
-           display "App. Requestor Name :" , AR of SQL-DIR-ENTRY.
-           display "DCS parameters      :" , PARM of SQL-DIR-ENTRY.
-           display "Comment             :" , COMMENT of SQL-DIR-ENTRY.
-           display "DCS Release Level   :" ,
-                   RELEASE-LVL of SQL-DIR-ENTRY.
-           display " ".
+           if entry-visible
+              display "number of dcs databases : " , cbl-count
+
+              display "Local Database Name :" , LDB of SQL-DIR-ENTRY
+              display "Target Database Name:" , TDB of SQL-DIR-ENTRY
+              display "App. Requestor Name :" , AR of SQL-DIR-ENTRY
+              display "Comment             :" ,
+                      COMMENT of SQL-DIR-ENTRY
+              display "DCS Release Level   :" ,
+                      RELEASE-LVL of SQL-DIR-ENTRY
+
+              perform Decode-Dcs-Parm thru End-Decode-Dcs-Parm
+
+              move "N" to found-alias-sw
+              perform Search-Catalogued-Alias
+                  varying db-idx from 1 by 1
+                  until db-idx > catalogued-count
+              if not found-alias
+                 display "*** WARNING: local database ",
+                    LDB of SQL-DIR-ENTRY,
+                    " is not in the local catalog directory ***"
+
+              display " ".
        end-display-dcs-info. exit.
 
            move "getting dcs database entries" to errloc.
@@ -182,3 +278,128 @@
            move "closing the database directory scan" to errloc.
            call "checkerr" using SQLCA errloc.
        end-list-dcs. exit.
+
+      ***********************************************************************
+      * Search-Catalogued-Alias checks whether the current DCS entry's
+      * local database name (LDB) matches one of the aliases collected
+      * by Load-Catalog-Directory, so display-dcs-info can flag DCS
+      * entries that point at a local database name which isn't actually
+      * catalogued locally.
+      ***********************************************************************
+       Search-Catalogued-Alias.
+           if catalogued-alias (db-idx) equal LDB of SQL-DIR-ENTRY
+              move "Y" to found-alias-sw.
+
+      ***********************************************************************
+      * Decode-Dcs-Parm splits the DCS PARM field into its individual
+      * KEY=VALUE settings instead of displaying the raw 255-byte blob,
+      * since this site always populates PARM as a comma-separated list
+      * of settings.
+      ***********************************************************************
+       Decode-Dcs-Parm.
+           move spaces to parm-tokens.
+           move 0 to parm-token-count.
+
+           if PARM of SQL-DIR-ENTRY equal spaces
+              display "DCS parameters      : (none)"
+              go to End-Decode-Dcs-Parm.
+
+           unstring PARM of SQL-DIR-ENTRY delimited by ","
+               into parm-token(1) parm-token(2) parm-token(3)
+                    parm-token(4) parm-token(5) parm-token(6)
+                    parm-token(7) parm-token(8) parm-token(9)
+                    parm-token(10)
+               tallying parm-token-count.
+
+           display "DCS parameters      :".
+           perform Display-One-Parm-Token
+               varying pidx from 1 by 1 until pidx > parm-token-count.
+       End-Decode-Dcs-Parm. exit.
+
+       Display-One-Parm-Token.
+           move spaces to parm-key-work.
+           move spaces to parm-value-work.
+           unstring parm-token (pidx) delimited by "="
+               into parm-key-work parm-value-work.
+           display "   ", parm-key-work, " = ", parm-value-work.
+
+      ***********************************************************************
+      * Load-Catalog-Directory scans the local database directory once,
+      * up front, and remembers every catalogued alias so display-dcs-info
+      * can cross-check each DCS entry's local database name (LDB)
+      * against it.  Duplicated from dbcat.cbl's list-db/get-db-entry
+      * scan sequence rather than CALLed, since dbcat is itself a
+      * self-contained sample program that ends in STOP RUN.
+      ***********************************************************************
+       Load-Catalog-Directory.
+           move 0 to catalogued-count.
+           move 0 to path-len.
+           move spaces to path.
+
+           move path-len to DB2-I-PATH-LEN
+                of DB2G-DB-DIR-OPEN-SCAN-STRUCT.
+
+           set DB2-PI-PATH of DB2G-DB-DIR-OPEN-SCAN-STRUCT
+                to address of path.
+
+      *******************************************
+      * OPEN DATABASE DIRECTORY SCAN API called *
+      *******************************************
+           call "db2gDbDirOpenScan" using
+                         by value      DB2VERSION820
+                         by reference  DB2G-DB-DIR-OPEN-SCAN-STRUCT
+                         by reference  sqlca
+                     returning rc.
+
+           move "OPEN DATABASE DIRECTORY SCAN" to errloc.
+           call "checkerr" using SQLCA errloc.
+
+           move DB2-O-HANDLE of DB2G-DB-DIR-OPEN-SCAN-STRUCT
+              to DB2-I-HANDLE of DB2G-DB-DIR-CLOSE-SCAN-STRUCT.
+
+           move DB2-O-NUM-ENTRIES of DB2G-DB-DIR-OPEN-SCAN-STRUCT
+              to db-idx.
+
+           perform Get-Catalog-Entry
+              varying db-idx from 0 by 1 until db-idx equal
+                 DB2-O-NUM-ENTRIES of DB2G-DB-DIR-OPEN-SCAN-STRUCT.
+
+      ********************************************
+      * CLOSE DATABASE DIRECTORY SCAN API called *
+      ********************************************
+           call "db2gDbDirCloseScan" using
+                        by value      DB2VERSION820
+                        by reference  DB2G-DB-DIR-CLOSE-SCAN-STRUCT
+                        by reference  sqlca
+                returning rc.
+
+           move "CLOSE DATABASE DIRECTORY SCAN" to errloc.
+           call "checkerr" using SQLCA errloc.
+       End-Load-Catalog-Directory. exit.
+
+       Get-Catalog-Entry.
+      ************************************************
+      * GET NEXT DATABASE DIRECTORY ENTRY API called *
+      ************************************************
+           move DB2-O-HANDLE of DB2G-DB-DIR-OPEN-SCAN-STRUCT
+              to DB2-I-HANDLE of DB2G-DB-DIR-NEXT-ENTRY-STRUCT.
+
+           call "db2gDbDirGetNextEntry" using
+                         by value DB2VERSION820
+                         by reference  DB2G-DB-DIR-NEXT-ENTRY-STRUCT
+                         by reference  sqlca
+                     returning rc.
+
+      **********************************
+      * DEREFERENCE ADDRESS API called *
+      **********************************
+           call "sqlgdref" using
+               by value      db-dir-info-sz
+               by reference  DB2DB-DIR-INFO
+               by reference  DB2-PO-DB-DIR-ENTRY of
+                                DB2G-DB-DIR-NEXT-ENTRY-STRUCT
+            returning rc.
+
+           if catalogued-count is less than 200
+              add 1 to catalogued-count
+              move SQL-ALIAS-N to catalogued-alias (catalogued-count).
