@@ -22,13 +22,19 @@
       **
       ** SAMPLE: How to restart a database
       **
-      **         This program shows how to restart a database after it 
+      **         This program shows how to restart a database after it
       **         has been abnormally terminated.
       **
+      **         Every attempt is logged, with its outcome, to
+      **         RESTART.LOG, and a failed attempt is retried
+      **         automatically with an increasing backoff delay before
+      **         RESTART DATABASE is reported as failed for good.
+      **
       ** DB2 API USED:
       **         sqlgrstd -- RESTART DATABASE
       **
       ** OUTPUT FILE: restart.out (available in the online documentation)
+      **         RESTART.LOG (restart-attempt checkpoint log)
       ***********************************************************************
       **
       ** For more information on the sample programs, see the README file. 
@@ -46,7 +52,17 @@
        Identification Division.
        Program-ID. "restart".
 
+       Environment Division.
+       Input-Output Section.
+       File-Control.
+           select restart-log assign to "RESTART.LOG"
+               organization is line sequential.
+
        Data Division.
+       File Section.
+       FD  restart-log.
+       01  restart-log-rec   pic x(80).
+
        Working-Storage Section.
 
            copy "sqlenv.cbl".
@@ -65,6 +81,31 @@
        77 passwd        pic x(19).
        77 userid        pic x(9).
 
+      * Variables for the retry-with-backoff loop and its checkpoint log
+       77 retry-count       pic 9(4) comp-5 value 1.
+       77 max-retries       pic 9(4) comp-5 value 3.
+       77 backoff-secs      pic 9(4) comp-5 value 0.
+       77 delay-idx         pic 9(9) comp-5.
+       77 delay-limit       pic 9(9) comp-5.
+       77 restart-ok-sw     pic x value "N".
+           88 restart-ok        value "Y".
+
+       77 log-date           pic 9(8).
+       77 log-time           pic 9(8).
+
+       01 restart-log-line.
+          05 rl-timestamp     pic x(17).
+          05 filler           pic x value space.
+          05 rl-dbname        pic x(9).
+          05 filler           pic x value space.
+          05 rl-attempt-lbl   pic x(9) value "ATTEMPT=".
+          05 rl-attempt       pic -(4)9.
+          05 filler           pic x value space.
+          05 rl-status        pic x(7).
+          05 filler           pic x value space.
+          05 rl-sqlcode-lbl   pic x(9) value "SQLCODE=".
+          05 rl-sqlcode       pic -(9)9.
+
        Procedure Division.
        Main Section.
            display "Sample COBOL program: RESTART.CBL".
@@ -77,7 +118,8 @@
            accept userid.
 
            display "Enter in your password :" with no advancing.
-           accept passwd.
+           accept passwd with no echo.
+           display " ".
 
            inspect dbname tallying dbname-len for characters before
               initial " ".
@@ -88,6 +130,39 @@
            inspect passwd tallying passwd-len for characters before
               initial " ".
 
+           perform Attempt-Restart-With-Retry
+              thru End-Attempt-Restart-With-Retry.
+
+           display "The database has been successfully RESTARTED".
+       End-Main.
+           stop run.
+
+      ***********************************************************************
+      * Attempt-Restart-With-Retry drives RESTART DATABASE for up to
+      * max-retries attempts, waiting an increasing backoff delay
+      * between failed attempts, so a transient error (e.g. a log
+      * device that is still being fenced off after the abnormal
+      * termination) has a chance to clear before the sample gives up.
+      * Every attempt, successful or not, is checkpointed to
+      * RESTART.LOG.  A final failure still falls through to checkerr's
+      * usual fatal path, exactly as a single un-retried call would.
+      ***********************************************************************
+       Attempt-Restart-With-Retry.
+           move 1 to retry-count.
+           perform Attempt-One-Restart thru End-Attempt-One-Restart
+              until restart-ok
+                 or retry-count is greater than max-retries.
+
+           if not restart-ok
+              display "RESTART DATABASE failed after ", max-retries,
+                 " attempt(s)"
+              move "RESTART DATABASE" to errloc
+              call "checkerr" using SQLCA errloc.
+       End-Attempt-Restart-With-Retry. exit.
+
+       Attempt-One-Restart.
+           display "restart attempt ", retry-count, " of ", max-retries.
+
       ****************************
       * RESTART DATABASE MANAGER *
       ****************************
@@ -100,9 +175,59 @@
                                  by reference   userid
                                  by reference   dbname
                            returning rc.
-           move "RESTART DATABASE" to errloc.
-           call "checkerr" using SQLCA errloc.
 
-           display "The database has been successfully RESTARTED".
-       End-Main.
-           stop run.
+           if sqlcode is less than 0
+              move "N" to restart-ok-sw
+              perform Log-Restart-Attempt thru End-Log-Restart-Attempt
+              if retry-count is less than max-retries
+                 compute backoff-secs = retry-count * 5
+                 display "backoff: waiting approximately ", backoff-secs,
+                    " second(s) before the next attempt"
+                 perform Backoff-Delay thru End-Backoff-Delay
+              end-if
+              add 1 to retry-count
+           else
+              move "Y" to restart-ok-sw
+              move "RESTART DATABASE" to errloc
+              call "checkerr" using SQLCA errloc
+              perform Log-Restart-Attempt thru End-Log-Restart-Attempt.
+       End-Attempt-One-Restart. exit.
+
+      ***********************************************************************
+      * Backoff-Delay is a simple CPU busy-wait scaled by backoff-secs,
+      * since this sample has no portable timer call available to it.
+      ***********************************************************************
+       Backoff-Delay.
+           compute delay-limit = backoff-secs * 2000000.
+           move 1 to delay-idx.
+           perform Backoff-Delay-Tick until delay-idx > delay-limit.
+       End-Backoff-Delay. exit.
+
+       Backoff-Delay-Tick.
+           add 1 to delay-idx.
+       End-Backoff-Delay-Tick. exit.
+
+      ***********************************************************************
+      * Log-Restart-Attempt appends one record to RESTART.LOG recording
+      * the outcome of a single RESTART DATABASE attempt.
+      ***********************************************************************
+       Log-Restart-Attempt.
+           accept log-date from date yyyymmdd.
+           accept log-time from time.
+           move spaces to restart-log-line.
+           string log-date delimited by size
+                  "-"      delimited by size
+                  log-time delimited by size
+                  into rl-timestamp.
+           move dbname to rl-dbname.
+           move retry-count to rl-attempt.
+           move sqlcode to rl-sqlcode.
+           if restart-ok
+              move "OK" to rl-status
+           else
+              move "FAILED" to rl-status.
+
+           open extend restart-log.
+           write restart-log-rec from restart-log-line.
+           close restart-log.
+       End-Log-Restart-Attempt. exit.
