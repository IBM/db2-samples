@@ -0,0 +1,51 @@
+      ***********************************************************************
+      ** (c) Copyright IBM Corp. 2007 All rights reserved.
+      **
+      ** The following sample of source code ("Sample") is owned by International
+      ** Business Machines Corporation or one of its subsidiaries ("IBM") and is
+      ** copyrighted and licensed, not sold. You may use, copy, modify, and
+      ** distribute the Sample in any form without payment to IBM, for the purpose of
+      ** assisting you in the development of your applications.
+      **
+      ** The Sample code is provided to you on an "AS IS" basis, without warranty of
+      ** any kind. IBM HEREBY EXPRESSLY DISCLAIMS ALL WARRANTIES, EITHER EXPRESS OR
+      ** IMPLIED, INCLUDING, BUT NOT LIMITED TO, THE IMPLIED WARRANTIES OF
+      ** MERCHANTABILITY AND FITNESS FOR A PARTICULAR PURPOSE. Some jurisdictions do
+      ** not allow for the exclusion or limitation of implied warranties, so the above
+      ** limitations or exclusions may not apply to you. IBM shall not be liable for
+      ** any damages you suffer as a result of using, copying, modifying or
+      ** distributing the Sample, even if IBM has been advised of the possibility of
+      ** such damages.
+      ***********************************************************************
+      **
+      ** SOURCE FILE NAME: sqlmonct.cbl
+      **
+      ** SAMPLE: Database monitor switch state (SQLM-RECORDING-GROUP) and its
+      **         related constants, shared by the sample programs.
+      **
+      ***********************************************************************
+
+      * switch states
+       77  SQLM-ON                  PIC 9(4) COMP-5 VALUE 1.
+       77  SQLM-OFF                 PIC 9(4) COMP-5 VALUE 0.
+       77  SQLM-HOLD                PIC 9(4) COMP-5 VALUE 2.
+
+      * subscripts identifying an individual switch within the group
+       77  SQLM-UOW-SW              PIC 9(4) COMP-5 VALUE 1.
+       77  SQLM-STATEMENT-SW        PIC 9(4) COMP-5 VALUE 2.
+       77  SQLM-TABLE-SW            PIC 9(4) COMP-5 VALUE 3.
+       77  SQLM-BUFFER-POOL-SW      PIC 9(4) COMP-5 VALUE 4.
+       77  SQLM-LOCK-SW             PIC 9(4) COMP-5 VALUE 5.
+       77  SQLM-SORT-SW             PIC 9(4) COMP-5 VALUE 6.
+       77  SQLM-TIMESTAMP-SW        PIC 9(4) COMP-5 VALUE 7.
+
+       01  SQLM-RECORDING-GROUP OCCURS 7 TIMES.
+           05  INPUT-STATE          PIC 9(4) COMP-5.
+           05  OUTPUT-STATE         PIC 9(4) COMP-5.
+           05  START-TIME.
+               10  SECONDS          PIC S9(9) COMP-5.
+               10  MINUTES          PIC S9(9) COMP-5.
+               10  HOURS            PIC S9(9) COMP-5.
+               10  DAY-NUM          PIC S9(9) COMP-5.
+               10  MONTH            PIC S9(9) COMP-5.
+               10  YEAR             PIC S9(9) COMP-5.
