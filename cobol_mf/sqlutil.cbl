@@ -0,0 +1,64 @@
+      ***********************************************************************
+      ** (c) Copyright IBM Corp. 2007 All rights reserved.
+      **
+      ** The following sample of source code ("Sample") is owned by International
+      ** Business Machines Corporation or one of its subsidiaries ("IBM") and is
+      ** copyrighted and licensed, not sold. You may use, copy, modify, and
+      ** distribute the Sample in any form without payment to IBM, for the purpose of
+      ** assisting you in the development of your applications.
+      **
+      ** The Sample code is provided to you on an "AS IS" basis, without warranty of
+      ** any kind. IBM HEREBY EXPRESSLY DISCLAIMS ALL WARRANTIES, EITHER EXPRESS OR
+      ** IMPLIED, INCLUDING, BUT NOT LIMITED TO, THE IMPLIED WARRANTIES OF
+      ** MERCHANTABILITY AND FITNESS FOR A PARTICULAR PURPOSE. Some jurisdictions do
+      ** not allow for the exclusion or limitation of implied warranties, so the above
+      ** limitations or exclusions may not apply to you. IBM shall not be liable for
+      ** any damages you suffer as a result of using, copying, modifying or
+      ** distributing the Sample, even if IBM has been advised of the possibility of
+      ** such damages.
+      ***********************************************************************
+      **
+      ** SOURCE FILE NAME: sqlutil.cbl
+      **
+      ** SAMPLE: Database and database manager configuration structures and
+      **          token constants shared by the sample programs.
+      **
+      ***********************************************************************
+
+      * database description block version
+       77  SQLE-DBDESC-2            PIC 9(4) COMP-5 VALUE 2.
+
+       01  SQLEDBDESC.
+           05  SQLDBDID             PIC 9(4) COMP-5.
+           05  SQLDBCCP             PIC 9(4) COMP-5.
+           05  SQLDBCSS             PIC S9(4) COMP-5.
+           05  SQLDBUDC             PIC X(256).
+           05  SQLDBCMT             PIC X(30).
+           05  SQLDBSGP             PIC 9(4) COMP-5.
+           05  SQLDBNSG             PIC 9(4) COMP-5.
+           05  SQLTSEXT             PIC S9(9) COMP-5.
+           05  SQLCATTS             USAGE POINTER.
+           05  SQLUSRTS             USAGE POINTER.
+           05  SQLTMPTS             USAGE POINTER.
+
+       01  SQLEDBCOUNTRYINFO.
+           05  SQLDBCODESET         PIC X(10).
+           05  SQLDBLOCALE          PIC X(33).
+
+      * GET/UPDATE/RESET DATABASE CONFIGURATION token constants
+       77  SQLF-DBTN-LOCKLIST       PIC 9(4) COMP-5 VALUE 1.
+       77  SQLF-DBTN-BUFF-PAGE      PIC 9(4) COMP-5 VALUE 2.
+       77  SQLF-DBTN-MAXFILOP       PIC 9(4) COMP-5 VALUE 3.
+       77  SQLF-DBTN-SOFTMAX        PIC 9(4) COMP-5 VALUE 4.
+       77  SQLF-DBTN-LOGPATH        PIC 9(4) COMP-5 VALUE 5.
+       77  SQLF-DBTN-LOGFILSIZ      PIC 9(4) COMP-5 VALUE 6.
+       77  SQLF-DBTN-LOGPRIMARY     PIC 9(4) COMP-5 VALUE 7.
+       77  SQLF-DBTN-LOGSECOND      PIC 9(4) COMP-5 VALUE 8.
+       77  SQLF-DBTN-DFT-DEGREE     PIC 9(4) COMP-5 VALUE 9.
+
+      * GET/UPDATE/RESET DATABASE MANAGER CONFIGURATION token constants
+       77  SQLF-KTN-MAXAGENTS       PIC 9(4) COMP-5 VALUE 1.
+       77  SQLF-KTN-NUMDB           PIC 9(4) COMP-5 VALUE 2.
+       77  SQLF-KTN-MAXCAGENTS      PIC 9(4) COMP-5 VALUE 3.
+       77  SQLF-KTN-NUM-POOLAGENTS  PIC 9(4) COMP-5 VALUE 4.
+       77  SQLF-KTN-RQRIOBLK        PIC 9(4) COMP-5 VALUE 5.
