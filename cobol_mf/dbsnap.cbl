@@ -22,11 +22,25 @@
       **
       ** SAMPLE: Get a database monitor snapshot
       **
+      **         Every run appends a trending row (timestamp, database,
+      **         buffer size) to DBSNAP.CSV so a series of snapshots can
+      **         be charted over time.
+      **
+      **         Snap-All-Databases drives the same estimate/snapshot
+      **         pair across every database name listed in DBSNAP.LST,
+      **         so a full-shop activity snapshot doesn't mean
+      **         re-running this program interactively once per
+      **         database, and writes one combined report of every
+      **         database's buffer size to DBSNAP.RPT.
+      **
       ** DB2 APIs USED:
-      **         sqlgmnsz -- ESTIMATE BUFFER SIZE  
+      **         sqlgmnsz -- ESTIMATE BUFFER SIZE
       **         sqlgmnss -- DATABASE MONITOR SNAPSHOT
       **
-      ** OUTPUT FILE: dbsnap.out (available in the online documentation)
+      ** INPUT FILE: DBSNAP.LST  (list of database names, batch mode only)
+      ** OUTPUT FILES: dbsnap.out (available in the online documentation)
+      **               DBSNAP.CSV (buffer-size trend, appended)
+      **               DBSNAP.RPT (combined report, batch mode only)
       ***********************************************************************
       **
       ** For more information on the sample programs, see the README file. 
@@ -44,7 +58,28 @@
        Identification Division.
        Program-Id. "dbsnap".
 
+       Environment Division.
+       Input-Output Section.
+       File-Control.
+           select trend-csv    assign to "DBSNAP.CSV"
+               organization is line sequential.
+           select db-list-file assign to "DBSNAP.LST"
+               organization is line sequential
+               file status is db-list-fs.
+           select combined-rpt assign to "DBSNAP.RPT"
+               organization is line sequential.
+
        Data Division.
+       File Section.
+       FD  trend-csv.
+       01  trend-csv-rec        pic x(80).
+
+       FD  db-list-file.
+       01  db-list-rec          pic x(80).
+
+       FD  combined-rpt.
+       01  combined-rpt-rec     pic x(80).
+
        Working-Storage Section.
 
        copy "sqlca.cbl".
@@ -57,10 +92,29 @@
        77 rc                  pic s9(9) comp-5.
        77 errloc              pic x(80).
 
+      * Variables for the CSV trend line
+       77 trend-date          pic 9(8).
+       77 trend-time          pic 9(8).
+       77 trend-stamp         pic x(17).
+       77 buffer-sz-disp      pic z(8)9.
+
        77 rezerv1             pic 9(9) comp-5 value 0.
        77 rezerv2             pic 9(9) comp-5 value 0.
        77 current-version     pic 9(9) comp-5 value 0.
 
+      * Variables for the multi-database batch driver
+       77 batch-response      pic x.
+       77 db-list-eof         pic x value "N".
+           88 no-more-databases  value "Y".
+       77 db-snap-count       pic 9(4) comp-5 value 0.
+       77 db-list-fs          pic xx.
+
+       01 rpt-line.
+          05 rpt-dbname          pic x(18).
+          05 filler              pic x(2)  value spaces.
+          05 rpt-buffer-sz-lbl   pic x(11) value "BUFFER-SZ=".
+          05 rpt-buffer-sz       pic z(8)9.
+
       * DATABASE SYSTEM MONITOR SNAPSHOT
        01 database.
          05 database-length   pic s9(4) comp-5.
@@ -77,6 +131,14 @@
 
            display "Sample COBOL Program : DBSNAP.CBL".
 
+           display "snapshot every database listed in DBSNAP.LST? ",
+              "(Y/N) : " with no advancing.
+           accept batch-response.
+
+           if batch-response equal "Y" or batch-response equal "y"
+              perform Snap-All-Databases thru End-Snap-All-Databases
+              go to end-snap.
+
       * get database to perform snapshot on
 
            display "Take a snapshot of database activity".
@@ -89,9 +151,36 @@
            display " ".
 
            perform db-snap thru end-db-snap.
+           perform Write-Trend-Csv thru End-Write-Trend-Csv.
 
        end-snap. stop run.
 
+      ***********************************************************************
+      * Write-Trend-Csv appends one row (timestamp, buffer size) to
+      * DBSNAP.CSV so a series of snapshot runs can be charted for
+      * trending.
+      ***********************************************************************
+       Write-Trend-Csv.
+           accept trend-date from date yyyymmdd.
+           accept trend-time from time.
+           move spaces to trend-stamp.
+           string trend-date delimited by size
+                  "-"        delimited by size
+                  trend-time delimited by size
+                  into trend-stamp.
+
+           move buffer-sz to buffer-sz-disp.
+           move spaces to trend-csv-rec.
+           string trend-stamp    delimited by size
+                  ","            delimited by size
+                  buffer-sz-disp delimited by size
+                  into trend-csv-rec.
+
+           open extend trend-csv.
+           write trend-csv-rec.
+           close trend-csv.
+       End-Write-Trend-Csv. exit.
+
        db-snap Section.
       ******************************************************
       * perform a snapshot of lock activity for a database *
@@ -139,3 +228,57 @@
            call "checkerr" using SQLCA errloc.
 
        end-db-snap. exit.
+
+      ***********************************************************************
+      * Snap-All-Databases drives the same estimate/snapshot pair over
+      * every database name in DBSNAP.LST, appending each one's
+      * trending row to DBSNAP.CSV the same as the interactive
+      * single-database path, plus one combined line per database to
+      * DBSNAP.RPT so a full-shop activity snapshot is one run instead
+      * of one interactive run per database.
+      ***********************************************************************
+       Snap-All-Databases.
+           open input  db-list-file.
+           if db-list-fs equal "35"
+              display "DBSNAP.LST not found -- batch snapshot skipped"
+              go to End-Snap-All-Databases.
+
+           open output combined-rpt.
+
+           move "N" to db-list-eof.
+           perform Snap-One-Database thru End-Snap-One-Database
+               until no-more-databases.
+
+           close db-list-file.
+           close combined-rpt.
+
+           display db-snap-count, " database(s) snapshotted -- see ",
+              "DBSNAP.RPT and DBSNAP.CSV".
+       End-Snap-All-Databases. exit.
+
+       Snap-One-Database.
+           read db-list-file into db-list-rec
+               at end
+                  move "Y" to db-list-eof
+                  go to End-Snap-One-Database
+           end-read.
+
+           if db-list-rec equal spaces
+              go to End-Snap-One-Database.
+
+           add 1 to db-snap-count.
+           move db-list-rec to rpt-dbname.
+
+           move spaces to database-name.
+           move db-list-rec to database-name.
+           move 0 to database-length.
+           inspect database-name tallying database-length
+              for characters before initial " ".
+           inspect database-name replacing first " " by X'00'.
+
+           perform db-snap thru end-db-snap.
+           perform Write-Trend-Csv thru End-Write-Trend-Csv.
+
+           move buffer-sz to rpt-buffer-sz.
+           write combined-rpt-rec from rpt-line.
+       End-Snap-One-Database. exit.
