@@ -22,6 +22,15 @@
       **
       ** SAMPLE: How to set accounting string
       **
+      **         Builds the accounting string from this site's standard
+      **         template -- comma-separated APPL=/USERID=/WS=/TXNID=
+      **         key-value pairs, the same convention used elsewhere in
+      **         this codebase for undocumented free-form fields -- and
+      **         validates it against that template before calling
+      **         sqlgsact.  ACCTBAT.DAT, if present, drives a batch of
+      **         SET ACCOUNTING STRING calls, one per line, instead of
+      **         the single interactive string.
+      **
       ** DB2 API USED:
       **         sqlgsact -- SET ACCOUNTING STRING
       **
@@ -43,7 +52,26 @@
        Identification Division.
        Program-ID. "setact".
 
+       Environment Division.
+       Input-Output Section.
+       File-Control.
+           select batch-file assign to "ACCTBAT.DAT"
+               organization is line sequential
+               file status is batch-fs.
+           select batch-rpt  assign to "ACCTBAT.RPT"
+               organization is line sequential.
+
        Data Division.
+       File Section.
+       FD  batch-file.
+       01  batch-record.
+           05 bat-userid         pic x(8).
+           05 bat-ws             pic x(12).
+           05 bat-txnid          pic x(8).
+
+       FD  batch-rpt.
+       01  batch-rpt-rec         pic x(80).
+
        Working-Storage Section.
 
            copy "sqlenv.cbl".
@@ -58,11 +86,75 @@
        77 account-str-len       pic s9(4) comp-5 value 0.
        77 account-str           pic x(200).
 
+      * this site's accounting-string template -- comma-separated
+      * APPL=/USERID=/WS=/TXNID= key-value pairs, the same convention
+      * used for undocumented free-form fields elsewhere in this codebase
+       77 appl-name             pic x(8) value "SETACT".
+
+      * ACCTBAT.DAT batch mode
+       77 batch-fs              pic xx.
+       77 batch-eof-sw          pic x value "N".
+           88 no-more-batch-records value "Y".
+       77 batch-ok-count        pic 9(9) comp-5 value 0.
+       77 batch-reject-count    pic 9(9) comp-5 value 0.
+
+      * Validate-Account-String result
+       77 account-str-valid-sw  pic x value "N".
+           88 account-str-valid     value "Y".
+       77 bad-char-tally         pic 9(9) comp-5.
+
        Procedure Division.
        Main Section.
            display "Sample COBOL program: SETACT.CBL".
 
-           move " " to account-str.
+           open input batch-file.
+           if batch-fs equal "35"
+              perform Interactive-Account-String
+                 thru End-Interactive-Account-String
+              go to End-Main.
+
+           display "ACCTBAT.DAT found -- running in batch mode".
+           open output batch-rpt.
+
+           perform Process-One-Batch-Record
+              thru End-Process-One-Batch-Record
+              until no-more-batch-records.
+
+           close batch-file.
+           close batch-rpt.
+
+           display "batch accounting string run complete -- ",
+              batch-ok-count, " set, ", batch-reject-count, " rejected".
+           display "see ACCTBAT.RPT for the per-record results".
+
+       End-Main.
+           stop run.
+
+      ***********************************************************************
+      * Interactive-Account-String prompts for the three template fields,
+      * builds and validates the accounting string, and calls
+      * SET ACCOUNTING STRING -- used when ACCTBAT.DAT is not present.
+      ***********************************************************************
+       Interactive-Account-String.
+           display "Enter the user ID     (max 8  chars) : "
+              with no advancing.
+           accept bat-userid.
+           display "Enter the workstation  (max 12 chars) : "
+              with no advancing.
+           accept bat-ws.
+           display "Enter the transaction ID (max 8 chars) : "
+              with no advancing.
+           accept bat-txnid.
+
+           perform Build-Account-String thru End-Build-Account-String.
+           perform Validate-Account-String
+              thru End-Validate-Account-String.
+
+           if not account-str-valid
+              display "accounting string rejected -- ",
+                 "USERID/WS/TXNID must be non-blank and may not ",
+                 "contain ',' or '=' "
+              go to End-Interactive-Account-String.
 
       *************************
       * SET ACCOUNTING STRING *
@@ -75,6 +167,104 @@
            move "SET ACCOUNTING STRING" to errloc.
            call "checkerr" using SQLCA errloc.
 
-           display "The accounting string has been set".
-       End-Main.
-           stop run.
+           display "The accounting string has been set to: ",
+              account-str(1:account-str-len).
+       End-Interactive-Account-String. exit.
+
+      ***********************************************************************
+      * Process-One-Batch-Record reads one ACCTBAT.DAT line, builds and
+      * validates its accounting string against the template, and calls
+      * SET ACCOUNTING STRING -- a record that fails validation is
+      * rejected and logged without stopping the rest of the batch.
+      ***********************************************************************
+       Process-One-Batch-Record.
+           read batch-file into batch-record
+               at end move "Y" to batch-eof-sw
+               go to End-Process-One-Batch-Record.
+
+           if batch-record equal spaces
+              go to End-Process-One-Batch-Record.
+
+           perform Build-Account-String thru End-Build-Account-String.
+           perform Validate-Account-String
+              thru End-Validate-Account-String.
+
+           if not account-str-valid
+              add 1 to batch-reject-count
+              move spaces to batch-rpt-rec
+              string bat-userid delimited by space
+                     " REJECTED -- invalid USERID/WS/TXNID"
+                        delimited by size
+                     into batch-rpt-rec
+              write batch-rpt-rec
+              go to End-Process-One-Batch-Record.
+
+      *************************
+      * SET ACCOUNTING STRING *
+      *************************
+           call "sqlgsact" using
+                                 by value       account-str-len
+                                 by reference   account-str
+                                 by reference   sqlca
+                           returning rc.
+           move "SET ACCOUNTING STRING" to errloc.
+           call "checkerr" using SQLCA errloc.
+
+           add 1 to batch-ok-count.
+           move spaces to batch-rpt-rec.
+           string account-str(1:account-str-len) delimited by size
+                  " -- SET OK"                    delimited by size
+                  into batch-rpt-rec.
+           write batch-rpt-rec.
+       End-Process-One-Batch-Record. exit.
+
+      ***********************************************************************
+      * Build-Account-String assembles the site's standard
+      * APPL=/USERID=/WS=/TXNID= comma-separated accounting string from
+      * the current bat-userid/bat-ws/bat-txnid values.
+      ***********************************************************************
+       Build-Account-String.
+           move spaces to account-str.
+           string "APPL="      delimited by size
+                  appl-name    delimited by space
+                  ",USERID="   delimited by size
+                  bat-userid   delimited by space
+                  ",WS="       delimited by size
+                  bat-ws       delimited by space
+                  ",TXNID="    delimited by size
+                  bat-txnid    delimited by space
+                  into account-str.
+
+           move 0 to account-str-len.
+           inspect account-str tallying account-str-len
+              for characters before initial " ".
+       End-Build-Account-String. exit.
+
+      ***********************************************************************
+      * Validate-Account-String rejects a record whose USERID, WS, or
+      * TXNID is blank, or whose value would corrupt the template's
+      * comma/equals-delimited KEY=VALUE grammar.
+      ***********************************************************************
+       Validate-Account-String.
+           move "Y" to account-str-valid-sw.
+
+           if bat-userid equal spaces or
+              bat-ws     equal spaces or
+              bat-txnid  equal spaces
+              move "N" to account-str-valid-sw.
+
+           if account-str-len equal 0 or
+              account-str-len greater than 200
+              move "N" to account-str-valid-sw.
+
+           move 0 to bad-char-tally.
+           inspect bat-userid tallying bad-char-tally for all ","
+              bad-char-tally for all "=".
+           inspect bat-ws tallying bad-char-tally for all ","
+              bad-char-tally for all "=".
+           inspect bat-txnid tallying bad-char-tally for all ","
+              bad-char-tally for all "=".
+
+           if bad-char-tally greater than 0
+              move "N" to account-str-valid-sw.
+       End-Validate-Account-String. exit.
