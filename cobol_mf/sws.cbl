@@ -22,9 +22,23 @@
       **
       ** SAMPLE: How to use a database monitor switch
       **
+      **         The switch settings requested each run are loaded from
+      **         SWS.CFG if it exists (falling back to the original
+      **         Table-on/UOW-off hardcoded defaults otherwise), and the
+      **         settings actually in effect after the call are saved
+      **         back to SWS.CFG, so switch state persists across
+      **         restarts instead of resetting to the hardcoded defaults
+      **         every run.
+      **
+      **         When V7 or V8 data is requested the returned datastream
+      **         is DYNAMIC; print-dynamic-sws parses it as a stream of
+      **         fixed-size switch elements (switch number, state, and
+      **         last-set timestamp), terminated by a zero switch number.
+      **
       ** DB2 API USED:
       **         db2gMonitorSwitches -- DATABASE MONITOR SWITCH
       **
+      ** INPUT/OUTPUT FILE: SWS.CFG (persisted switch settings)
       ** OUTPUT FILE: sws.out (available in the online documentation)
       ***********************************************************************
       **
@@ -43,7 +57,18 @@
        Identification Division.
        Program-Id. "sws".
 
+       Environment Division.
+       Input-Output Section.
+       File-Control.
+           select config-file assign to "SWS.CFG"
+               organization is line sequential
+               file status is config-fs.
+
        Data Division.
+       File Section.
+       FD  config-file.
+       01  config-rec         pic 9(4).
+
        Working-Storage Section.
 
        copy "sqlutil.cbl".
@@ -55,21 +80,51 @@
       * Local Variables
        77 rc                  pic s9(9) comp-5.
        77 errloc              pic x(80).
-       77 output-data-buffer  pic x(4096) value " ".
+       01 output-data-buffer  pic x(4096) value " ".
+
+      * Layout of one element in the dynamic V7/V8 monitor switch
+      * datastream returned in output-data-buffer.  Each element is a
+      * fixed-size record: a numeric switch identifier, its state, and
+      * the time the switch was last turned on.  A zero identifier
+      * marks the end of the stream.
+       01 sw-element-table redefines output-data-buffer.
+          05 sw-element      occurs 100 times.
+             10 elem-switch-num    pic 9(9) comp-5.
+             10 elem-switch-state  pic 9(9) comp-5.
+             10 elem-start-time.
+                15 elem-seconds    pic s9(9) comp-5.
+                15 elem-minutes    pic s9(9) comp-5.
+                15 elem-hours      pic s9(9) comp-5.
+                15 elem-day        pic s9(9) comp-5.
+                15 elem-month      pic s9(9) comp-5.
+                15 elem-year       pic s9(9) comp-5.
+       77 elem-idx            pic 9(4) comp-5.
+
        77 my-output-format pic s9(9) comp-5.
 
+      * Variables for loading/saving switch settings across restarts
+       77 config-fs           pic xx.
+       77 have-saved-config-sw pic x value "N".
+           88 have-saved-config value "Y".
+       77 cfg-idx             pic 9(4) comp-5.
+       01 saved-switch-state  occurs 7 times pic 9(4) comp-5.
+
        Procedure Division.
        sws-pgm section.
 
            display "Sample COBOL Program : SWS.CBL".
 
+           perform Load-Switch-Config thru End-Load-Switch-Config.
+
       * Initialize input variables
 
-      *    To get a STATIC output stream, we need to specify pre-v7,
-      *     else the returned datastream will be DYNAMIC
+      *    Requesting V8 data so the TIMESTAMP switch and the other
+      *     V7/V8-only fields are available.  The datastream returned
+      *     in output-data-buffer is DYNAMIC as a result; it is parsed
+      *     below by parse-dynamic-sws.
 
-           move SQLM-DBMON-VERSION6 to DB2-I-VERSION of 
-                DB2G-MONITOR-SWITCHES-DATA. 
+           move SQLM-DBMON-VERSION8 to DB2-I-VERSION of
+                DB2G-MONITOR-SWITCHES-DATA.
 
            move 4096 to DB2-I-BUFFER-SIZE of 
                 DB2G-MONITOR-SWITCHES-DATA.
@@ -89,36 +144,44 @@
            set DB2-PO-BUFFER of DB2G-MONITOR-SWITCHES-DATA
                 to address of output-data-buffer.
 
-      * Table switch ON, UOW switch OFF, others default
-
-           move SQLM-OFF  to INPUT-STATE of 
-                SQLM-RECORDING-GROUP(SQLM-UOW-SW). 
+      * Table switch ON, UOW switch OFF, others default, unless a
+      * prior run's settings were loaded from SWS.CFG above.
+
+           if have-saved-config
+               move saved-switch-state(SQLM-UOW-SW) to INPUT-STATE of
+                    SQLM-RECORDING-GROUP(SQLM-UOW-SW)
+               move saved-switch-state(SQLM-TABLE-SW) to INPUT-STATE of
+                    SQLM-RECORDING-GROUP(SQLM-TABLE-SW)
+               move saved-switch-state(SQLM-STATEMENT-SW) to
+                    INPUT-STATE of
+                    SQLM-RECORDING-GROUP(SQLM-STATEMENT-SW)
+               move saved-switch-state(SQLM-BUFFER-POOL-SW) to
+                    INPUT-STATE of
+                    SQLM-RECORDING-GROUP(SQLM-BUFFER-POOL-SW)
+               move saved-switch-state(SQLM-LOCK-SW) to INPUT-STATE of
+                    SQLM-RECORDING-GROUP(SQLM-LOCK-SW)
+               move saved-switch-state(SQLM-SORT-SW) to INPUT-STATE of
+                    SQLM-RECORDING-GROUP(SQLM-SORT-SW)
+               move saved-switch-state(SQLM-TIMESTAMP-SW) to
+                    INPUT-STATE of
+                    SQLM-RECORDING-GROUP(SQLM-TIMESTAMP-SW)
+           else
+               move SQLM-OFF  to INPUT-STATE of
+                    SQLM-RECORDING-GROUP(SQLM-UOW-SW)
+               move SQLM-ON   to INPUT-STATE of
+                    SQLM-RECORDING-GROUP(SQLM-TABLE-SW)
+               move SQLM-HOLD to INPUT-STATE of
+                    SQLM-RECORDING-GROUP(SQLM-STATEMENT-SW)
+               move SQLM-HOLD to INPUT-STATE of
+                    SQLM-RECORDING-GROUP(SQLM-BUFFER-POOL-SW)
+               move SQLM-HOLD to INPUT-STATE of
+                    SQLM-RECORDING-GROUP(SQLM-LOCK-SW)
+               move SQLM-HOLD to INPUT-STATE of
+                    SQLM-RECORDING-GROUP(SQLM-SORT-SW)
+               move SQLM-HOLD to INPUT-STATE of
+                    SQLM-RECORDING-GROUP(SQLM-TIMESTAMP-SW)
+           end-if.
 
-           move SQLM-ON   to INPUT-STATE of 
-                SQLM-RECORDING-GROUP(SQLM-TABLE-SW). 
-
-           move SQLM-HOLD to INPUT-STATE of 
-                SQLM-RECORDING-GROUP(SQLM-STATEMENT-SW). 
-
-           move SQLM-HOLD to INPUT-STATE of 
-                SQLM-RECORDING-GROUP(SQLM-BUFFER-POOL-SW). 
-
-           move SQLM-HOLD to INPUT-STATE of 
-                SQLM-RECORDING-GROUP(SQLM-LOCK-SW). 
-
-           move SQLM-HOLD to INPUT-STATE of 
-                SQLM-RECORDING-GROUP(SQLM-SORT-SW).
-
-      * Since we're requesing V6 data, this is commented out
-      *  (the TIMESTAMP switch did not exist in V6).
-      *
-      * Un-comment this only if V7 or V8 data was requested,
-      *  in which case the resulting datastream will be DYNAMIC,
-      *  and will need to be parsed (not demonstrated in this program).
-      *
-      *     move SQLM-HOLD to INPUT-STATE of 
-      *          SQLM-RECORDING-GROUP(SQLM-TIMESTAMP-SW).
-               
       **************************************
       * DATABASE MONITOR SWITCH API called *
       **************************************
@@ -142,8 +205,54 @@
            display " ".
            perform print-sws-set-times.
 
+           display " ".
+           display "Parse the dynamic V7/V8 monitor switch datastream".
+           display " ".
+           perform parse-dynamic-sws.
+
+           perform Save-Switch-Config thru End-Save-Switch-Config.
+
        end-sws. stop run.
 
+      ***********************************************************************
+      * Load-Switch-Config reads the switch settings saved by the
+      * previous run from SWS.CFG (one 9(4) state code per switch, in
+      * SQLM-RECORDING-GROUP subscript order) so switch state persists
+      * across restarts instead of always resetting to the hardcoded
+      * defaults.  If SWS.CFG does not exist yet, the hardcoded defaults
+      * are used, same as before.
+      ***********************************************************************
+       Load-Switch-Config.
+           open input config-file.
+           if config-fs equal "35"
+               go to End-Load-Switch-Config.
+
+           perform varying cfg-idx from 1 by 1 until cfg-idx > 7
+               read config-file into saved-switch-state(cfg-idx)
+                   at end
+                       move 7 to cfg-idx
+               end-read
+           end-perform.
+
+           close config-file.
+           set have-saved-config to true.
+       End-Load-Switch-Config. exit.
+
+      ***********************************************************************
+      * Save-Switch-Config writes the switch settings actually in
+      * effect after this run's call back out to SWS.CFG, so the next
+      * run's Load-Switch-Config picks them up.
+      ***********************************************************************
+       Save-Switch-Config.
+           open output config-file.
+           perform varying cfg-idx from 1 by 1 until cfg-idx > 7
+               move OUTPUT-STATE of SQLM-RECORDING-GROUP(cfg-idx)
+                   to config-rec
+               write config-rec
+           end-perform.
+           close config-file.
+       End-Save-Switch-Config. exit.
+
        print-sws Section.
       ***********************
       * print switch values *
@@ -167,15 +276,10 @@
            display "SQLM-SORT-SW      : " , OUTPUT-STATE of 
                 SQLM-RECORDING-GROUP(SQLM-SORT-SW).
 
-      * Since we're requesing V6 data, this is commented out
-      *  (the TIMESTAMP switch did not exist in V6).
-      *
-      * Un-comment this only if V7 or V8 data was requested,
-      *  in which case the resulting datastream will be DYNAMIC,
-      *  and will need to be parsed (not demonstrated in this program).
-      *
-      *     display "SQLM-TIMESTAMP-SW : " , OUTPUT-STATE of 
-      *          SQLM-RECORDING-GROUP(SQLM-TIMESTAMP-SW).
+      * Requesting V7/V8 data, so the TIMESTAMP switch is available.
+
+           display "SQLM-TIMESTAMP-SW : " , OUTPUT-STATE of
+                SQLM-RECORDING-GROUP(SQLM-TIMESTAMP-SW).
 
        end-print-sws. exit.
 
@@ -220,17 +324,36 @@
            display "SQLM-SORT-SW start-time        : " , SECONDS of 
               START-TIME of SQLM-RECORDING-GROUP(SQLM-SORT-SW). 
 
-      * Since we're requesing V6 data, this is commented out
-      *  (the TIMESTAMP switch did not exist in V6).
-      *
-      * Un-comment this only if V7 or V8 data was requested,
-      *  in which case the resulting datastream will be DYNAMIC,
-      *  and will need to be parsed (not demonstrated in this program).
-      *
-      *     if SECONDS of START-TIME of 
-      *        SQLM-RECORDING-GROUP(SQLM-TIMESTAMP-SW) 
-      *        not equal 0 then
-      *     display "SQLM-TIMESTAMP-SW start-time   : " , SECONDS of 
-      *        START-TIME of SQLM-RECORDING-GROUP(SQLM-TIMESTAMP-SW). 
+      * Requesting V7/V8 data, so the TIMESTAMP switch is available.
+
+           if SECONDS of START-TIME of
+              SQLM-RECORDING-GROUP(SQLM-TIMESTAMP-SW)
+              not equal 0 then
+           display "SQLM-TIMESTAMP-SW start-time   : " , SECONDS of
+              START-TIME of SQLM-RECORDING-GROUP(SQLM-TIMESTAMP-SW).
 
        end-print-sws-set-times. exit.
+
+       parse-dynamic-sws Section.
+      ***********************************************************************
+      * parse-dynamic-sws walks the dynamic V7/V8 datastream returned in
+      * output-data-buffer.  The stream is a sequence of fixed-size
+      * elements (switch number, switch state, last-set timestamp),
+      * terminated by an element whose switch number is zero.  There is
+      * no element count returned by the API, so the loop stops at the
+      * terminator or at the size of sw-element-table, whichever comes
+      * first.
+      ***********************************************************************
+
+           perform parse-one-element
+              varying elem-idx from 1 by 1
+              until elem-idx > 100
+              or elem-switch-num(elem-idx) equal 0.
+
+       end-parse-dynamic-sws. exit.
+
+       parse-one-element.
+           display "element ", elem-idx, " switch ",
+                    elem-switch-num(elem-idx), " state ",
+                    elem-switch-state(elem-idx).
+       end-parse-one-element. exit.
