@@ -20,17 +20,31 @@
       **
       ** SOURCE FILE NAME: checkerr.cbl 
       **
-      ** SAMPLE: Checks for and prints to the screen SQL warnings and errors 
+      ** SAMPLE: Checks for and prints to the screen SQL warnings and errors
       **
       **         This utility file is compiled and linked in as an object
-      **         module with COBOL sample programs by the supplied 
+      **         module with COBOL sample programs by the supplied
       **         makefile.
-      ** 
+      **
+      **         Every non-zero SQLCODE is also appended, one record per
+      **         call, to the ERRLOG file so a week's worth of overnight
+      **         batch failures can be reviewed in one place instead of
+      **         being dug back out of individual job logs.
+      **
+      **         Each non-zero SQLCODE is classified into a severity of
+      **         WARNING, ERROR, or SEVERE and, right before returning
+      **         to the caller, RETURN-CODE is set to that severity's
+      **         COND CODE (4/8/16) so a calling job step or shell
+      **         script can route on it the same way it would route on
+      **         a mainframe step's condition code.  A plain-English
+      **         description for the SQLCODE, looked up from the table
+      **         in sqlcmsg.cbl, is shown and logged alongside it.
+      **
       ** DB2 APIs USED:
       **         sqlggstt -- GET SQLSTATE MESSAGE
       **         sqlgintp -- GET ERROR MESSAGE
       **
-      ** OUTPUT FILE: None 
+      ** OUTPUT FILE: ERRLOG.LOG (persistent error history, appended to)
       ***********************************************************************
       **
       ** For more information on the sample programs, see the README file. 
@@ -48,15 +62,58 @@
        Identification Division.
        Program-ID. "checkerr".
 
+       Environment Division.
+       Input-Output Section.
+       File-Control.
+           select error-log assign to "ERRLOG.LOG"
+               organization is line sequential.
+
        Data Division.
+       File Section.
+       FD  error-log.
+       01  error-log-rec      pic x(240).
+
        Working-Storage Section.
 
        copy "sql.cbl".
+       copy "sqlcmsg.cbl".
 
       * Local variables
        77 error-rc        pic s9(9) comp-5.
        77 state-rc        pic s9(9) comp-5.
 
+      * Variables for the persistent ERRLOG file
+       77 log-date         pic 9(8).
+       77 log-time         pic 9(8).
+
+       01 log-line.
+          05 log-progid     pic x(40).
+          05 filler         pic x(2)  value spaces.
+          05 log-sqlcode    pic -(9)9.
+          05 filler         pic x(2)  value spaces.
+          05 log-sqlstate   pic x(5).
+          05 filler         pic x(2)  value spaces.
+          05 log-timestamp  pic x(17).
+          05 filler         pic x(2)  value spaces.
+          05 log-severity   pic x(8).
+          05 filler         pic x(2)  value spaces.
+          05 log-sqlmsg     pic x(60).
+          05 filler         pic x(2)  value spaces.
+          05 log-message    pic x(80).
+
+      * Variables for severity classification and COND CODE routing
+       77 messages-loaded-sw  pic x value "N".
+           88 messages-loaded     value "Y".
+       77 severity-desc        pic x(8).
+       77 severity-condcode    pic 9(2) comp-5.
+
+      * highest COND CODE seen across every call made to this
+      * subprogram during the caller's run -- WORKING-STORAGE persists
+      * between CALLs of the same run, the same way messages-loaded-sw
+      * above already relies on, so a later successful call can't wipe
+      * out an earlier WARNING/ERROR/SEVERE condition code
+       77 worst-condcode       pic 9(2) comp-5 value 0.
+
       * Variables for the GET ERROR MESSAGE API
       * Use application specific bound instead of BUFFER-SZ
       * 77 buffer-size     pic s9(4) comp-5 value BUFFER-SZ.
@@ -74,12 +131,25 @@
 
        Procedure Division using sqlca errloc.
        Checkerr Section.
+           if not messages-loaded
+              perform Load-SQLCODE-Messages
+                 thru End-Load-SQLCODE-Messages.
+
            if SQLCODE equal 0
+      * a clean call doesn't clear a worse condition code an earlier
+      * call in this same run already set
+              move worst-condcode to RETURN-CODE
               go to End-Checkerr.
 
+           perform Classify-Severity thru End-Classify-Severity.
+           perform Lookup-SQLCODE-Message
+              thru End-Lookup-SQLCODE-Message.
+
            display "--- error report ---".
            display "ERROR occurred : ", errloc.
            display "SQLCODE : ", SQLCODE.
+           display "SEVERITY : ", severity-desc.
+           display "MEANING : ", SQLCODE-MSG-RESULT.
 
       ********************************
       * GET ERROR MESSAGE API called *
@@ -110,6 +180,12 @@
            if state-rc is less than 0
               display "return code from GET SQLSTATE =" state-rc.
 
+           perform Write-Errlog thru End-Write-Errlog.
+
+           if severity-condcode is greater than worst-condcode
+              move severity-condcode to worst-condcode.
+           move worst-condcode to RETURN-CODE.
+
            if SQLCODE is less than 0
               display "--- end error report ---"
               go to End-Prog.
@@ -118,3 +194,149 @@
            display "CONTINUING PROGRAM WITH WARNINGS!".
        End-Checkerr. exit program.
        End-Prog. stop run.
+
+      ***********************************************************************
+      * Classify-Severity sorts the current SQLCODE into a severity of
+      * WARNING (positive SQLCODE), ERROR (a garden-variety negative
+      * SQLCODE), or SEVERE (a system-level failure, taken here as
+      * SQLCODE -1000 or lower -- e.g. communication or unexpected
+      * system errors), and maps that severity to a COND CODE a
+      * calling job step or shell script can route on the same way it
+      * would route on a mainframe step's condition code.
+      ***********************************************************************
+       Classify-Severity.
+           if SQLCODE is greater than 0
+              move "WARNING"  to severity-desc
+              move 4          to severity-condcode
+           else
+           if SQLCODE is less than -1000
+              move "SEVERE"   to severity-desc
+              move 16         to severity-condcode
+           else
+              move "ERROR"    to severity-desc
+              move 8          to severity-condcode.
+       End-Classify-Severity. exit.
+
+      ***********************************************************************
+      * Load-SQLCODE-Messages populates SQLCODE-MSG-TABLE (see
+      * sqlcmsg.cbl) with a plain-English description for the
+      * SQLCODEs this site's operators see most often.  Run once,
+      * since checkerr.cbl is called repeatedly for the life of the
+      * calling program.
+      ***********************************************************************
+       Load-SQLCODE-Messages.
+           move 0 to SQLCODE-MSG-COUNT.
+
+           add 1 to SQLCODE-MSG-COUNT.
+           move    100 to SQLCODE-MSG-CODE (SQLCODE-MSG-COUNT).
+           move "ROW NOT FOUND / END OF DATA"
+              to SQLCODE-MSG-TEXT (SQLCODE-MSG-COUNT).
+
+           add 1 to SQLCODE-MSG-COUNT.
+           move   -104 to SQLCODE-MSG-CODE (SQLCODE-MSG-COUNT).
+           move "ILLEGAL SYMBOL IN SQL STATEMENT"
+              to SQLCODE-MSG-TEXT (SQLCODE-MSG-COUNT).
+
+           add 1 to SQLCODE-MSG-COUNT.
+           move   -204 to SQLCODE-MSG-CODE (SQLCODE-MSG-COUNT).
+           move "OBJECT NAME UNDEFINED"
+              to SQLCODE-MSG-TEXT (SQLCODE-MSG-COUNT).
+
+           add 1 to SQLCODE-MSG-COUNT.
+           move   -407 to SQLCODE-MSG-CODE (SQLCODE-MSG-COUNT).
+           move "NULL VALUE NOT ALLOWED IN COLUMN"
+              to SQLCODE-MSG-TEXT (SQLCODE-MSG-COUNT).
+
+           add 1 to SQLCODE-MSG-COUNT.
+           move   -530 to SQLCODE-MSG-CODE (SQLCODE-MSG-COUNT).
+           move "FOREIGN KEY CONSTRAINT VIOLATION"
+              to SQLCODE-MSG-TEXT (SQLCODE-MSG-COUNT).
+
+           add 1 to SQLCODE-MSG-COUNT.
+           move   -803 to SQLCODE-MSG-CODE (SQLCODE-MSG-COUNT).
+           move "DUPLICATE KEY VALUE"
+              to SQLCODE-MSG-TEXT (SQLCODE-MSG-COUNT).
+
+           add 1 to SQLCODE-MSG-COUNT.
+           move   -911 to SQLCODE-MSG-CODE (SQLCODE-MSG-COUNT).
+           move "DEADLOCK OR TIMEOUT, TRANSACTION ROLLED BACK"
+              to SQLCODE-MSG-TEXT (SQLCODE-MSG-COUNT).
+
+           add 1 to SQLCODE-MSG-COUNT.
+           move   -913 to SQLCODE-MSG-CODE (SQLCODE-MSG-COUNT).
+           move "DEADLOCK OR TIMEOUT, NO ROLLBACK"
+              to SQLCODE-MSG-TEXT (SQLCODE-MSG-COUNT).
+
+           add 1 to SQLCODE-MSG-COUNT.
+           move  -1013 to SQLCODE-MSG-CODE (SQLCODE-MSG-COUNT).
+           move "INVALID DATABASE ALIAS NAME"
+              to SQLCODE-MSG-TEXT (SQLCODE-MSG-COUNT).
+
+           add 1 to SQLCODE-MSG-COUNT.
+           move  -1024 to SQLCODE-MSG-CODE (SQLCODE-MSG-COUNT).
+           move "DATABASE MANAGER NOT ACTIVE"
+              to SQLCODE-MSG-TEXT (SQLCODE-MSG-COUNT).
+
+           add 1 to SQLCODE-MSG-COUNT.
+           move  -1042 to SQLCODE-MSG-CODE (SQLCODE-MSG-COUNT).
+           move "UNEXPECTED SYSTEM ERROR"
+              to SQLCODE-MSG-TEXT (SQLCODE-MSG-COUNT).
+
+           add 1 to SQLCODE-MSG-COUNT.
+           move -30081 to SQLCODE-MSG-CODE (SQLCODE-MSG-COUNT).
+           move "COMMUNICATION ERROR WITH REMOTE DATABASE"
+              to SQLCODE-MSG-TEXT (SQLCODE-MSG-COUNT).
+
+           move "Y" to messages-loaded-sw.
+       End-Load-SQLCODE-Messages. exit.
+
+      ***********************************************************************
+      * Lookup-SQLCODE-Message sets SQLCODE-MSG-RESULT to the
+      * plain-English description for the current SQLCODE, or a
+      * not-found message if this site's table has no entry for it.
+      ***********************************************************************
+       Lookup-SQLCODE-Message.
+           move "N" to SQLCODE-MSG-FOUND-SW.
+           move "no plain-English description available"
+              to SQLCODE-MSG-RESULT.
+
+           perform Search-SQLCODE-Message
+              varying sqlmsg-idx from 1 by 1
+              until sqlmsg-idx is greater than SQLCODE-MSG-COUNT
+                 or SQLCODE-MSG-FOUND.
+       End-Lookup-SQLCODE-Message. exit.
+
+       Search-SQLCODE-Message.
+           if SQLCODE-MSG-CODE (sqlmsg-idx) equal SQLCODE
+              move SQLCODE-MSG-TEXT (sqlmsg-idx) to SQLCODE-MSG-RESULT
+              move "Y" to SQLCODE-MSG-FOUND-SW.
+       End-Search-SQLCODE-Message. exit.
+
+      ***********************************************************************
+      * Write-Errlog appends one record to the persistent ERRLOG file so a
+      * week's worth of failures can be reviewed in one place instead of
+      * being dug back out of individual job logs.
+      ***********************************************************************
+       Write-Errlog.
+           accept log-date from date yyyymmdd.
+           accept log-time from time.
+
+           move spaces      to log-line.
+           move errloc      to log-progid.
+           move SQLCODE     to log-sqlcode.
+           move SQLSTATE    to log-sqlstate.
+           string log-date delimited by size
+                  "-"      delimited by size
+                  log-time delimited by size
+                  into log-timestamp.
+           move severity-desc      to log-severity.
+           move SQLCODE-MSG-RESULT to log-sqlmsg.
+           if error-rc is greater than 0
+              move error-buffer (1:80) to log-message
+           else
+              move spaces to log-message.
+
+           open extend error-log.
+           write error-log-rec from log-line.
+           close error-log.
+       End-Write-Errlog. exit.
