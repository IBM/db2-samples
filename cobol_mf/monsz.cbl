@@ -28,14 +28,31 @@
       **
       **         This testcase will return SQL1611, no data was returned
       **         by Database System Monitor. Some activity must be done to
-      **         generate data for the snapshot: connect to database, 
+      **         generate data for the snapshot: connect to database,
       **         manipulate data, etc
       **
+      **         Every run appends a trending row (timestamp, buffer
+      **         size) to MONSZ.CSV, and writes an alert record to
+      **         MONSZ.ALT if the lock count exceeds the configured
+      **         threshold.  This codebase has no decoder for the raw
+      **         SQLM_ELEMENT stream returned by the snapshot, so the
+      **         lock count is operator-supplied after reviewing the
+      **         snapshot rather than parsed here.
+      **
+      **         The largest buffer-sz ever estimated for the sample
+      **         database's monitor snapshot is kept in MONSZ.HWM, and
+      **         a new estimate that jumps too far past that prior max
+      **         is flagged, since a sudden jump in required snapshot
+      **         buffer size is usually the first sign of a runaway
+      **         lock or table count.
+      **
       ** DB2 APIs USED:
       **         db2GetSnapshotSize -- ESTIMATE BUFFER SIZE
       **         sqlgmnss -- GET SNAPSHOT
       **
-      ** OUTPUT FILE: monsz.out (available in the online documentation)
+      ** OUTPUT FILES: MONSZ.CSV (buffer-size/lock-count trend, appended)
+      **               MONSZ.ALT (lock-count threshold alerts, appended)
+      **               MONSZ.HWM (largest buffer-sz ever seen)
       ***********************************************************************
       **
       ** For more information on the sample programs, see the README file. 
@@ -53,7 +70,28 @@
        Identification Division.
        Program-Id. "monsz".
 
+       Environment Division.
+       Input-Output Section.
+       File-Control.
+           select trend-csv assign to "MONSZ.CSV"
+               organization is line sequential.
+           select alert-file assign to "MONSZ.ALT"
+               organization is line sequential.
+           select hwm-file   assign to "MONSZ.HWM"
+               organization is line sequential
+               file status is hwm-fs.
+
        Data Division.
+       File Section.
+       FD  trend-csv.
+       01  trend-csv-rec        pic x(80).
+
+       FD  alert-file.
+       01  alert-rec            pic x(100).
+
+       FD  hwm-file.
+       01  hwm-rec              pic 9(9).
+
        Working-Storage Section.
 
        copy "sqlca.cbl".
@@ -65,6 +103,22 @@
        77 rc                  pic s9(9) comp-5.
        77 errloc              pic x(80).
 
+      * Variables for the CSV trend line and lock-count alert
+       77 trend-date          pic 9(8).
+       77 trend-time          pic 9(8).
+       77 trend-stamp         pic x(17).
+       77 lock-count          pic 9(9) value 0.
+       77 lock-threshold      pic 9(9) value 0.
+       77 buffer-sz-disp      pic z(8)9.
+
+      * Variables for the buffer-sz high-water-mark file
+       77 hwm-fs              pic xx.
+       77 have-hwm-sw         pic x value "N".
+           88 have-hwm            value "Y".
+       77 prior-hwm           pic 9(9) comp-5 value 0.
+       77 hwm-margin-pct      pic 9(3) comp-5 value 20.
+       77 hwm-margin-limit    pic 9(9) comp-5 value 0.
+
        77 rezerv1             pic 9(9) comp-5 value 0.
        77 rezerv2             pic 9(9) comp-5 value 0.
        77 current-version     pic 9(9) comp-5 value 0.
@@ -131,9 +185,11 @@
            move "ESTIMATE BUFFER SIZE" to errloc.
            call "checkerr" using SQLCA errloc.
 
-           display "Buffer size required for this snapshot is ", 
+           display "Buffer size required for this snapshot is ",
                     buffer-sz.
 
+           perform Check-Buffer-Sz-Hwm thru End-Check-Buffer-Sz-Hwm.
+
       ***********************************************
       * DATABASE SYSTEM MONITOR SNAPSHOT API called *
       ***********************************************
@@ -151,4 +207,105 @@
            move "TAKING SNAPSHOT" to errloc.
            call "checkerr" using SQLCA errloc.
 
+           perform Write-Trend-Csv thru End-Write-Trend-Csv.
+
+           display "Enter the lock count observed in this snapshot : "
+              with no advancing.
+           accept lock-count.
+           display "Enter the lock count alert threshold : "
+              with no advancing.
+           accept lock-threshold.
+
+           if lock-count is greater than lock-threshold
+              perform Write-Lock-Alert thru End-Write-Lock-Alert.
+
        end-monsz. stop run.
+
+      ***********************************************************************
+      * Write-Trend-Csv appends one row (timestamp, buffer size) to
+      * MONSZ.CSV so a series of runs can be charted for trending.
+      ***********************************************************************
+       Write-Trend-Csv.
+           accept trend-date from date yyyymmdd.
+           accept trend-time from time.
+           move spaces to trend-stamp.
+           string trend-date delimited by size
+                  "-"        delimited by size
+                  trend-time delimited by size
+                  into trend-stamp.
+
+           move buffer-sz to buffer-sz-disp.
+           move spaces to trend-csv-rec.
+           string trend-stamp    delimited by size
+                  ","            delimited by size
+                  buffer-sz-disp delimited by size
+                  into trend-csv-rec.
+
+           open extend trend-csv.
+           write trend-csv-rec.
+           close trend-csv.
+       End-Write-Trend-Csv. exit.
+
+      ***********************************************************************
+      * Check-Buffer-Sz-Hwm reads the prior buffer-sz high-water mark
+      * from MONSZ.HWM (file-status "35" means this is the first run --
+      * there is no prior mark yet, so it is simply seeded with the
+      * current buffer-sz), flags a new estimate that jumps too far
+      * past that prior max, and, whenever the current estimate is the
+      * largest seen, saves it back as the new high-water mark.
+      ***********************************************************************
+       Check-Buffer-Sz-Hwm.
+           move "N" to have-hwm-sw.
+           open input hwm-file.
+           if hwm-fs equal "35"
+              go to End-Check-Read-Hwm.
+
+           read hwm-file into prior-hwm
+               at end move 0 to prior-hwm.
+           set have-hwm to true.
+           close hwm-file.
+       End-Check-Read-Hwm.
+
+           if have-hwm
+              compute hwm-margin-limit =
+                 prior-hwm + (prior-hwm * hwm-margin-pct / 100)
+              if buffer-sz is greater than hwm-margin-limit
+                 display "*** WARNING: buffer size estimate ",
+                    buffer-sz,
+                    " exceeds the prior high-water mark ", prior-hwm,
+                    " by more than ", hwm-margin-pct,
+                    "% -- check for a runaway lock or table count ***"
+              else
+                 display "buffer size high-water mark on file : ",
+                    prior-hwm
+           else
+              display "no buffer size high-water mark on file yet -- ",
+                 "saving the current estimate as the high-water mark".
+
+           if not have-hwm or buffer-sz is greater than prior-hwm
+              open output hwm-file
+              move buffer-sz to hwm-rec
+              write hwm-rec
+              close hwm-file.
+       End-Check-Buffer-Sz-Hwm. exit.
+
+      ***********************************************************************
+      * Write-Lock-Alert appends one record to MONSZ.ALT when the
+      * observed lock count exceeds the configured threshold.
+      ***********************************************************************
+       Write-Lock-Alert.
+           move spaces to alert-rec.
+           string "LOCK COUNT ALERT -- "  delimited by size
+                  trend-stamp             delimited by size
+                  " count="               delimited by size
+                  lock-count              delimited by size
+                  " threshold="           delimited by size
+                  lock-threshold          delimited by size
+                  into alert-rec.
+
+           display alert-rec.
+
+           open extend alert-file.
+           write alert-rec.
+           close alert-file.
+       End-Write-Lock-Alert. exit.
