@@ -0,0 +1,85 @@
+      ***********************************************************************
+      ** (c) Copyright IBM Corp. 2007 All rights reserved.
+      **
+      ** The following sample of source code ("Sample") is owned by International
+      ** Business Machines Corporation or one of its subsidiaries ("IBM") and is
+      ** copyrighted and licensed, not sold. You may use, copy, modify, and
+      ** distribute the Sample in any form without payment to IBM, for the purpose of
+      ** assisting you in the development of your applications.
+      **
+      ** The Sample code is provided to you on an "AS IS" basis, without warranty of
+      ** any kind. IBM HEREBY EXPRESSLY DISCLAIMS ALL WARRANTIES, EITHER EXPRESS OR
+      ** IMPLIED, INCLUDING, BUT NOT LIMITED TO, THE IMPLIED WARRANTIES OF
+      ** MERCHANTABILITY AND FITNESS FOR A PARTICULAR PURPOSE. Some jurisdictions do
+      ** not allow for the exclusion or limitation of implied warranties, so the above
+      ** limitations or exclusions may not apply to you. IBM shall not be liable for
+      ** any damages you suffer as a result of using, copying, modifying or
+      ** distributing the Sample, even if IBM has been advised of the possibility of
+      ** such damages.
+      ***********************************************************************
+      **
+      ** SOURCE FILE NAME: db2ApiDf.cbl
+      **
+      ** SAMPLE: Parameter structures for the db2g / db2 administrative
+      **          APIs (database directory scan, database upgrade, snapshot
+      **          size, and monitor switches) shared by the sample programs.
+      **
+      ***********************************************************************
+
+      * DB2 version constants
+       77  DB2VERSION810            PIC 9(9) COMP-5 VALUE 810.
+       77  DB2VERSION820            PIC 9(9) COMP-5 VALUE 820.
+
+      * db2gDbDirOpenScan
+       01  DB2G-DB-DIR-OPEN-SCAN-STRUCT.
+           05  DB2-I-PATH-LEN        PIC 9(9) COMP-5.
+           05  DB2-PI-PATH           USAGE POINTER.
+           05  DB2-O-HANDLE          USAGE POINTER.
+           05  DB2-O-NUM-ENTRIES     PIC 9(9) COMP-5.
+
+      * db2gDbDirCloseScan
+       01  DB2G-DB-DIR-CLOSE-SCAN-STRUCT.
+           05  DB2-I-HANDLE          USAGE POINTER.
+
+      * db2gDbDirGetNextEntry
+       01  DB2G-DB-DIR-NEXT-ENTRY-STRUCT.
+           05  DB2-I-HANDLE          USAGE POINTER.
+           05  DB2-PO-DB-DIR-ENTRY   USAGE POINTER.
+
+      * database directory entry returned via DB2-PO-DB-DIR-ENTRY
+       01  DB2DB-DIR-INFO.
+           05  SQL-ALIAS-N           PIC X(8).
+           05  SQL-DBNAME-N          PIC X(8).
+           05  SQL-NODENAME-N        PIC X(8).
+           05  SQL-DBTYPE-N          PIC X(1).
+           05  SQL-COMMENT-N         PIC X(30).
+           05  SQL-TYPE-N            PIC X(1).
+           05  SQL-AUTHENTICATION-N  PIC 9(4) COMP-5.
+
+      * db2DatabaseUpgrade
+       01  DB2DATABASE-UPGRADE-STRUCT.
+           05  DB2-PI-DB-ALIAS       USAGE POINTER.
+           05  DB2-PI-USER-NAME      USAGE POINTER.
+           05  DB2-PI-PASSWORD       USAGE POINTER.
+           05  DB2-I-DB-ALIAS-LEN    PIC 9(4) COMP-5.
+           05  DB2-I-USER-NAME-LEN   PIC 9(4) COMP-5.
+           05  DB2-I-PASSWORD-LEN    PIC 9(4) COMP-5.
+           05  DB2-UPGRADE-FLAGS     PIC 9(9) COMP-5.
+
+      * db2GetSnapshotSize
+       01  DB2G-GET-SNAPSHOT-SIZE-DATA.
+           05  DB2-PI-SQLMA-DATA     USAGE POINTER.
+           05  DB2-PO-BUFFER-SIZE    USAGE POINTER.
+           05  DB2-I-VERSION         PIC 9(9) COMP-5.
+           05  DB2-I-NODE-NUMBER     PIC S9(9) COMP-5.
+           05  DB2-I-SNAPSHOT-CLASS  PIC 9(4) COMP-5.
+
+      * db2gMonitorSwitches
+       01  DB2G-MONITOR-SWITCHES-DATA.
+           05  DB2-I-VERSION         PIC 9(9) COMP-5.
+           05  DB2-I-BUFFER-SIZE     PIC 9(9) COMP-5.
+           05  DB2-I-NODE-NUMBER     PIC S9(9) COMP-5.
+           05  DB2-I-RETURN-DATA     PIC 9(4) COMP-5.
+           05  DB2-PI-GROUP-STATES   USAGE POINTER.
+           05  DB2-PO-OUTPUT-FORMAT  USAGE POINTER.
+           05  DB2-PO-BUFFER         USAGE POINTER.
