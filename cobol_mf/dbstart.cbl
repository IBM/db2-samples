@@ -18,14 +18,41 @@
       ** such damages.
       ***********************************************************************
       **
-      ** SOURCE FILE NAME: dbstart.cbl 
+      ** SOURCE FILE NAME: dbstart.cbl
       **
       ** SAMPLE: How to start a database manager
       **
-      ** DB2 API USED:
-      **          sqlgpstart -- START DATABASE MANAGER
+      **         Main-Section starts the current instance's database
+      **         manager.  Start-All-Instances drives START DATABASE
+      **         MANAGER across every instance listed in the DBSTART.CTL
+      **         control file (one instance name per line), attaching to
+      **         each instance first the way dbinst.cbl does, and logs
+      **         every instance's outcome -- including the SQLE-RC-INVSTRT
+      **         "already active" case -- to the DBSTRPT.LOG startup
+      **         report.
       **
+      **         Reapply-Monitor-Switches loads whatever switch
+      **         settings sws.cbl last saved to SWS.CFG and reapplies
+      **         them right after START DATABASE MANAGER succeeds, so a
+      **         restart doesn't silently drop back to the monitor's
+      **         hardcoded switch defaults.  If SWS.CFG does not exist
+      **         yet, the manager is left exactly as START brought it
+      **         up -- there is nothing saved to reapply.  A failed
+      **         reapply is logged with its SQLCODE and does not call
+      **         checkerr, the same way ATTACH/START failures below are
+      **         handled -- one instance's monitor switches failing to
+      **         reapply shouldn't abort the rest of DBSTART.CTL.
+      **
+      ** DB2 APIs USED:
+      **          sqlgpstart          -- START DATABASE MANAGER
+      **          sqlgatin            -- ATTACH TO INSTANCE
+      **          sqlgdtin            -- DETACH FROM INSTANCE
+      **          db2gMonitorSwitches -- DATABASE MONITOR SWITCH
+      **
+      ** INPUT FILE: DBSTART.CTL  (list of instance names, batch mode only)
+      **             SWS.CFG      (saved monitor switch settings, if any)
       ** OUTPUT FILE: dbstart.out (available in the online documentation)
+      **              DBSTRPT.LOG (startup report, batch mode only)
       ***********************************************************************
       **
       ** For more information on the sample programs, see the README file. 
@@ -43,26 +70,95 @@
        Identification Division.
        Program-ID. "dbstart".
 
+       Environment Division.
+       Input-Output Section.
+       File-Control.
+           select instance-file assign to "DBSTART.CTL"
+               organization is line sequential
+               file status is instance-fs.
+           select startup-rpt   assign to "DBSTRPT.LOG"
+               organization is line sequential.
+           select config-file assign to "SWS.CFG"
+               organization is line sequential
+               file status is config-fs.
+
        Data Division.
+       File Section.
+       FD  instance-file.
+       01  instance-rec          pic x(18).
+
+       FD  startup-rpt.
+       01  startup-rpt-rec       pic x(80).
+
+       FD  config-file.
+       01  config-rec            pic 9(4).
+
        Working-Storage Section.
 
            copy "sqlenv.cbl".
            copy "sqlca.cbl".
+           copy "sqlmonct.cbl".
+           copy "sqlmon.cbl".
+           copy "db2ApiDf.cbl".
 
       * Local variables
        77 rc            pic s9(9) comp-5.
        77 errloc        pic x(80).
 
+      * Variables for reapplying SWS.CFG's saved monitor switch
+      * settings once the database manager is back up
+       77 config-fs               pic xx.
+       77 have-saved-config-sw    pic x value "N".
+           88 have-saved-config       value "Y".
+       77 cfg-idx                 pic 9(4) comp-5.
+       01 saved-switch-state      occurs 7 times pic 9(4) comp-5.
+       77 my-output-format        pic s9(9) comp-5.
+       01 output-data-buffer      pic x(4096) value " ".
+       77 sqlcode-disp            pic -(9)9.
+
+      * Variables for the multi-instance startup driver
+       77 instance-eof       pic x value "N".
+           88 no-more-instances value "Y".
+       77 instance-count     pic 9(4) comp-5 value 0.
+       77 instance-fs        pic xx.
+
+       01 inst.
+          05 db2instc-len      pic s9(4) comp-5 value 0.
+          05 db2instc          pic x(18).
+
+       01 usr.
+          05 usr-name-len     pic s9(4) comp-5 value 0.
+          05 usr-name         pic x(18).
+
+       01 pass.
+          05 passwd-len        pic s9(4) comp-5 value 0.
+          05 passwd            pic x(18).
+
+       01 rpt-line.
+          05 rpt-instance      pic x(18).
+          05 filler            pic x(2)  value spaces.
+          05 rpt-rc            pic -(9)9.
+          05 filler            pic x(2)  value spaces.
+          05 rpt-status        pic x(40).
+
        Procedure Division.
        Main Section.
            display "Sample COBOL program: DBSTART.CBL".
 
+           display "start every instance in DBSTART.CTL? (Y/N) : "
+              with no advancing.
+           accept rpt-status.
+
+           if rpt-status (1:1) equal "Y" or rpt-status (1:1) equal "y"
+              perform Start-All-Instances thru End-Start-All-Instances
+              go to End-Main.
+
       **************************
       * START DATABASE MANAGER *
       **************************
 
            call "sqlgpstart" using
-                                  by value 0         
+                                  by value 0
                                   by reference sqlca
                              returning rc.
            if rc equal SQLE-RC-INVSTRT
@@ -73,5 +169,193 @@
            call "checkerr" using SQLCA errloc.
 
            display "The database has been successfully STARTED".
+           perform Reapply-Monitor-Switches
+              thru End-Reapply-Monitor-Switches.
        End-Main.
            stop run.
+
+      ***********************************************************************
+      * Start-All-Instances drives START DATABASE MANAGER over every
+      * instance name in DBSTART.CTL, attaching to each instance first, and
+      * writes one report line per instance.  A per-instance ATTACH or
+      * START failure is logged and the driver moves on to the next
+      * instance rather than aborting the whole run through checkerr's
+      * usual fatal path -- one bad instance should not stop the other
+      * five from starting.
+      ***********************************************************************
+       Start-All-Instances.
+           open input  instance-file.
+           if instance-fs equal "35"
+              display "DBSTART.CTL not found -- batch start skipped"
+              go to End-Start-All-Instances.
+
+           open output startup-rpt.
+
+           move "N" to instance-eof.
+           perform Start-One-Instance thru End-Start-One-Instance
+               until no-more-instances.
+
+           close instance-file.
+           close startup-rpt.
+
+           display instance-count, " instance(s) processed -- see ",
+              "DBSTRPT.LOG".
+       End-Start-All-Instances. exit.
+
+       Start-One-Instance.
+           read instance-file into instance-rec
+               at end
+                  move "Y" to instance-eof
+                  go to End-Start-One-Instance
+           end-read.
+
+           if instance-rec equal spaces
+              go to End-Start-One-Instance.
+
+           move spaces to db2instc.
+           move instance-rec to db2instc.
+           move 0 to db2instc-len.
+           inspect db2instc tallying db2instc-len for characters
+              before initial " ".
+
+           add 1 to instance-count.
+           move db2instc to rpt-instance.
+
+           move spaces to usr-name.
+           move 0       to usr-name-len.
+           move spaces to passwd.
+           move 0       to passwd-len.
+
+      **********************
+      * ATTACH TO INSTANCE *
+      **********************
+           call "sqlgatin" using
+                                 by value     passwd-len
+                                 by value     usr-name-len
+                                 by value     db2instc-len
+                                 by reference sqlca
+                                 by reference passwd
+                                 by reference usr-name
+                                 by reference db2instc
+                           returning rc.
+
+           if sqlcode not equal 0
+              move rc                to rpt-rc
+              move "ATTACH FAILED"   to rpt-status
+              write startup-rpt-rec from rpt-line
+              go to End-Start-One-Instance.
+
+      **************************
+      * START DATABASE MANAGER *
+      **************************
+           call "sqlgpstart" using
+                                  by value 0
+                                  by reference sqlca
+                             returning rc.
+
+           move rc to rpt-rc.
+           if rc equal SQLE-RC-INVSTRT
+              move "ALREADY ACTIVE" to rpt-status
+           else
+              if sqlcode not equal 0
+                 move "START FAILED" to rpt-status
+              else
+                 move "STARTED"      to rpt-status
+                 perform Reapply-Monitor-Switches
+                    thru End-Reapply-Monitor-Switches.
+
+           write startup-rpt-rec from rpt-line.
+
+      ************************
+      * DETACH FROM INSTANCE *
+      ************************
+           call "sqlgdtin" using
+                                 by reference sqlca
+                           returning rc.
+       End-Start-One-Instance. exit.
+
+      ***********************************************************************
+      * Reapply-Monitor-Switches loads the switch settings sws.cbl last
+      * saved to SWS.CFG (state code per switch, in
+      * SQLM-RECORDING-GROUP subscript order -- the same layout
+      * sws.cbl's Save-Switch-Config writes) and reapplies them via
+      * DATABASE MONITOR SWITCH now that the manager is back up.  If
+      * SWS.CFG does not exist, there is nothing saved to reapply and
+      * the manager is left exactly as START brought it up.
+      ***********************************************************************
+       Reapply-Monitor-Switches.
+           move "N" to have-saved-config-sw.
+           open input config-file.
+           if config-fs equal "35"
+              go to End-Reapply-Monitor-Switches.
+
+           perform varying cfg-idx from 1 by 1 until cfg-idx > 7
+               read config-file into saved-switch-state(cfg-idx)
+                   at end
+                       move 7 to cfg-idx
+               end-read
+           end-perform.
+           close config-file.
+           set have-saved-config to true.
+
+           move SQLM-DBMON-VERSION8 to DB2-I-VERSION of
+                DB2G-MONITOR-SWITCHES-DATA.
+
+           move 4096 to DB2-I-BUFFER-SIZE of
+                DB2G-MONITOR-SWITCHES-DATA.
+
+           move SQLM-CURRENT-NODE to DB2-I-NODE-NUMBER of
+                DB2G-MONITOR-SWITCHES-DATA.
+
+           move 1 to DB2-I-RETURN-DATA of
+                DB2G-MONITOR-SWITCHES-DATA.
+
+           set DB2-PI-GROUP-STATES of DB2G-MONITOR-SWITCHES-DATA
+                to address of SQLM-RECORDING-GROUP.
+
+           set DB2-PO-OUTPUT-FORMAT of DB2G-MONITOR-SWITCHES-DATA
+                to address of my-output-format.
+
+           set DB2-PO-BUFFER of DB2G-MONITOR-SWITCHES-DATA
+                to address of output-data-buffer.
+
+           move saved-switch-state(SQLM-UOW-SW) to INPUT-STATE of
+                SQLM-RECORDING-GROUP(SQLM-UOW-SW).
+           move saved-switch-state(SQLM-TABLE-SW) to INPUT-STATE of
+                SQLM-RECORDING-GROUP(SQLM-TABLE-SW).
+           move saved-switch-state(SQLM-STATEMENT-SW) to INPUT-STATE of
+                SQLM-RECORDING-GROUP(SQLM-STATEMENT-SW).
+           move saved-switch-state(SQLM-BUFFER-POOL-SW) to INPUT-STATE
+                of SQLM-RECORDING-GROUP(SQLM-BUFFER-POOL-SW).
+           move saved-switch-state(SQLM-LOCK-SW) to INPUT-STATE of
+                SQLM-RECORDING-GROUP(SQLM-LOCK-SW).
+           move saved-switch-state(SQLM-SORT-SW) to INPUT-STATE of
+                SQLM-RECORDING-GROUP(SQLM-SORT-SW).
+           move saved-switch-state(SQLM-TIMESTAMP-SW) to INPUT-STATE of
+                SQLM-RECORDING-GROUP(SQLM-TIMESTAMP-SW).
+
+      **************************************
+      * DATABASE MONITOR SWITCH API called *
+      **************************************
+           call "db2gMonitorSwitches" using
+                                by value db2Version810
+                                by reference DB2G-MONITOR-SWITCHES-DATA
+                                by reference SQLCA
+                           returning rc.
+
+           if sqlcode is less than 0
+              move sqlcode to sqlcode-disp
+              move spaces to rpt-status
+              string "REAPPLY FAILED sqlcode=" delimited by size
+                     sqlcode-disp delimited by size
+                     into rpt-status
+              display "REAPPLY SAVED MONITOR SWITCHES FAILED sqlcode=",
+                 sqlcode-disp
+              go to End-Reapply-Monitor-Switches.
+
+           move "REAPPLY SAVED MONITOR SWITCHES" to errloc.
+           call "checkerr" using SQLCA errloc.
+
+           display "saved monitor switch settings from SWS.CFG have ",
+              "been reapplied".
+       End-Reapply-Monitor-Switches. exit.
