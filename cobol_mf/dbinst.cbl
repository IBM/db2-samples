@@ -18,16 +18,27 @@
       ** such damages.
       ***********************************************************************
       **
-      ** SOURCE FILE NAME: dbinst.cbl 
+      ** SOURCE FILE NAME: dbinst.cbl
       **
       ** SAMPLE: Attach to and detach from an instance
       **
+      **         Batch-Attach drives the same attach/get instance/detach
+      **         cycle across every instance name listed in the
+      **         DBINST.CTL control file, using one set of credentials
+      **         read from the protected DBINST.CRD file instead of
+      **         prompting for userid/password on every instance, and
+      **         writes a summary of successes and failures to
+      **         DBINST.RPT.
+      **
       ** DB2 APIs USED:
       **         sqlgatin -- ATTACH TO INSTANCE
       **         sqlggins -- GET INSTANCE
       **         sqlgdtin -- DETACH FROM INSTANCE
       **
-      ** OUTPUT FILE: dbinst.out (available in the online documentation)
+      ** INPUT FILES:  DBINST.CTL (list of instance names, batch mode)
+      **               DBINST.CRD (stored userid/password, batch mode)
+      ** OUTPUT FILES: dbinst.out (available in the online documentation)
+      **               DBINST.RPT (batch summary report)
       ***********************************************************************
       **
       ** For more information on the sample programs, see the README file. 
@@ -45,7 +56,30 @@
        Identification Division.
        Program-Id. "dbinst".
 
+       Environment Division.
+       Input-Output Section.
+       File-Control.
+           select instance-file assign to "DBINST.CTL"
+               organization is line sequential
+               file status is instance-fs.
+           select credentials-file assign to "DBINST.CRD"
+               organization is line sequential
+               file status is credentials-fs.
+           select summary-rpt   assign to "DBINST.RPT"
+               organization is line sequential.
+
        Data Division.
+       File Section.
+
+       FD  instance-file.
+       01  instance-rec          pic x(18).
+
+       FD  credentials-file.
+       01  credentials-rec       pic x(18).
+
+       FD  summary-rpt.
+       01  summary-rec           pic x(80).
+
        Working-Storage Section.
 
        copy "sqlenv.cbl".
@@ -69,11 +103,35 @@
        77 rc                  pic s9(9) comp-5.
        77 errloc              pic x(80).
 
+      * variables for batch mode
+       77 batch-sw            pic x value "N".
+           88 run-batch       value "Y" "y".
+       77 instance-eof        pic x value "N".
+           88 no-more-instances value "Y".
+       77 instance-fs         pic xx.
+       77 credentials-fs      pic xx.
+       77 attach-ok-count     pic 9(5) comp-5 value 0.
+       77 attach-fail-count   pic 9(5) comp-5 value 0.
+       01 sum-line.
+          05 sum-instance     pic x(18).
+          05 filler           pic x(2) value spaces.
+          05 sum-status       pic x(20).
+          05 filler           pic x(2) value spaces.
+          05 sum-sqlcode      pic -(9)9.
+
        Procedure Division.
        dbinst-pgm section.
 
            display "Sample COBOL Program : DBINST.CBL".
 
+           display "batch-attach every instance in DBINST.CTL? (Y/N): "
+              with no advancing.
+           accept batch-sw.
+
+           if run-batch
+               perform Batch-Attach thru End-Batch-Attach
+               go to end-dbinst.
+
       * Initialize local variables
 
            display "enter instance name : " with no advancing.
@@ -88,11 +146,23 @@
 
            move space to passwd.
            display "enter passwd name : " with no advancing.
-           accept passwd.
+           accept passwd with no echo.
+           display " ".
            inspect passwd tallying passwd-len for characters
               before initial " ".
            display " ".
 
+           perform Attach-Get-Detach thru End-Attach-Get-Detach.
+
+       end-dbinst. stop run.
+
+      ***********************************************************************
+      * Attach-Get-Detach performs the ATTACH TO INSTANCE / GET INSTANCE /
+      * DETACH FROM INSTANCE cycle for whatever instance name, userid,
+      * and password are already loaded into inst/usr/pass.  Used by
+      * both the interactive path and Batch-Attach.
+      ***********************************************************************
+       Attach-Get-Detach.
            display "ATTACH TO INSTANCE API called for instance : "
               , db2instc.
 
@@ -138,5 +208,116 @@
 
            move "detach from instance" to errloc.
            call "checkerr" using SQLCA errloc.
+       End-Attach-Get-Detach. exit.
 
-       end-dbinst. stop run.
+      ***********************************************************************
+      * Batch-Attach loops the attach/get instance/detach cycle across
+      * every instance name listed in DBINST.CTL, using one set of
+      * credentials read from DBINST.CRD so the userid/password aren't
+      * re-typed for each instance.  A bad SQLCODE for one instance is
+      * logged to DBINST.RPT rather than routed through checkerr's fatal
+      * path, so one bad instance doesn't stop the rest of the list.
+      ***********************************************************************
+       Batch-Attach.
+           perform Load-Instance-Credentials
+               thru End-Load-Instance-Credentials.
+
+           open input instance-file.
+           if instance-fs equal "35"
+              display "DBINST.CTL not found -- batch attach skipped"
+              go to End-Batch-Attach.
+
+           open output summary-rpt.
+
+           move "N" to instance-eof.
+           perform Attach-One-Instance thru End-Attach-One-Instance
+               until no-more-instances.
+
+           close instance-file.
+           close summary-rpt.
+
+           display " ".
+           display "batch attach complete -- ", attach-ok-count,
+              " succeeded, ", attach-fail-count, " failed".
+           display "see DBINST.RPT for the per-instance summary".
+       End-Batch-Attach. exit.
+
+       Load-Instance-Credentials.
+           move spaces to usr-name.
+           move spaces to passwd.
+
+           open input credentials-file.
+           if credentials-fs equal "35"
+              display "DBINST.CRD not found -- attaching with blank ",
+                 "credentials"
+              go to End-Load-Instance-Credentials.
+
+           read credentials-file into usr-name
+               at end move spaces to usr-name.
+           read credentials-file into passwd
+               at end move spaces to passwd.
+           close credentials-file.
+
+           move 0 to usr-name-len.
+           inspect usr-name tallying usr-name-len for characters
+              before initial " ".
+           move 0 to passwd-len.
+           inspect passwd tallying passwd-len for characters
+              before initial " ".
+       End-Load-Instance-Credentials. exit.
+
+      ***********************************************************************
+      * Attach-One-Instance drives one instance's attach/get/detach cycle
+      * for Batch-Attach.  Unlike the interactive path, it checks
+      * SQLCODE directly after the attach call instead of routing it
+      * through checkerr's fatal path, so one instance that won't attach
+      * doesn't stop the rest of the list from being tried.
+      ***********************************************************************
+       Attach-One-Instance.
+           read instance-file into db2instc
+               at end
+                   move "Y" to instance-eof
+                   go to End-Attach-One-Instance.
+
+           move 0 to db2instc-len.
+           inspect db2instc tallying db2instc-len for characters
+              before initial " ".
+
+           display "ATTACH TO INSTANCE API called for instance : "
+              , db2instc.
+
+           call "sqlgatin" using
+                                 by value     passwd-len
+                                 by value     usr-name-len
+                                 by value     db2instc-len
+                                 by reference sqlca
+                                 by reference passwd
+                                 by reference usr-name
+                                 by reference db2instc
+                           returning rc.
+
+           move spaces to sum-line.
+           move db2instc to sum-instance.
+           move sqlcode  to sum-sqlcode.
+
+           if sqlcode not equal 0
+               move "FAILED" to sum-status
+               add 1 to attach-fail-count
+               write summary-rec from sum-line
+               go to End-Attach-One-Instance.
+
+           call "sqlggins" using
+                                 by reference sqlca
+                                 by reference db2instc
+                           returning rc.
+
+           display "current instance = " , db2instc.
+
+           call "sqlgdtin" using
+                                 by reference sqlca
+                           returning rc.
+
+           move "SUCCEEDED" to sum-status
+           add 1 to attach-ok-count
+           write summary-rec from sum-line.
+       End-Attach-One-Instance. exit.
