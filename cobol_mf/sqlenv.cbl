@@ -0,0 +1,119 @@
+      ***********************************************************************
+      ** (c) Copyright IBM Corp. 2007 All rights reserved.
+      **
+      ** The following sample of source code ("Sample") is owned by International
+      ** Business Machines Corporation or one of its subsidiaries ("IBM") and is
+      ** copyrighted and licensed, not sold. You may use, copy, modify, and
+      ** distribute the Sample in any form without payment to IBM, for the purpose of
+      ** assisting you in the development of your applications.
+      **
+      ** The Sample code is provided to you on an "AS IS" basis, without warranty of
+      ** any kind. IBM HEREBY EXPRESSLY DISCLAIMS ALL WARRANTIES, EITHER EXPRESS OR
+      ** IMPLIED, INCLUDING, BUT NOT LIMITED TO, THE IMPLIED WARRANTIES OF
+      ** MERCHANTABILITY AND FITNESS FOR A PARTICULAR PURPOSE. Some jurisdictions do
+      ** not allow for the exclusion or limitation of implied warranties, so the above
+      ** limitations or exclusions may not apply to you. IBM shall not be liable for
+      ** any damages you suffer as a result of using, copying, modifying or
+      ** distributing the Sample, even if IBM has been advised of the possibility of
+      ** such damages.
+      ***********************************************************************
+      **
+      ** SOURCE FILE NAME: sqlenv.cbl
+      **
+      ** SAMPLE: Environment, node directory, DCS directory, and client
+      **          setting structures and constants shared by the sample
+      **          programs.
+      **
+      ***********************************************************************
+
+      * return codes
+       77  SQLE-RC-INVSTRT          PIC S9(9) COMP-5 VALUE -1035.
+       77  SQLE-RC-NOSTARTG         PIC S9(9) COMP-5 VALUE -1032.
+       77  SQLE-RC-MIG-OK           PIC S9(9) COMP-5 VALUE 0.
+       77  SQLE-RC-NO-ENTRY         PIC S9(9) COMP-5 VALUE -1109.
+       77  SQLE-RC-NODE-DIR-EMPTY   PIC S9(9) COMP-5 VALUE -1035.
+       77  SQLE-RC-DBEXISTS         PIC S9(9) COMP-5 VALUE -1005.
+
+      * FORCE USERS / STOP DATABASE MANAGER constants
+       77  SQL-ASYNCH               PIC 9(4) COMP-5 VALUE 0.
+       77  SQL-ALL-USERS            PIC S9(9) COMP-5 VALUE 0.
+       77  SQLE-NONE                PIC 9(4) COMP-5 VALUE 0.
+       77  SQLE-DROP                PIC 9(4) COMP-5 VALUE 1.
+
+       01  SQLEDBSTOPOPT.
+           05  SQL-ISPROFILE        PIC 9(4) COMP-5.
+           05  SQL-PROFILE          PIC X(254).
+           05  SQL-ISNODENUM        PIC 9(4) COMP-5.
+           05  SQL-NODENUM          PIC 9(4) COMP-5.
+           05  SQL-OPTION           PIC 9(4) COMP-5.
+           05  SQL-CALLERAC         PIC 9(4) COMP-5.
+
+      * database directory authentication / location type constants
+       77  SQL-AUTHENTICATION-SERVER PIC 9(4) COMP-5 VALUE 0.
+       77  SQL-AUTHENTICATION-CLIENT PIC 9(4) COMP-5 VALUE 1.
+       77  SQL-AUTHENTICATION-DCS    PIC 9(4) COMP-5 VALUE 2.
+       77  SQL-INDIRECT              PIC X     VALUE "I".
+
+      * DCS directory entry
+       77  SQL-DCS-STR-ID           PIC 9(4) COMP-5 VALUE 3.
+
+       01  SQL-DIR-ENTRY.
+           05  STRUCT-ID            PIC 9(4) COMP-5.
+           05  LDB                  PIC X(8).
+           05  TDB                  PIC X(18).
+           05  AR                   PIC X(8).
+           05  PARM                 PIC X(255).
+           05  COMMENT              PIC X(30).
+           05  RELEASE-LVL          PIC X(8).
+
+      * node directory entry
+       77  SQL-NODE-STR-ID          PIC 9(4) COMP-5 VALUE 2.
+       77  SQL-PROTOCOL-TCPIP       PIC 9(4) COMP-5 VALUE 0.
+       77  SQL-PROTOCOL-NETBIOS     PIC 9(4) COMP-5 VALUE 6.
+       77  SQL-PROTOCOL-NPIPE       PIC 9(4) COMP-5 VALUE 8.
+
+       01  SQL-NODE-STRUCT.
+           05  STRUCT-ID            PIC 9(4) COMP-5.
+           05  NODENAME             PIC X(8).
+           05  COMMENT              PIC X(30).
+           05  PROTOCOL             PIC 9(4) COMP-5.
+
+       01  SQL-NODE-TCPIP.
+           05  HOSTNAME             PIC X(255).
+           05  SERVICE-NAME         PIC X(14).
+
+       01  SQL-NODE-NETBIOS.
+           05  NETBIOS-NNAME        PIC X(8).
+           05  ADAPTER              PIC 9(4) COMP-5.
+
+       01  SQLENINFO.
+           05  SQL-NODE-NAME        PIC X(8).
+           05  SQL-COMMENT          PIC X(30).
+           05  SQL-HOSTNAME         PIC X(255).
+           05  SQL-SERVICE-NAME     PIC X(14).
+           05  SQL-PROTOCOL         PIC 9(4) COMP-5.
+
+      * SET/QUERY CLIENT settings
+       77  SQL-CONNECT-TYPE         PIC S9(4) COMP-5 VALUE 1.
+       77  SQL-RULES                PIC S9(4) COMP-5 VALUE 2.
+       77  SQL-DISCONNECT           PIC S9(4) COMP-5 VALUE 3.
+       77  SQL-SYNCPOINT            PIC S9(4) COMP-5 VALUE 4.
+
+       77  SQL-CONNECT-1            PIC S9(4) COMP-5 VALUE 1.
+       77  SQL-CONNECT-2            PIC S9(4) COMP-5 VALUE 2.
+
+       77  SQL-RULES-DB2            PIC S9(4) COMP-5 VALUE 1.
+       77  SQL-RULES-STD            PIC S9(4) COMP-5 VALUE 2.
+
+       77  SQL-DISCONNECT-EXPL      PIC S9(4) COMP-5 VALUE 1.
+       77  SQL-DISCONNECT-COND      PIC S9(4) COMP-5 VALUE 2.
+       77  SQL-DISCONNECT-AUTO      PIC S9(4) COMP-5 VALUE 3.
+
+       77  SQL-SYNC-TWOPHASE        PIC S9(4) COMP-5 VALUE 1.
+       77  SQL-SYNC-ONEPHASE        PIC S9(4) COMP-5 VALUE 2.
+       77  SQL-SYNC-NONE            PIC S9(4) COMP-5 VALUE 3.
+
+       01  SQLE-CONN-SETTING.
+           05  SQLE-CONN-ITEM OCCURS 10 TIMES.
+               10  SQLE-CONN-TYPE   PIC S9(4) COMP-5.
+               10  SQLE-CONN-VALUE  PIC S9(4) COMP-5.
