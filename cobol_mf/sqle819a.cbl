@@ -0,0 +1,82 @@
+      ***********************************************************************
+      ** (c) Copyright IBM Corp. 2007 All rights reserved.
+      **
+      ** The following sample of source code ("Sample") is owned by International
+      ** Business Machines Corporation or one of its subsidiaries ("IBM") and is
+      ** copyrighted and licensed, not sold. You may use, copy, modify, and
+      ** distribute the Sample in any form without payment to IBM, for the purpose of
+      ** assisting you in the development of your applications.
+      **
+      ** The Sample code is provided to you on an "AS IS" basis, without warranty of
+      ** any kind. IBM HEREBY EXPRESSLY DISCLAIMS ALL WARRANTIES, EITHER EXPRESS OR
+      ** IMPLIED, INCLUDING, BUT NOT LIMITED TO, THE IMPLIED WARRANTIES OF
+      ** MERCHANTABILITY AND FITNESS FOR A PARTICULAR PURPOSE. Some jurisdictions do
+      ** not allow for the exclusion or limitation of implied warranties, so the above
+      ** limitations or exclusions may not apply to you. IBM shall not be liable for
+      ** any damages you suffer as a result of using, copying, modifying or
+      ** distributing the Sample, even if IBM has been advised of the possibility of
+      ** such damages.
+      ***********************************************************************
+      **
+      ** SOURCE FILE NAME: sqle819a.cbl
+      **
+      ** SAMPLE: User-defined collating sequence tables, for use with the
+      **         SQLDBUDC field of SQLEDBDESC.  Three named profiles are
+      **         provided:
+      **
+      **         SQLE-819-500  -- maps codepage 819 (ISO Latin/1)
+      **                          characters to CCSID 500 (EBCDIC
+      **                          International) characters
+      **         SQLE-IDENTITY -- straight ascending order, i.e. no
+      **                          reordering of the default collating
+      **                          sequence
+      **         SQLE-CASE-FOLD -- pairs each letter's upper- and
+      **                          lower-case forms adjacently, for sites
+      **                          that want case-insensitive-style
+      **                          collation
+      **
+      ***********************************************************************
+       01  SQLE-819-500             PIC X(256) VALUE
+               "0123456789ABCDEFGHIJKLMNOPQRSTUVWXYZabcd
+      -        "efghijklmnopqrstuvwxyz".
+
+      * a straight 0-255 byte ladder has no printable representation,
+      * so it is built from 32 eight-byte hex-literal FILLERs instead
+      * of one PIC X(256) VALUE, sidestepping continued-literal limits
+       01  SQLE-IDENTITY.
+          05  FILLER           PIC X(08) VALUE X"0001020304050607".
+          05  FILLER           PIC X(08) VALUE X"08090A0B0C0D0E0F".
+          05  FILLER           PIC X(08) VALUE X"1011121314151617".
+          05  FILLER           PIC X(08) VALUE X"18191A1B1C1D1E1F".
+          05  FILLER           PIC X(08) VALUE X"2021222324252627".
+          05  FILLER           PIC X(08) VALUE X"28292A2B2C2D2E2F".
+          05  FILLER           PIC X(08) VALUE X"3031323334353637".
+          05  FILLER           PIC X(08) VALUE X"38393A3B3C3D3E3F".
+          05  FILLER           PIC X(08) VALUE X"4041424344454647".
+          05  FILLER           PIC X(08) VALUE X"48494A4B4C4D4E4F".
+          05  FILLER           PIC X(08) VALUE X"5051525354555657".
+          05  FILLER           PIC X(08) VALUE X"58595A5B5C5D5E5F".
+          05  FILLER           PIC X(08) VALUE X"6061626364656667".
+          05  FILLER           PIC X(08) VALUE X"68696A6B6C6D6E6F".
+          05  FILLER           PIC X(08) VALUE X"7071727374757677".
+          05  FILLER           PIC X(08) VALUE X"78797A7B7C7D7E7F".
+          05  FILLER           PIC X(08) VALUE X"8081828384858687".
+          05  FILLER           PIC X(08) VALUE X"88898A8B8C8D8E8F".
+          05  FILLER           PIC X(08) VALUE X"9091929394959697".
+          05  FILLER           PIC X(08) VALUE X"98999A9B9C9D9E9F".
+          05  FILLER           PIC X(08) VALUE X"A0A1A2A3A4A5A6A7".
+          05  FILLER           PIC X(08) VALUE X"A8A9AAABACADAEAF".
+          05  FILLER           PIC X(08) VALUE X"B0B1B2B3B4B5B6B7".
+          05  FILLER           PIC X(08) VALUE X"B8B9BABBBCBDBEBF".
+          05  FILLER           PIC X(08) VALUE X"C0C1C2C3C4C5C6C7".
+          05  FILLER           PIC X(08) VALUE X"C8C9CACBCCCDCECF".
+          05  FILLER           PIC X(08) VALUE X"D0D1D2D3D4D5D6D7".
+          05  FILLER           PIC X(08) VALUE X"D8D9DADBDCDDDEDF".
+          05  FILLER           PIC X(08) VALUE X"E0E1E2E3E4E5E6E7".
+          05  FILLER           PIC X(08) VALUE X"E8E9EAEBECEDEEEF".
+          05  FILLER           PIC X(08) VALUE X"F0F1F2F3F4F5F6F7".
+          05  FILLER           PIC X(08) VALUE X"F8F9FAFBFCFDFEFF".
+
+       01  SQLE-CASE-FOLD           PIC X(256) VALUE
+               "AaBbCcDdEeFfGgHhIiJjKkLlMmNnOoPpQqRrSsTtUuVvWwXxYyZz0123
+      -        "456789".
