@@ -18,9 +18,14 @@
       ** such damages.
       ***********************************************************************
       **
-      ** SOURCE FILE NAME: d_dbmcon.cbl 
+      ** SOURCE FILE NAME: d_dbmcon.cbl
       **
-      ** SAMPLE: Get database manager configuration defaults 
+      ** SAMPLE: Get database manager configuration defaults
+      **
+      **         Reports the full set of database manager configuration
+      **         defaults this site tracks, not just MAXAGENTS/NUMDB:
+      **         MAXAGENTS, NUMDB, MAXCAGENTS, NUM-POOLAGENTS, and
+      **         RQRIOBLK.
       **
       ** DB2 APIs USED:
       **         sqlgdsys -- GET DATABASE MANAGER CONFIGURATION DEFAULTS
@@ -59,43 +64,61 @@
        01 dbname-len          pic s9(4) comp-5 value 6.
 
        01 numbdb              pic s9(4) comp-5.
-      
+
       * variables for GET ADDRESS
        01 max-agents          pic 9(9) comp-5.
+       01 max-cagents         pic 9(9) comp-5.
+       01 num-poolagents      pic 9(9) comp-5.
+       01 rqrioblk            pic 9(9) comp-5.
        01 tokenlist.
-          05 tokens occurs 2 times.
+          05 tokens occurs 5 times.
              10 token         pic 9(4) comp-5.
              $IF P64 SET
-	        10 filler        pic x(6). 
+	        10 filler        pic x(6).
 	     $ELSE
 	        10 filler        pic x(2).
-              $END 
+              $END
 	     10 tokenptr      usage is pointer.
 
       * variables for GET DATABASE MANAGER CONFIGURATION DEFAULTS
-       01 listnumber          pic s9(4) comp-5 value 2.
-      
+       01 listnumber          pic s9(4) comp-5 value 5.
+
 
        Procedure Division.
        dbmcon-pgm section.
 
            display "Sample COBOL Program : D_DBMCON.CBL".
 
-           move SQLF-KTN-MAXAGENTS  to token(1).
-           move SQLF-KTN-NUMDB to token(2).
+           move SQLF-KTN-MAXAGENTS      to token(1).
+           move SQLF-KTN-NUMDB          to token(2).
+           move SQLF-KTN-MAXCAGENTS     to token(3).
+           move SQLF-KTN-NUM-POOLAGENTS to token(4).
+           move SQLF-KTN-RQRIOBLK       to token(5).
            move "GET ADDRESS" to errloc.
-      
+
       **************************
       * GET ADDRESS API called *
       **************************
            call "sqlgaddr" using by reference max-agents
                                  by reference tokenptr(1)
                            returning rc.
-      
+
            call "sqlgaddr" using by reference numbdb
                                  by reference tokenptr(2)
                            returning rc.
-      
+
+           call "sqlgaddr" using by reference max-cagents
+                                 by reference tokenptr(3)
+                           returning rc.
+
+           call "sqlgaddr" using by reference num-poolagents
+                                 by reference tokenptr(4)
+                           returning rc.
+
+           call "sqlgaddr" using by reference rqrioblk
+                                 by reference tokenptr(5)
+                           returning rc.
+
       **************************************************
       * GET DATABASE CONFIGURATION DEFAULTS API called *
       **************************************************
@@ -103,7 +126,7 @@
                                  by reference tokenlist
                                  by reference sqlca
                            returning rc.
-      
+
 
            move "GET DB CFG DEFAULTS" to errloc.
            call "checkerr" using SQLCA errloc.
@@ -112,5 +135,11 @@
                     max-agents.
            display "Number of concurrent active DB allowed : ",
                     numbdb.
+           display "Max. number of Concurrent Agents        : ",
+                    max-cagents.
+           display "Max. number of Pooled Agents            : ",
+                    num-poolagents.
+           display "Client I/O Block Size                  : ",
+                    rqrioblk.
 
        end-dbmcon. stop run.
