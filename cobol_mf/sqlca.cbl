@@ -0,0 +1,48 @@
+      ***********************************************************************
+      ** (c) Copyright IBM Corp. 2007 All rights reserved.
+      **
+      ** The following sample of source code ("Sample") is owned by International
+      ** Business Machines Corporation or one of its subsidiaries ("IBM") and is
+      ** copyrighted and licensed, not sold. You may use, copy, modify, and
+      ** distribute the Sample in any form without payment to IBM, for the purpose of
+      ** assisting you in the development of your applications.
+      **
+      ** The Sample code is provided to you on an "AS IS" basis, without warranty of
+      ** any kind. IBM HEREBY EXPRESSLY DISCLAIMS ALL WARRANTIES, EITHER EXPRESS OR
+      ** IMPLIED, INCLUDING, BUT NOT LIMITED TO, THE IMPLIED WARRANTIES OF
+      ** MERCHANTABILITY AND FITNESS FOR A PARTICULAR PURPOSE. Some jurisdictions do
+      ** not allow for the exclusion or limitation of implied warranties, so the above
+      ** limitations or exclusions may not apply to you. IBM shall not be liable for
+      ** any damages you suffer as a result of using, copying, modifying or
+      ** distributing the Sample, even if IBM has been advised of the possibility of
+      ** such damages.
+      ***********************************************************************
+      **
+      ** SOURCE FILE NAME: sqlca.cbl
+      **
+      ** SAMPLE: SQL communication area
+      **
+      ***********************************************************************
+       01  SQLCA.
+           05  SQLCAID       PIC X(8)      VALUE "SQLCA   ".
+           05  SQLCABC       PIC S9(9) COMP-5 VALUE 136.
+           05  SQLCODE       PIC S9(9) COMP-5.
+           05  SQLERRM.
+               49  SQLERRML  PIC S9(4) COMP-5.
+               49  SQLERRMC  PIC X(70).
+           05  SQLERRP       PIC X(8).
+           05  SQLERRD OCCURS 6 TIMES
+                             PIC S9(9) COMP-5.
+           05  SQLWARN.
+               10  SQLWARN0  PIC X.
+               10  SQLWARN1  PIC X.
+               10  SQLWARN2  PIC X.
+               10  SQLWARN3  PIC X.
+               10  SQLWARN4  PIC X.
+               10  SQLWARN5  PIC X.
+               10  SQLWARN6  PIC X.
+               10  SQLWARN7  PIC X.
+               10  SQLWARN8  PIC X.
+               10  SQLWARN9  PIC X.
+               10  SQLWARNA  PIC X.
+           05  SQLSTATE      PIC X(5).
