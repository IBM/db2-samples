@@ -0,0 +1,324 @@
+      ***********************************************************************
+      ** (c) Copyright IBM Corp. 2007 All rights reserved.
+      **
+      ** The following sample of source code ("Sample") is owned by International
+      ** Business Machines Corporation or one of its subsidiaries ("IBM") and is
+      ** copyrighted and licensed, not sold. You may use, copy, modify, and
+      ** distribute the Sample in any form without payment to IBM, for the purpose of
+      ** assisting you in the development of your applications.
+      **
+      ** The Sample code is provided to you on an "AS IS" basis, without warranty of
+      ** any kind. IBM HEREBY EXPRESSLY DISCLAIMS ALL WARRANTIES, EITHER EXPRESS OR
+      ** IMPLIED, INCLUDING, BUT NOT LIMITED TO, THE IMPLIED WARRANTIES OF
+      ** MERCHANTABILITY AND FITNESS FOR A PARTICULAR PURPOSE. Some jurisdictions do
+      ** not allow for the exclusion or limitation of implied warranties, so the above
+      ** limitations or exclusions may not apply to you. IBM shall not be liable for
+      ** any damages you suffer as a result of using, copying, modifying or
+      ** distributing the Sample, even if IBM has been advised of the possibility of
+      ** such damages.
+      ***********************************************************************
+      **
+      ** SOURCE FILE NAME: eodshut.cbl
+      **
+      ** SAMPLE: End-of-day shutdown driver
+      **
+      **         Runs the same steps as SETACT, DBSNAP, MONRESET, and
+      **         DBSTOP in sequence -- clear the accounting string, take
+      **         a final monitor snapshot, reset the monitor data areas,
+      **         then force users off and stop the database manager --
+      **         and writes one combined, timestamped log of the whole
+      **         run instead of four separate console sessions.  The
+      **         steps are inlined rather than CALLed as subprograms
+      **         because each of SETACT/DBSNAP/MONRESET/DBSTOP is a
+      **         self-contained sample that ends in STOP RUN, which would
+      **         end this driver too if CALLed directly.
+      **
+      ** DB2 APIs USED:
+      **         sqlgsact -- SET ACCOUNTING STRING
+      **         sqlgmnsz -- ESTIMATE BUFFER SIZE
+      **         sqlgmnss -- DATABASE MONITOR SNAPSHOT
+      **         sqlgmrst -- RESET MONITOR
+      **         sqlgfrce -- FORCE USERS
+      **         sqlgpstp -- STOP DATABASE MANAGER
+      **
+      ** OUTPUT FILE: EODSHUT.LOG (consolidated end-of-day shutdown log)
+      ***********************************************************************
+      **
+      ** For more information on the sample programs, see the README file.
+      **
+      ** For information on developing COBOL applications, see the
+      ** Application Development Guide.
+      **
+      ** For information on DB2 APIs, see the Administrative API Reference.
+      **
+      ** For the latest information on programming, compiling, and running
+      ** DB2 applications, visit the DB2 application development website:
+      **     http://www.software.ibm.com/data/db2/udb/ad
+      ***********************************************************************
+
+       Identification Division.
+       Program-Id. "eodshut".
+
+       Environment Division.
+       Input-Output Section.
+       File-Control.
+           select shutdown-log assign to "EODSHUT.LOG"
+               organization is line sequential.
+
+       Data Division.
+       File Section.
+       FD  shutdown-log.
+       01  shutdown-log-rec      pic x(102).
+
+       Working-Storage Section.
+
+       copy "sqlenv.cbl".
+       copy "sqlca.cbl".
+       copy "sqlmon.cbl".
+       copy "sqlmonct.cbl".
+
+      * Local Variables
+       77 rc                  pic s9(9) comp-5.
+       77 errloc              pic x(80).
+       77 log-date            pic 9(8).
+       77 log-time            pic 9(8).
+       77 log-stamp           pic x(17).
+       77 log-step            pic x(20).
+       77 log-text            pic x(60).
+       01 log-line.
+          05 rec-step         pic x(20).
+          05 filler           pic x(2)  value spaces.
+          05 rec-text         pic x(60).
+          05 filler           pic x(2)  value spaces.
+          05 rec-when         pic x(17).
+
+      * Variables for SET ACCOUNTING STRING (setact)
+       77 account-str-len     pic s9(4) comp-5 value 0.
+       77 account-str         pic x(200).
+
+      * Variables for the DATABASE MONITOR SNAPSHOT (dbsnap)
+       77 rezerv1             pic 9(9) comp-5 value 0.
+       77 rezerv2             pic 9(9) comp-5 value 0.
+       77 current-version     pic 9(9) comp-5 value 0.
+       77 eod-dbname          pic x(8).
+
+       01 snap-database.
+         05 snap-database-length pic s9(4) comp-5.
+         05 snap-database-name   pic x(80).
+
+       01 buff.
+         05 buffer-sz         pic 9(9) comp-5 value 0.
+         05 buffer            occurs 0 to 100000 times
+                              depending on buffer-sz.
+           10 element         pic x.
+
+      * Variables for RESET DATABASE SYSTEM MONITOR DATA (monreset)
+       01 monreset-database.
+         05 monreset-database-length pic s9(4) comp-5.
+         05 monreset-database-name   pic x(8).
+
+      * Variables for FORCE USERS / STOP DATABASE MANAGER (dbstop)
+       77 sync-mode           pic 9(4) comp-5.
+       77 cbl-count           pic S9(9) comp-5.
+       01 agentid-array.
+          05 agentid occurs 100 times pic 9(9) comp-5.
+
+       Procedure Division.
+       eodshut-pgm section.
+
+           display "Sample COBOL Program : EODSHUT.CBL".
+           display "End-of-day shutdown driver -- see EODSHUT.LOG",
+              " for the combined run log".
+
+           display "Enter the name of the database : " with no advancing.
+           accept eod-dbname.
+           display " ".
+
+           move eod-dbname to snap-database-name.
+           move eod-dbname to monreset-database-name.
+           inspect monreset-database-name tallying
+              monreset-database-length for characters before initial " ".
+           inspect snap-database-name tallying
+              snap-database-length for characters before initial " ".
+           inspect snap-database-name replacing first " " by X'00'.
+
+           perform Log-Step-Start thru End-Log-Step-Start.
+
+           perform Step-Setact    thru End-Step-Setact.
+           perform Step-Dbsnap    thru End-Step-Dbsnap.
+           perform Step-Monreset  thru End-Step-Monreset.
+           perform Step-Dbstop    thru End-Step-Dbstop.
+
+           perform Log-Step-End thru End-Log-Step-End.
+
+           display "end-of-day shutdown complete".
+       end-eodshut. stop run.
+
+      ***********************************************************************
+      * Step-Setact clears the accounting string, exactly as SETACT.CBL
+      * does on its own.
+      ***********************************************************************
+       Step-Setact.
+           move " " to account-str.
+
+           call "sqlgsact" using
+                                 by value       account-str-len
+                                 by reference   account-str
+                                 by reference   sqlca
+                           returning rc.
+           move "SET ACCOUNTING STRING" to errloc.
+           call "checkerr" using SQLCA errloc.
+
+           move "SETACT" to log-step.
+           move "SETACT step complete" to log-text.
+           perform Write-Shutdown-Log thru End-Write-Shutdown-Log.
+       End-Step-Setact. exit.
+
+      ***********************************************************************
+      * Step-Dbsnap takes a final lock/database monitor snapshot, exactly
+      * as DBSNAP.CBL does on its own.
+      ***********************************************************************
+       Step-Dbsnap.
+           move 2 to OBJ-NUM of SQLMA.
+           move SQLMA-DBASE to OBJ-TYPE(1).
+           move snap-database-name to SQLMA-OBJECT(1).
+           move SQLMA-DBASE-LOCKS to OBJ-TYPE(2).
+           move snap-database-name to SQLMA-OBJECT(2).
+
+           move SQLM-CURRENT-VERSION to current-version.
+
+           call "sqlgmnsz" using
+                                 by value     rezerv1
+                                 by reference sqlca
+                                 by reference buffer-sz
+                                 by reference SQLMA
+                                 by reference rezerv2
+                                 by value     current-version
+                           returning rc.
+           move "estimate buffer size" to errloc.
+           call "checkerr" using SQLCA errloc.
+
+           call "sqlgmnss" using
+                                 by value     rezerv1
+                                 by reference sqlca
+                                 by reference SQLM-COLLECTED
+                                 by reference buffer(1)
+                                 by value     buffer-sz
+                                 by reference SQLMA
+                                 by reference rezerv2
+                                 by value     current-version
+                           returning rc.
+           move "SNAPSHOT" to errloc.
+           call "checkerr" using SQLCA errloc.
+
+           move "DBSNAP" to log-step.
+           move "DBSNAP step complete" to log-text.
+           perform Write-Shutdown-Log thru End-Write-Shutdown-Log.
+       End-Step-Dbsnap. exit.
+
+      ***********************************************************************
+      * Step-Monreset resets the monitor data areas, exactly as
+      * MONRESET.CBL does on its own.
+      ***********************************************************************
+       Step-Monreset.
+           call "sqlgmrst" using
+                                 by value   monreset-database-length
+                                 by value   0
+                                 by reference SQLCA
+                                 by reference monreset-database-name
+                                 by value   SQLM-OFF
+                                 by value   0
+                                 by value   SQLM-DBMON-VERSION2
+                           returning rc.
+
+           move "RESET DB MONITOR" to errloc.
+           call "checkerr" using SQLCA errloc.
+
+           move "MONRESET" to log-step.
+           move "MONRESET step complete" to log-text.
+           perform Write-Shutdown-Log thru End-Write-Shutdown-Log.
+       End-Step-Monreset. exit.
+
+      ***********************************************************************
+      * Step-Dbstop forces off any remaining applications and stops the
+      * database manager, exactly as DBSTOP.CBL does on its own.
+      ***********************************************************************
+       Step-Dbstop.
+           move SQL-ASYNCH to sync-mode.
+           move SQL-ALL-USERS to cbl-count.
+
+           call "sqlgfrce" using
+                                 by reference   sqlca
+                                 by value       sync-mode
+                                 by reference   agentid-array
+                                 by value       cbl-count
+                           returning rc.
+           if sqlcode equal SQLE-RC-NOSTARTG
+              move "DBSTOP" to log-step
+              move "no start database manager command was issued"
+                 to log-text
+              perform Write-Shutdown-Log thru End-Write-Shutdown-Log
+              go to End-Step-Dbstop.
+
+           move "FORCE APPLICATION ALL" to errloc.
+           call "checkerr" using SQLCA errloc.
+
+           move 0                   to SQL-ISPROFILE of SQLEDBSTOPOPT.
+           move " "                 to SQL-PROFILE of SQLEDBSTOPOPT.
+           move 0                   to SQL-ISNODENUM of SQLEDBSTOPOPT.
+           move 0                   to SQL-NODENUM of SQLEDBSTOPOPT.
+           move SQLE-NONE           to SQL-OPTION of SQLEDBSTOPOPT.
+           move SQLE-DROP           to SQL-CALLERAC of SQLEDBSTOPOPT.
+
+           call "sqlgpstp" using
+                                 by reference   SQLEDBSTOPOPT
+                                 by reference   sqlca
+                           returning rc.
+
+           move "STOPPING DATABASE MANAGER" to errloc.
+           call "checkerr" using SQLCA errloc.
+
+           move "DBSTOP" to log-step.
+           move "DBSTOP step complete" to log-text.
+           perform Write-Shutdown-Log thru End-Write-Shutdown-Log.
+       End-Step-Dbstop. exit.
+
+       Log-Step-Start.
+           move "EODSHUT" to log-step.
+           move "shutdown run starting" to log-text.
+           perform Write-Shutdown-Log thru End-Write-Shutdown-Log.
+       End-Log-Step-Start. exit.
+
+       Log-Step-End.
+           move "EODSHUT" to log-step.
+           move "shutdown run complete" to log-text.
+           perform Write-Shutdown-Log thru End-Write-Shutdown-Log.
+       End-Log-Step-End. exit.
+
+      ***********************************************************************
+      * Write-Shutdown-Log appends one timestamped record to the
+      * consolidated EODSHUT.LOG file.
+      ***********************************************************************
+       Write-Shutdown-Log.
+           accept log-date from date yyyymmdd.
+           accept log-time from time.
+           move spaces to log-stamp.
+           string log-date delimited by size
+                  "-"      delimited by size
+                  log-time delimited by size
+                  into log-stamp.
+
+           if log-step equal spaces
+              move "EODSHUT" to log-step.
+
+           move spaces    to log-line.
+           move log-step  to rec-step.
+           move log-text  to rec-text.
+           move log-stamp to rec-when.
+
+           open extend shutdown-log.
+           write shutdown-log-rec from log-line.
+           close shutdown-log.
+
+           move spaces to log-step.
+       End-Write-Shutdown-Log. exit.
