@@ -0,0 +1,314 @@
+      ***********************************************************************
+      ** (c) Copyright IBM Corp. 2007 All rights reserved.
+      **
+      ** The following sample of source code ("Sample") is owned by International
+      ** Business Machines Corporation or one of its subsidiaries ("IBM") and is
+      ** copyrighted and licensed, not sold. You may use, copy, modify, and
+      ** distribute the Sample in any form without payment to IBM, for the purpose of
+      ** assisting you in the development of your applications.
+      **
+      ** The Sample code is provided to you on an "AS IS" basis, without warranty of
+      ** any kind. IBM HEREBY EXPRESSLY DISCLAIMS ALL WARRANTIES, EITHER EXPRESS OR
+      ** IMPLIED, INCLUDING, BUT NOT LIMITED TO, THE IMPLIED WARRANTIES OF
+      ** MERCHANTABILITY AND FITNESS FOR A PARTICULAR PURPOSE. Some jurisdictions do
+      ** not allow for the exclusion or limitation of implied warranties, so the above
+      ** limitations or exclusions may not apply to you. IBM shall not be liable for
+      ** any damages you suffer as a result of using, copying, modifying or
+      ** distributing the Sample, even if IBM has been advised of the possibility of
+      ** such damages.
+      ***********************************************************************
+      **
+      ** SOURCE FILE NAME: d_alldef.cbl
+      **
+      ** SAMPLE: Consolidated database and database manager configuration
+      **         defaults report
+      **
+      **         Combines d_dbconf.cbl's GET DATABASE CONFIGURATION
+      **         DEFAULTS and d_dbmcon.cbl's GET DATABASE MANAGER
+      **         CONFIGURATION DEFAULTS into one report, since sites
+      **         normally want both sets of defaults reviewed together
+      **         rather than run as two separate samples.  Each
+      **         constituent GET call is inlined here rather than CALLed,
+      **         since d_dbconf.cbl and d_dbmcon.cbl are self-contained
+      **         samples that end in STOP RUN.  Results go to
+      **         CFGDEF.RPT as well as the console.
+      **
+      ** DB2 APIs USED:
+      **         sqlgddb  -- GET DATABASE CONFIGURATION DEFAULTS
+      **         sqlgdsys -- GET DATABASE MANAGER CONFIGURATION DEFAULTS
+      **         sqlgaddr -- GET ADDRESS
+      **
+      ** OUTPUT FILE: CFGDEF.RPT
+      ***********************************************************************
+      **
+      ** For more information on the sample programs, see the README file.
+      **
+      ** For information on developing COBOL applications, see the
+      ** Application Development Guide.
+      **
+      ** For information on DB2 APIs, see the Administrative API Reference.
+      **
+      ** For the latest information on programming, compiling, and running
+      ** DB2 applications, visit the DB2 application development website:
+      **     http://www.software.ibm.com/data/db2/udb/ad
+      ***********************************************************************
+
+       Identification Division.
+       Program-Id. "d_alldef".
+
+       Environment Division.
+       Input-Output Section.
+       File-Control.
+           select defaults-rpt assign to "CFGDEF.RPT"
+               organization is line sequential.
+
+       Data Division.
+       File Section.
+       FD  defaults-rpt.
+       01  defaults-rpt-rec       pic x(100).
+
+       Working-Storage Section.
+       copy "sqlutil.cbl".
+       copy "sqlca.cbl".
+
+      * Local Variables
+       77 rc                  pic s9(9) comp-5.
+       77 errloc              pic x(80).
+
+      * target database whose config defaults are reported, prompted
+      * for so this program isn't tied to the SAMPLE database
+       77 target-dbname       pic x(8).
+       77 target-dbname-len   pic s9(4) comp-5 value 0.
+
+      * variables for GET DATABASE CONFIGURATION DEFAULTS
+       77 db-listnumber       pic s9(4) comp-5 value 5.
+       01 locklist            pic s9(4) comp-5.
+       01 buff-page           pic 9(9)  comp-5.
+       01 maxfilop            pic s9(4) comp-5.
+       01 softmax             pic s9(4) comp-5.
+       01 logpath             pic x(256).
+       01 db-tokenlist.
+          05 db-tokens occurs 5 times.
+             10 db-token      pic 9(4) comp-5.
+             $IF P64 SET
+                 10 filler    pic x(6).
+             $ELSE
+                 10 filler    pic x(2).
+             $END
+             10 db-tokenptr   usage is pointer.
+
+      * variables for GET DATABASE MANAGER CONFIGURATION DEFAULTS
+       77 dbm-listnumber      pic s9(4) comp-5 value 5.
+       01 max-agents          pic 9(9) comp-5.
+       01 numbdb              pic s9(4) comp-5.
+       01 max-cagents         pic 9(9) comp-5.
+       01 num-poolagents      pic 9(9) comp-5.
+       01 rqrioblk            pic 9(9) comp-5.
+       01 dbm-tokenlist.
+          05 dbm-tokens occurs 5 times.
+             10 dbm-token     pic 9(4) comp-5.
+             $IF P64 SET
+                 10 filler    pic x(6).
+             $ELSE
+                 10 filler    pic x(2).
+             $END
+             10 dbm-tokenptr  usage is pointer.
+
+      * DISPLAY work fields for STRINGing the binary (COMP-5)
+      * configuration values into the report record.  locklist,
+      * maxfilop, softmax, and numbdb are signed COMP-5 fields that can
+      * legitimately carry a DB2 negative sentinel (e.g. -1), so their
+      * "-disp" fields must be signed too, or a sentinel would be
+      * reported as a large positive number instead.
+       77 locklist-disp        pic -(9)9.
+       77 buff-page-disp       pic 9(9).
+       77 maxfilop-disp        pic -(9)9.
+       77 softmax-disp         pic -(9)9.
+       77 max-agents-disp      pic 9(9).
+       77 numbdb-disp          pic -(9)9.
+       77 max-cagents-disp     pic 9(9).
+       77 num-poolagents-disp  pic 9(9).
+       77 rqrioblk-disp        pic 9(9).
+
+       Procedure Division.
+       alldef-pgm section.
+
+           display "Sample COBOL Program : D_ALLDEF.CBL".
+
+           display "enter the database name to report defaults for : "
+              with no advancing.
+           accept target-dbname.
+           inspect target-dbname tallying target-dbname-len
+              for characters before initial " ".
+
+           perform Get-Db-Defaults  thru End-Get-Db-Defaults.
+           perform Get-Dbm-Defaults thru End-Get-Dbm-Defaults.
+           perform Write-Defaults-Report thru End-Write-Defaults-Report.
+
+       end-alldef. stop run.
+
+       Get-Db-Defaults.
+           move SQLF-DBTN-LOCKLIST  to db-token(1).
+           move SQLF-DBTN-BUFF-PAGE to db-token(2).
+           move SQLF-DBTN-MAXFILOP  to db-token(3).
+           move SQLF-DBTN-SOFTMAX   to db-token(4).
+           move SQLF-DBTN-LOGPATH   to db-token(5).
+
+      **************************
+      * GET ADDRESS API called *
+      **************************
+           call "sqlgaddr" using by reference locklist
+                                 by reference db-tokenptr(1)
+                           returning rc.
+           call "sqlgaddr" using by reference buff-page
+                                 by reference db-tokenptr(2)
+                           returning rc.
+           call "sqlgaddr" using by reference maxfilop
+                                 by reference db-tokenptr(3)
+                           returning rc.
+           call "sqlgaddr" using by reference softmax
+                                 by reference db-tokenptr(4)
+                           returning rc.
+           call "sqlgaddr" using by reference logpath
+                                 by reference db-tokenptr(5)
+                           returning rc.
+
+      **************************************************
+      * GET DATABASE CONFIGURATION DEFAULTS API called *
+      **************************************************
+           call "sqlgddb" using by value     target-dbname-len
+                                by value     db-listnumber
+                                by reference db-tokenlist
+                                by reference sqlca
+                                by reference target-dbname
+                           returning rc.
+           move "get database config defaults" to errloc.
+           call "checkerr" using SQLCA errloc.
+       End-Get-Db-Defaults. exit.
+
+       Get-Dbm-Defaults.
+           move SQLF-KTN-MAXAGENTS      to dbm-token(1).
+           move SQLF-KTN-NUMDB          to dbm-token(2).
+           move SQLF-KTN-MAXCAGENTS     to dbm-token(3).
+           move SQLF-KTN-NUM-POOLAGENTS to dbm-token(4).
+           move SQLF-KTN-RQRIOBLK       to dbm-token(5).
+
+      **************************
+      * GET ADDRESS API called *
+      **************************
+           call "sqlgaddr" using by reference max-agents
+                                 by reference dbm-tokenptr(1)
+                           returning rc.
+           call "sqlgaddr" using by reference numbdb
+                                 by reference dbm-tokenptr(2)
+                           returning rc.
+           call "sqlgaddr" using by reference max-cagents
+                                 by reference dbm-tokenptr(3)
+                           returning rc.
+           call "sqlgaddr" using by reference num-poolagents
+                                 by reference dbm-tokenptr(4)
+                           returning rc.
+           call "sqlgaddr" using by reference rqrioblk
+                                 by reference dbm-tokenptr(5)
+                           returning rc.
+
+      *********************************************************
+      * GET DATABASE MANAGER CONFIGURATION DEFAULTS API called *
+      *********************************************************
+           call "sqlgdsys" using by value     dbm-listnumber
+                                 by reference dbm-tokenlist
+                                 by reference sqlca
+                           returning rc.
+           move "get database manager config defaults" to errloc.
+           call "checkerr" using SQLCA errloc.
+       End-Get-Dbm-Defaults. exit.
+
+      ***********************************************************************
+      * Write-Defaults-Report writes the combined database and database
+      * manager configuration defaults to CFGDEF.RPT and the console.
+      ***********************************************************************
+       Write-Defaults-Report.
+           open output defaults-rpt.
+
+           move spaces to defaults-rpt-rec.
+           string "--- configuration defaults for database "
+                     delimited by size
+                  target-dbname delimited by space
+                  " ---" delimited by size
+                  into defaults-rpt-rec.
+           write defaults-rpt-rec.
+           display defaults-rpt-rec.
+
+           display "Max. storage for lock lists (4kb)           : ",
+                    locklist.
+           display "Buffer pool size (4kb)                      : ",
+                    buff-page.
+           display "Max. DB files open per application          : ",
+                    maxfilop.
+           display "percent log reclaimed before soft checkpoint: ",
+                    softmax.
+           display "path [not changeable]                       : ",
+                    logpath.
+           display "Max. number of Agents                       : ",
+                    max-agents.
+           display "Number of concurrent active DB allowed      : ",
+                    numbdb.
+           display "Max. number of Concurrent Agents            : ",
+                    max-cagents.
+           display "Max. number of Pooled Agents                : ",
+                    num-poolagents.
+           display "Client I/O Block Size                       : ",
+                    rqrioblk.
+
+           move locklist       to locklist-disp.
+           move buff-page      to buff-page-disp.
+           move maxfilop       to maxfilop-disp.
+           move softmax        to softmax-disp.
+           move max-agents     to max-agents-disp.
+           move numbdb         to numbdb-disp.
+           move max-cagents    to max-cagents-disp.
+           move num-poolagents to num-poolagents-disp.
+           move rqrioblk       to rqrioblk-disp.
+
+           move spaces to defaults-rpt-rec.
+           string "LOCKLIST="   delimited by size
+                  locklist-disp delimited by size
+                  " BUFF-PAGE=" delimited by size
+                  buff-page-disp delimited by size
+                  into defaults-rpt-rec.
+           write defaults-rpt-rec.
+
+           move spaces to defaults-rpt-rec.
+           string "MAXFILOP="   delimited by size
+                  maxfilop-disp delimited by size
+                  " SOFTMAX="   delimited by size
+                  softmax-disp  delimited by size
+                  into defaults-rpt-rec.
+           write defaults-rpt-rec.
+
+           move spaces to defaults-rpt-rec.
+           string "LOGPATH=" delimited by size
+                  logpath    delimited by space
+                  into defaults-rpt-rec.
+           write defaults-rpt-rec.
+
+           move spaces to defaults-rpt-rec.
+           string "MAXAGENTS="      delimited by size
+                  max-agents-disp   delimited by size
+                  " NUMDB="         delimited by size
+                  numbdb-disp       delimited by size
+                  into defaults-rpt-rec.
+           write defaults-rpt-rec.
+
+           move spaces to defaults-rpt-rec.
+           string "MAXCAGENTS="        delimited by size
+                  max-cagents-disp     delimited by size
+                  " NUM-POOLAGENTS="   delimited by size
+                  num-poolagents-disp  delimited by size
+                  " RQRIOBLK="         delimited by size
+                  rqrioblk-disp        delimited by size
+                  into defaults-rpt-rec.
+           write defaults-rpt-rec.
+
+           close defaults-rpt.
+       End-Write-Defaults-Report. exit.
