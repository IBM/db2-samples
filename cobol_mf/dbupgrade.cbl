@@ -18,13 +18,27 @@
       ** such damages.
       ***********************************************************************
       **
-      ** SOURCE FILE NAME: dbupgrade.cbl 
+      ** SOURCE FILE NAME: dbupgrade.cbl
       **
       ** SAMPLE: Demonstrates how to upgrade to a database
       **
+      **         Batch-Upgrade drives db2DatabaseUpgrade across every
+      **         database name listed in the DBUPGR.CTL control file,
+      **         using one set of credentials read from the protected
+      **         DBUPGR.CRD file, and writes a summary of successes and
+      **         failures to DBUPGR.RPT.  Databases that already show
+      **         SQLE-RC-MIG-OK in the DBUPGR.STA checkpoint file from a
+      **         prior run are skipped, so a rerun after a partial
+      **         failure only retries the ones that didn't complete.
+      **
       ** DB2 API USED:
       **         db2DatabaseUpgrade -- UPGRADE DATABASE
       **
+      ** INPUT FILES:  DBUPGR.CTL (list of database names, batch mode)
+      **               DBUPGR.CRD (stored userid/password, batch mode)
+      **               DBUPGR.STA (checkpoint of completed databases)
+      ** OUTPUT FILES: DBUPGR.RPT (batch summary report)
+      **               DBUPGR.STA (rewritten with newly completed entries)
       ***********************************************************************
       **
       ** For more information on the sample programs, see the README file. 
@@ -39,7 +53,38 @@
        Identification Division.
        Program-Id. "dbupgrade".
 
+       Environment Division.
+       Input-Output Section.
+       File-Control.
+           select database-file  assign to "DBUPGR.CTL"
+               organization is line sequential
+               file status is database-fs.
+           select credentials-file assign to "DBUPGR.CRD"
+               organization is line sequential
+               file status is credentials-fs.
+           select summary-rpt    assign to "DBUPGR.RPT"
+               organization is line sequential.
+           select checkpoint-file assign to "DBUPGR.STA"
+               organization is line sequential
+               file status is checkpoint-fs.
+
        Data Division.
+       File Section.
+
+       FD  database-file.
+       01  database-rec          pic x(9).
+
+       FD  credentials-file.
+       01  credentials-rec       pic x(19).
+
+       FD  summary-rpt.
+       01  summary-rec           pic x(80).
+
+       FD  checkpoint-file.
+       01  checkpoint-rec.
+           05 chkpt-dbname       pic x(9).
+           05 chkpt-status       pic x(8).
+
        Working-Storage Section.
 
        copy "sqlenv.cbl".
@@ -67,11 +112,48 @@
        77 rc                  pic s9(9) comp-5.
        77 errloc              pic x(80).
 
+      * variables used for batch mode (list of databases) and its
+      * restart checkpoint
+       77 batch-sw            pic x value "N".
+           88 run-batch           value "Y" "y".
+       77 database-eof        pic x value "N".
+           88 no-more-databases   value "Y".
+       77 checkpoint-fs       pic xx.
+       77 database-fs         pic xx.
+       77 credentials-fs      pic xx.
+       77 already-done-sw     pic x.
+           88 already-done        value "Y".
+       77 upgrade-ok-count    pic 9(5) value 0.
+       77 upgrade-fail-count  pic 9(5) value 0.
+       77 upgrade-skip-count  pic 9(5) value 0.
+       77 chkpt-subscript     pic 9(5) comp-5.
+
+      * checkpoint table loaded from DBUPGR.STA at the start of a batch
+      * run -- any database already recorded here as MIG-OK is skipped
+       01 done-table.
+          05 done-entry occurs 500 times pic x(9).
+       77 done-count          pic 9(5) comp-5 value 0.
+
+       01 summary-line.
+          05 sum-dbname         pic x(9).
+          05 filler             pic x(2)  value spaces.
+          05 sum-status         pic x(8).
+          05 filler             pic x(2)  value spaces.
+          05 sum-sqlcode        pic -(9)9.
+
        Procedure Division.
        dbupgrade-pgm section.
 
            display "Sample COBOL Program : DBUPGRADE.CBL".
 
+           display "batch-upgrade every database in DBUPGR.CTL? (Y/N): "
+              with no advancing.
+           accept batch-sw.
+
+           if run-batch
+              perform Batch-Upgrade thru End-Batch-Upgrade
+              go to end-dbupgrade.
+
            display "Enter the name of the database : " with no advancing.
            accept database-name.
            inspect database-name tallying database-length for characters
@@ -86,7 +168,7 @@
            display " ".
 
            display "Enter in your password : " with no advancing.
-           accept passwd-name.
+           accept passwd-name with no echo.
 
            inspect passwd-name tallying passwd-length for characters
               before initial " ".
@@ -131,3 +213,169 @@
 
        end-dbupgrade. stop run.
 
+      ***********************************************************************
+      * Batch-Upgrade drives db2DatabaseUpgrade across every database name
+      * listed in DBUPGR.CTL, using one set of credentials read from
+      * DBUPGR.CRD, so the same answers don't have to be re-typed for each
+      * database.  Databases already recorded as MIG-OK in the DBUPGR.STA
+      * checkpoint file are skipped, so a rerun after a partial failure
+      * only retries the ones that didn't complete.  Results are written
+      * one line per database to DBUPGR.RPT.
+      ***********************************************************************
+       Batch-Upgrade.
+           perform Load-Credentials thru End-Load-Credentials.
+           perform Load-Checkpoint thru End-Load-Checkpoint.
+
+           open input database-file.
+           if database-fs equal "35"
+              display "DBUPGR.CTL not found -- batch upgrade skipped"
+              go to End-Batch-Upgrade.
+
+           open output summary-rpt.
+
+           move "N" to database-eof.
+           perform Upgrade-One-Database thru End-Upgrade-One-Database
+               until no-more-databases.
+
+           close database-file.
+           close summary-rpt.
+
+           display " ".
+           display "batch upgrade complete -- ", upgrade-ok-count,
+              " succeeded, ", upgrade-fail-count, " failed, ",
+              upgrade-skip-count, " already up to date".
+           display "see DBUPGR.RPT for the per-database summary".
+       End-Batch-Upgrade. exit.
+
+       Load-Credentials.
+           move spaces to usrid-name.
+           move spaces to passwd-name.
+
+           open input credentials-file.
+           if credentials-fs equal "35"
+              display "DBUPGR.CRD not found -- upgrading with blank ",
+                 "credentials"
+              go to End-Load-Credentials.
+
+           read credentials-file into usrid-name
+               at end move spaces to usrid-name.
+           read credentials-file into passwd-name
+               at end move spaces to passwd-name.
+           close credentials-file.
+
+           move 0 to usrid-length.
+           inspect usrid-name tallying usrid-length for characters
+              before initial " ".
+           move 0 to passwd-length.
+           inspect passwd-name tallying passwd-length for characters
+              before initial " ".
+       End-Load-Credentials. exit.
+
+      ***********************************************************************
+      * Load-Checkpoint reads whatever databases a previous batch run
+      * already finished successfully out of DBUPGR.STA.  A missing
+      * checkpoint file (status 35, first run) just means the table
+      * starts empty.
+      ***********************************************************************
+       Load-Checkpoint.
+           move 0  to done-count.
+           move "N" to checkpoint-fs.
+           open input checkpoint-file.
+           if checkpoint-fs equal "35"
+              go to End-Load-Checkpoint.
+
+           move "N" to database-eof.
+           perform Load-One-Checkpoint thru End-Load-One-Checkpoint
+               until no-more-databases.
+           close checkpoint-file.
+           move "N" to database-eof.
+       End-Load-Checkpoint. exit.
+
+       Load-One-Checkpoint.
+           read checkpoint-file
+               at end move "Y" to database-eof
+               go to End-Load-One-Checkpoint.
+
+           if chkpt-status equal "MIG-OK" and done-count is less than 500
+              add 1 to done-count
+              move chkpt-dbname to done-entry (done-count).
+       End-Load-One-Checkpoint. exit.
+
+      ***********************************************************************
+      * Upgrade-One-Database reads one database name from DBUPGR.CTL,
+      * skips it if the checkpoint already shows it upgraded, otherwise
+      * runs the same UPGRADE DATABASE call as the interactive path above
+      * and records the outcome in DBUPGR.RPT and DBUPGR.STA.
+      ***********************************************************************
+       Upgrade-One-Database.
+           read database-file into database-name
+               at end move "Y" to database-eof
+               go to End-Upgrade-One-Database.
+
+           if database-name equal spaces
+              go to End-Upgrade-One-Database.
+
+           move 0 to database-length.
+           inspect database-name tallying database-length for characters
+              before initial " ".
+
+           move "N" to already-done-sw.
+           perform varying chkpt-subscript from 1 by 1
+                   until chkpt-subscript > done-count
+              if done-entry (chkpt-subscript) equal database-name
+                 move "Y" to already-done-sw
+                 move done-count to chkpt-subscript
+              end-if
+           end-perform.
+
+           if already-done
+              add 1 to upgrade-skip-count
+              move spaces      to summary-line
+              move database-name to sum-dbname
+              move "SKIPPED " to sum-status
+              move 0           to sum-sqlcode
+              write summary-rec from summary-line
+              go to End-Upgrade-One-Database.
+
+           set DB2-PI-DB-ALIAS of DB2DATABASE-UPGRADE-STRUCT
+              to address of database-name.
+           set DB2-PI-USER-NAME of DB2DATABASE-UPGRADE-STRUCT
+              to address of usrid-name.
+           set DB2-PI-PASSWORD of DB2DATABASE-UPGRADE-STRUCT
+              to address of passwd-name.
+           move database-length to DB2-I-DB-ALIAS-LEN
+              of DB2DATABASE-UPGRADE-STRUCT.
+           move usrid-length to DB2-I-USER-NAME-LEN
+              of DB2DATABASE-UPGRADE-STRUCT.
+           move passwd-length to DB2-I-PASSWORD-LEN
+              of DB2DATABASE-UPGRADE-STRUCT.
+           move upgrade-flags to DB2-UPGRADE-FLAGS
+              of DB2DATABASE-UPGRADE-STRUCT.
+
+           call "db2DatabaseUpgrade" using
+                             by value     db2Version820
+                             by reference DB2DATABASE-UPGRADE-STRUCT
+                             by reference sqlca
+                           returning rc.
+
+           move spaces        to summary-line
+           move database-name to sum-dbname
+           move SQLCODE       to sum-sqlcode
+
+           if sqlcode equal SQLE-RC-MIG-OK
+              add 1 to upgrade-ok-count
+              move "MIG-OK  "  to sum-status
+              move "MIG-OK  "  to chkpt-status
+           else
+              add 1 to upgrade-fail-count
+              move "FAILED  "  to sum-status
+              move "FAILED  "  to chkpt-status.
+
+           write summary-rec from summary-line.
+
+           move database-name  to chkpt-dbname.
+           open extend checkpoint-file.
+           write checkpoint-rec.
+           close checkpoint-file.
+       End-Upgrade-One-Database. exit.
+
