@@ -26,7 +26,18 @@
       **         and will force the current users off, and shut down the
       **         database manager.
       **
+      **         A drain mode can be requested first: rather than
+      **         forcing every connection off at once, agents already
+      **         idle longer than the requested threshold are forced
+      **         first (Force-Idle-Agents, using a database snapshot to
+      **         find them), then the program waits out a grace period
+      **         so the remaining, still-active applications have a
+      **         chance to disconnect on their own, and only after that
+      **         is everything still connected force-disconnected.
+      **
       ** DB2 APIs USED:
+      **         sqlgmnsz -- ESTIMATE BUFFER SIZE
+      **         sqlgmnss -- DATABASE MONITOR SNAPSHOT
       **         sqlgfrce -- FORCE USERS
       **         sqlgpstp -- STOP DATABASE MANAGER
       **
@@ -53,6 +64,7 @@
 
        copy "sqlenv.cbl".
        copy "sqlca.cbl".
+       copy "sqlmon.cbl".
 
       * Local Variables
        77 rc                  pic s9(9) comp-5.
@@ -68,6 +80,76 @@
        01 agentid-array.
           05 agentid occurs 100 times pic 9(9) comp-5.
 
+      * Variables for drain-before-force mode
+       77 drain-sw            pic x value "N".
+           88 drain-first         value "Y" "y".
+       77 drain-seconds       pic 9(4) value 0.
+       77 drain-elapsed       pic s9(4) comp-5 value 0.
+
+      * Variables for staging the first force by idle time: agents
+      * connected longer than idle-minutes on idle-database-name are
+      * forced by Force-Idle-Agents before the grace period is waited
+      * out, so only genuinely long-connected agents are yanked
+      * immediately and everything else gets the full grace period.
+       77 idle-minutes         pic 9(4) value 0.
+       77 idle-database-name   pic x(80).
+       77 idle-database-length pic s9(4) comp-5.
+       77 idle-rezerv1         pic 9(9) comp-5 value 0.
+       77 idle-rezerv2         pic 9(9) comp-5 value 0.
+       77 idle-current-version pic 9(9) comp-5 value 0.
+       77 idle-elem-idx        pic 9(4) comp-5.
+       77 idle-connect-secs    pic 9(9) comp-5.
+       77 idle-agent-secs      pic 9(9) comp-5.
+
+      * DATABASE MONITOR SNAPSHOT of connected applications.  Real DB2
+      * returns a self-describing element stream here; this sample
+      * approximates it the same simplified way sws.cbl's dynamic
+      * switch stream is modeled -- a fixed-size element (agent id plus
+      * the time it connected) repeated until a zero agent id is seen.
+      * Connect time, rather than a separate last-active timestamp not
+      * modeled by this simplified layout, is used as the idle proxy.
+       77 idle-buffer-len      pic 9(9) comp-5 value 4096.
+       01 idle-data-buffer     pic x(4096) value spaces.
+       01 idle-elem-table redefines idle-data-buffer.
+          05 idle-elem occurs 200 times.
+             10 idle-elem-agent-id     pic 9(9) comp-5.
+             10 idle-elem-connect-time.
+                15 idle-elem-seconds   pic s9(9) comp-5.
+                15 idle-elem-minutes   pic s9(9) comp-5.
+                15 idle-elem-hours     pic s9(9) comp-5.
+                15 idle-elem-day       pic s9(9) comp-5.
+                15 idle-elem-month     pic s9(9) comp-5.
+                15 idle-elem-year      pic s9(9) comp-5.
+
+      * current time, broken into HH/MM/SS the same way
+      * drain-cur-time is, so an agent's connect time can be turned
+      * into an elapsed-seconds-connected figure the same
+      * midnight-safe way Drain-Tick computes drain-elapsed.
+       01 idle-now-time.
+          05 idle-now-hh       pic 99.
+          05 idle-now-mm       pic 99.
+          05 idle-now-ss       pic 99.
+          05 idle-now-cc       pic 99.
+       77 idle-now-secs       pic 9(9) comp-5.
+
+      * ACCEPT ... FROM TIME returns HHMMSScc, not a plain integer of
+      * elapsed seconds, so each reading is broken into its HH/MM/SS
+      * parts and converted to true seconds-since-midnight before the
+      * two readings are subtracted -- otherwise a drain window that
+      * spans a minute or hour boundary overstates the elapsed time
+       01 drain-start-time.
+          05 drain-start-hh     pic 99.
+          05 drain-start-mm     pic 99.
+          05 drain-start-ss     pic 99.
+          05 drain-start-cc     pic 99.
+       01 drain-cur-time.
+          05 drain-cur-hh       pic 99.
+          05 drain-cur-mm       pic 99.
+          05 drain-cur-ss       pic 99.
+          05 drain-cur-cc       pic 99.
+       77 drain-start-secs    pic 9(9) comp-5.
+       77 drain-cur-secs      pic 9(9) comp-5.
+
        Procedure Division.
        dbstop-pgm section.
 
@@ -76,6 +158,27 @@
 
            display "Sample COBOL Program : DBSTOP.CBL".
 
+           display "drain applications before forcing? (Y/N) : "
+              with no advancing.
+           accept drain-sw.
+
+           if drain-first
+              display "grace period in seconds : " with no advancing
+              accept drain-seconds
+              display "force only agents idle longer than how many ",
+                 "minutes first (0 to skip) : " with no advancing
+              accept idle-minutes
+              if idle-minutes is greater than 0
+                 display "database name to check for idle agents : "
+                    with no advancing
+                 accept idle-database-name
+                 inspect idle-database-name tallying
+                    idle-database-length for characters
+                    before initial " "
+                 perform Force-Idle-Agents thru End-Force-Idle-Agents
+              end-if
+              perform Drain-Applications thru End-Drain-Applications.
+
            display "Forcing Users off DB2".
            move SQL-ASYNCH to sync-mode.
            move SQL-ALL-USERS to cbl-count.
@@ -119,3 +222,138 @@
            call "checkerr" using SQLCA errloc.
 
        end-dbstop. stop run.
+
+      ***********************************************************************
+      * Drain-Applications waits out the requested grace period, in
+      * seconds, before returning control to dbstop-pgm to force off
+      * whatever is still connected.  This gives well-behaved
+      * applications a chance to disconnect on their own instead of
+      * always yanking every connection immediately.
+      ***********************************************************************
+       Drain-Applications.
+           display "draining -- waiting up to ", drain-seconds,
+              " seconds for applications to disconnect".
+
+           accept drain-start-time from time.
+           move 0 to drain-elapsed.
+
+           perform Drain-Tick thru End-Drain-Tick
+               until drain-elapsed is greater than or equal to
+                     drain-seconds.
+
+           display "drain period complete".
+       End-Drain-Applications. exit.
+
+       Drain-Tick.
+           accept drain-cur-time from time.
+           compute drain-start-secs =
+              drain-start-hh * 3600 + drain-start-mm * 60
+                 + drain-start-ss.
+           compute drain-cur-secs =
+              drain-cur-hh * 3600 + drain-cur-mm * 60 + drain-cur-ss.
+           compute drain-elapsed = drain-cur-secs - drain-start-secs.
+           if drain-elapsed is less than 0
+      * past midnight since drain-start-time was captured
+              add 86400 to drain-elapsed.
+       End-Drain-Tick. exit.
+
+      ***********************************************************************
+      * Force-Idle-Agents snapshots the applications connected to
+      * idle-database-name, builds agentid-array from just the ones
+      * already connected longer than idle-minutes, and forces only
+      * those before the grace period is waited out.  If none qualify,
+      * no FORCE USERS call is made here -- the unconditional force
+      * below still catches every straggler once the grace period
+      * expires.
+      ***********************************************************************
+       Force-Idle-Agents.
+           perform Snapshot-Idle-Agents thru End-Snapshot-Idle-Agents.
+           perform Select-Idle-Agents thru End-Select-Idle-Agents.
+
+           if cbl-count is greater than 0
+              display "forcing ", cbl-count,
+                 " agent(s) idle longer than ", idle-minutes,
+                 " minute(s)"
+              move SQL-ASYNCH to sync-mode
+
+      **************************
+      * FORCE USERS API called *
+      **************************
+              call "sqlgfrce" using
+                                    by reference   sqlca
+                                    by value       sync-mode
+                                    by reference   agentid-array
+                                    by value       cbl-count
+                              returning rc
+              move "FORCE IDLE APPLICATIONS" to errloc
+              call "checkerr" using SQLCA errloc
+           else
+              display "no agents idle longer than ", idle-minutes,
+                 " minute(s) -- nothing forced yet".
+
+           move 0 to cbl-count.
+       End-Force-Idle-Agents. exit.
+
+       Snapshot-Idle-Agents.
+           move 2 to OBJ-NUM of SQLMA.
+           move SQLMA-DBASE to OBJ-TYPE(1).
+           move idle-database-name to SQLMA-OBJECT(1).
+           move SQLMA-DBASE-APPLS to OBJ-TYPE(2).
+           move idle-database-name to SQLMA-OBJECT(2).
+
+           move SQLM-CURRENT-VERSION to idle-current-version.
+           move spaces to idle-data-buffer.
+
+      ***********************
+      * SNAPSHOT API called *
+      ***********************
+           call "sqlgmnss" using
+                                 by value     idle-rezerv1
+                                 by reference sqlca
+                                 by reference SQLM-COLLECTED
+                                 by reference idle-data-buffer
+                                 by value     idle-buffer-len
+                                 by reference SQLMA
+                                 by reference idle-rezerv2
+                                 by value     idle-current-version
+                           returning rc.
+           move "APPLICATION SNAPSHOT" to errloc.
+           call "checkerr" using SQLCA errloc.
+       End-Snapshot-Idle-Agents. exit.
+
+      ***********************************************************************
+      * Select-Idle-Agents walks idle-elem-table (terminated by a zero
+      * agent id, the same convention sws.cbl's switch element stream
+      * uses) and copies into agentid-array every agent connected
+      * longer than idle-minutes, using the same HH/MM/SS-to-seconds,
+      * midnight-safe subtraction Drain-Tick already uses.
+      ***********************************************************************
+       Select-Idle-Agents.
+           move 0 to cbl-count.
+           accept idle-now-time from time.
+           compute idle-now-secs =
+              idle-now-hh * 3600 + idle-now-mm * 60 + idle-now-ss.
+
+           perform Select-One-Idle-Agent
+              varying idle-elem-idx from 1 by 1
+              until idle-elem-idx > 200
+              or idle-elem-agent-id(idle-elem-idx) equal 0
+              or cbl-count equal 100.
+       End-Select-Idle-Agents. exit.
+
+       Select-One-Idle-Agent.
+           compute idle-connect-secs =
+              idle-elem-hours(idle-elem-idx) * 3600
+                 + idle-elem-minutes(idle-elem-idx) * 60
+                 + idle-elem-seconds(idle-elem-idx).
+
+           compute idle-agent-secs = idle-now-secs - idle-connect-secs.
+           if idle-agent-secs is less than 0
+      * past midnight since the agent connected
+              add 86400 to idle-agent-secs.
+
+           if idle-agent-secs is greater than idle-minutes * 60
+              add 1 to cbl-count
+              move idle-elem-agent-id(idle-elem-idx)
+                 to agentid(cbl-count).
+       End-Select-One-Idle-Agent. exit.
