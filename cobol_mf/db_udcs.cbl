@@ -36,9 +36,18 @@
       **         a collating sequence that maps codepage 819 characters
       **         to CCSID 500 characters when the database is created.
       **
+      **         The site can now choose from three named collating
+      **         profiles (819-500, IDENTITY, or CASE-FOLD -- see
+      **         sqle819a.cbl) instead of always using the 819-to-500
+      **         mapping, can run in dry-run mode to validate the choice
+      **         of profile and database/alias names before CREATE
+      **         DATABASE is actually called, and can request that the
+      **         demo database be left in place instead of always being
+      **         DROPped at the end.
+      **
       ** DB2 APIs USED:
       **         sqlgcrea -- CREATE DATABASE
-      **         sqlgdrpd -- DROP DATABASE 
+      **         sqlgdrpd -- DROP DATABASE
       **
       ** OUTPUT FILE: db_udcs.out (available in the online documentation)
       ***********************************************************************
@@ -86,16 +95,56 @@
 
       *<--
 
+      * collating-sequence profile selection
+       77 profile-choice      pic 9 value 1.
+
+      * when set, CREATE/DROP DATABASE are skipped and the profile that
+      * would be used is only displayed for review
+       77 dry-run-sw          pic x value "N".
+           88 dry-run             value "Y".
+
+      * when set, the DROP DATABASE step at end-dbudcs is bypassed so
+      * this program can be used to provision a database with a custom
+      * collating sequence rather than only ever proving one out
+       77 skip-drop-sw        pic x value "N".
+           88 skip-drop           value "Y".
+
        Procedure Division.
        dbudcs-pgm section.
 
            display "Sample COBOL Program : DBUDCS.CBL".
 
+           display "Choose a collating-sequence profile:".
+           display "  1) 819-500    (codepage 819 -> CCSID 500)".
+           display "  2) IDENTITY   (no reordering)".
+           display "  3) CASE-FOLD  (upper/lower case pairs adjacent)".
+           display "Enter choice (1-3) : " with no advancing.
+           accept profile-choice.
+
+           evaluate profile-choice
+              when 2 move SQLE-IDENTITY  to SQLDBUDC
+              when 3 move SQLE-CASE-FOLD to SQLDBUDC
+              when other move SQLE-819-500 to SQLDBUDC
+           end-evaluate.
+
+           display "run in dry-run mode -- validate only, ",
+              "no CREATE DATABASE? (Y/N) : " with no advancing.
+           accept dry-run-sw.
+
+           if dry-run
+              display "DRY RUN -- database ", DBNAME,
+                 " would be CREATEd with the chosen collating profile"
+              display "DRY RUN -- no CREATE DATABASE was issued"
+              go to end-dbudcs.
+
+           display "skip the DROP DATABASE step at end-dbudcs? (Y/N) : "
+              with no advancing.
+           accept skip-drop-sw.
+
       * setup database description block SQLEDBDESC
            move SQLE-DBDESC-2  to SQLDBDID.
            move 0              to SQLDBCCP.
            move -1             to SQLDBCSS.
-           move SQLE-819-500   to SQLDBUDC.
            move x"00"          to SQLDBCMT.
            move 0              to SQLDBSGP.
            move 10             to SQLDBNSG.
@@ -138,6 +187,10 @@
            display "Database DBUDCS with a user-defined".
            display "collating sequence created successfully".
 
+           if skip-drop
+              display "skip-drop requested -- leaving DBUDCS in place"
+              go to end-dbudcs.
+
            display "DROPping the database DBUDCS".
       *-->
       ****************************
