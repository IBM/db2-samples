@@ -0,0 +1,43 @@
+      ***********************************************************************
+      ** (c) Copyright IBM Corp. 2007 All rights reserved.
+      **
+      ** The following sample of source code ("Sample") is owned by International
+      ** Business Machines Corporation or one of its subsidiaries ("IBM") and is
+      ** copyrighted and licensed, not sold. You may use, copy, modify, and
+      ** distribute the Sample in any form without payment to IBM, for the purpose of
+      ** assisting you in the development of your applications.
+      **
+      ** The Sample code is provided to you on an "AS IS" basis, without warranty of
+      ** any kind. IBM HEREBY EXPRESSLY DISCLAIMS ALL WARRANTIES, EITHER EXPRESS OR
+      ** IMPLIED, INCLUDING, BUT NOT LIMITED TO, THE IMPLIED WARRANTIES OF
+      ** MERCHANTABILITY AND FITNESS FOR A PARTICULAR PURPOSE. Some jurisdictions do
+      ** not allow for the exclusion or limitation of implied warranties, so the above
+      ** limitations or exclusions may not apply to you. IBM shall not be liable for
+      ** any damages you suffer as a result of using, copying, modifying or
+      ** distributing the Sample, even if IBM has been advised of the possibility of
+      ** such damages.
+      ***********************************************************************
+      **
+      ** SOURCE FILE NAME: sqlcmsg.cbl
+      **
+      ** SAMPLE: Plain-English SQLCODE lookup table, for use by checkerr.cbl
+      **
+      **         Holds a short plain-English description for the
+      **         SQLCODEs this site's operators see most often, so the
+      **         error report can show something more useful than the
+      **         bare number.  The table is populated once, by
+      **         checkerr.cbl's Load-SQLCODE-Messages paragraph, since
+      **         COBOL cannot VALUE-initialize an OCCURS table of mixed
+      **         numeric/alphanumeric entries directly.
+      **
+      ***********************************************************************
+       01  SQLCODE-MSG-TABLE.
+           05 SQLCODE-MSG-ENTRY occurs 20 times indexed by sqlmsg-idx.
+              10 SQLCODE-MSG-CODE     pic s9(9) comp-5.
+              10 SQLCODE-MSG-TEXT     pic x(60).
+
+       77  SQLCODE-MSG-COUNT          pic 9(4) comp-5 value 0.
+       77  SQLCODE-MSG-MAX            pic 9(4) comp-5 value 20.
+       77  SQLCODE-MSG-FOUND-SW       pic x value "N".
+           88 SQLCODE-MSG-FOUND           value "Y".
+       77  SQLCODE-MSG-RESULT         pic x(60).
